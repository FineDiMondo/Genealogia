@@ -10,5 +10,7 @@
            05 EVNT-DATE             PIC X(10).
       * FK verso persona
            05 EVNT-PERS             PIC X(12).
+      * FK verso luogo (risolto via gazetteer, GN1PLAC)
+           05 EVNT-PLACE            PIC X(12).
       * Spazio riservato
-           05 EVNT-FILL             PIC X(114).
+           05 EVNT-FILL             PIC X(102).
