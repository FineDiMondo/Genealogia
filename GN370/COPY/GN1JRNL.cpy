@@ -0,0 +1,21 @@
+      *****************************************************************
+      * GN1JRNL - SEGMENTO JOURNAL (STUB, TRACCIA DI AUDIT ONLINE)
+      *****************************************************************
+       01  GN1JRNL-SEG.
+      * JOURNAL-ID chiave logica minima
+           05 JRNL-ID               PIC X(12).
+      * Codice operazione che ha generato la riga (WS-ACTION)
+           05 JRNL-OP               PIC X(8).
+      * FK verso l'entita' interessata (di norma la persona)
+           05 JRNL-ENTID            PIC X(12).
+      * Descrizione sintetica dell'operazione
+           05 JRNL-DESC             PIC X(40).
+      * LTERM-ID del terminale/operatore che ha generato la riga
+      * (IO-LTERM dallo IOPCB-MASK) - risponde a "chi" ha cambiato
+           05 JRNL-OPER             PIC X(8).
+      * Timbro di sessione IMS (IO-DATE+IO-TIME dallo IOPCB-MASK) -
+      * risponde a "quando", insieme a JRNL-ID che e' solo un
+      * contatore di transazione e non un orario
+           05 JRNL-SESS             PIC X(8).
+      * Spazio riservato
+           05 JRNL-FILL             PIC X(8).
