@@ -0,0 +1,13 @@
+      *****************************************************************
+      * GN1PLAC - SEGMENTO PLACE (GAZETTEER, STUB)
+      *****************************************************************
+       01  GN1PLAC-SEG.
+      * PLACE-ID chiave logica minima
+           05 PLAC-ID               PIC X(12).
+      * Nome del luogo, usato per la risoluzione per nome
+           05 PLAC-NAME             PIC X(60).
+      * PLACE-ID del luogo padre (regione/provincia), per risalire la
+      * gerarchia quando si risolve un luogo per ID
+           05 PLAC-PARENT           PIC X(12).
+      * Spazio riservato
+           05 PLAC-FILL             PIC X(46).
