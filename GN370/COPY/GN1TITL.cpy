@@ -1,5 +1,5 @@
       *****************************************************************
-      * GN1TITL - SEGMENTO TITLE (STUB)
+      * GN1TITL - SEGMENTO TITLE
       *****************************************************************
        01  GN1TITL-SEG.
       * TITLE-ID chiave logica minima
@@ -8,5 +8,10 @@
            05 TITL-NAME             PIC X(20).
       * FK verso persona
            05 TITL-PERS             PIC X(12).
+      * Sede del titolo
+           05 TITL-SEAT             PIC X(40).
+      * Decorrenza / cessazione
+           05 TITL-DATE-FROM        PIC X(10).
+           05 TITL-DATE-TO          PIC X(10).
       * Spazio riservato
-           05 TITL-FILL             PIC X(52).
+           05 TITL-FILL             PIC X(16).
