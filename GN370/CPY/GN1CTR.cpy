@@ -0,0 +1,18 @@
+      *****************************************************************
+      * GN1CTR - CONTATORI DI TRANSAZIONE PER IGONL01/GNPG001
+      * INCREMENTATI LUNGO I VARI PATH E POI SURFACED SULLA MAPPA DI
+      * OUTPUT (MO-CTRTXT) PER DIAGNOSTICA OPERATIVA.
+      *****************************************************************
+       01  GN1-COUNTERS.
+           05 CT-RECV                PIC 9(7) VALUE 0.
+           05 CT-SEND                PIC 9(7) VALUE 0.
+           05 CT-DLI                 PIC 9(7) VALUE 0.
+           05 CT-SKIP                PIC 9(7) VALUE 0.
+           05 CT-ERR                 PIC 9(7) VALUE 0.
+           05 CT-ADD                 PIC 9(7) VALUE 0.
+           05 CT-SAVE                PIC 9(7) VALUE 0.
+           05 CT-DEL                 PIC 9(7) VALUE 0.
+           05 CT-UNDEL               PIC 9(7) VALUE 0.
+           05 CT-RELT                PIC 9(7) VALUE 0.
+           05 CT-ASET                PIC 9(7) VALUE 0.
+           05 CT-TITL                PIC 9(7) VALUE 0.
