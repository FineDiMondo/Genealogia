@@ -0,0 +1,29 @@
+      *****************************************************************
+      * GN1ERR - CATALOGO ERRORI NUMERATI PER IGONL01/GNPG001
+      * OGNI CODICE DI STATUS DL/I GESTITO IN MODO DISTINTO E' MAPPATO
+      * SU UN PROPRIO E-NUMBER, INVECE DI RIVERSARE TUTTO SU E901.
+      *****************************************************************
+       01  GN1-ERROR-CODES.
+           05 GN1-E000               PIC X(4) VALUE "E000".
+      * E201 - campo obbligatorio mancante / segmento non trovato (GE)
+           05 GN1-E201               PIC X(4) VALUE "E201".
+      * E202 - fine database raggiunta (GB)
+           05 GN1-E202               PIC X(4) VALUE "E202".
+      * E203 - qualificazione SSA non soddisfatta (GK)
+           05 GN1-E203               PIC X(4) VALUE "E203".
+      * E204 - segmento duplicato in ISRT (II)
+           05 GN1-E204               PIC X(4) VALUE "E204".
+      * E205 - conflitto di concorrenza ottimistica (versione cambiata)
+           05 GN1-E205               PIC X(4) VALUE "E205".
+      * E206 - operazione su persona soft-deleted
+           05 GN1-E206               PIC X(4) VALUE "E206".
+      * E301 - operazione di mutazione non riuscita (generico)
+           05 GN1-E301               PIC X(4) VALUE "E301".
+      * E901 - errore DL/I o I/O fatale non classificato
+           05 GN1-E901               PIC X(4) VALUE "E901".
+
+       01  GN1-SEVERITY-CODES.
+           05 GN1-SEV-I              PIC X(1) VALUE "I".
+           05 GN1-SEV-W              PIC X(1) VALUE "W".
+           05 GN1-SEV-E              PIC X(1) VALUE "E".
+           05 GN1-SEV-F              PIC X(1) VALUE "F".
