@@ -8,6 +8,15 @@
            05 MI-PFKEY               PIC X(2).
       * @SELF@ segmento corrente
            05 MI-SELFID              PIC X(12).
+      * Versione letta dal client, riecheggiata per SAVE (controllo
+      * di concorrenza ottimistica)
+           05 MI-VERSEQ              PIC S9(9) COMP.
+      * Cursore di paginazione eventi (ultimo EVENT-ID mostrato)
+           05 MI-EVTCSR              PIC X(12).
+      * Nome luogo in chiaro, da risolvere via gazetteer (GN1PLAC)
+           05 MI-PLACETXT            PIC X(20).
+      * Persona destinazione per il path RELATE (PF2)
+           05 MI-TARGID              PIC X(12).
       * {NODE} nodo logico richiesto
            05 MI-NODEID              PIC X(8).
       * <REL> relazione padre->figlio
