@@ -12,6 +12,8 @@
            05 MO-NODEID              PIC X(8).
       * <REL> relazione attiva
            05 MO-RELTXT              PIC X(20).
+      * <REL> persona target della relazione attiva
+           05 MO-RELTGT              PIC X(12).
       * |PATH| tracciato DL/I eseguito
            05 MO-PATHTX              PIC X(40).
       * ~GAP~ placeholder segmento assente
@@ -32,3 +34,14 @@
            05 MO-MSGTXT              PIC X(70).
       * Legenda PF disponibile
            05 MO-PFINFO              PIC X(70).
+      * Versione corrente della persona letta (per SAVE successivo)
+           05 MO-VERSEQ              PIC S9(9) COMP.
+      * Cursore di paginazione eventi (ultimo EVENT-ID mostrato)
+           05 MO-EVTCSR              PIC X(12).
+      * PLACE-ID risolto dal gazetteer
+           05 MO-PLACEID             PIC X(12).
+      * Contatori di transazione, surfaced per diagnostica
+           05 MO-CTRTXT              PIC X(48).
+      * Luogo di nascita/morte risolto dal gazetteer, "NOME, PADRE"
+           05 MO-BPLACTX             PIC X(122).
+           05 MO-DPLACTX             PIC X(122).
