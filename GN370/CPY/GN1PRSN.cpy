@@ -12,5 +12,12 @@
            05 PERS-BDATE            PIC X(10).
       * ROOT-ID di appartenenza
            05 PERS-ROOT             PIC X(12).
+      * Numero di versione per controllo di concorrenza ottimistica
+           05 PERS-VERSION-SEQ      PIC S9(9) COMP.
+      * Flag soft-delete: "Y" = cancellata logicamente
+           05 PERS-IS-DELETED       PIC X(1).
+      * PLACE-ID di nascita/morte, risolti via gazetteer (GN1PLAC-SEG)
+           05 PERS-BPLACE           PIC X(12).
+           05 PERS-DPLACE           PIC X(12).
       * Spazio riservato
-           05 PERS-FILL             PIC X(181).
+           05 PERS-FILL             PIC X(152).
