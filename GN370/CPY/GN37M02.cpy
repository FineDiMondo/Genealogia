@@ -12,6 +12,11 @@
            05  CMDINA          PIC X(1).
            05  CMDINL          PIC S9(4) COMP.
            05  CMDIN           PIC X(40).
+           05  FILLER          PIC X(2).
+           05  PFKEYF          PIC X(1).
+           05  PFKEYA          PIC X(1).
+           05  PFKEYL          PIC S9(4) COMP.
+           05  PFKEYIN         PIC X(2).
 
       *    OUTPUT MAP
        01  GN37D002O REDEFINES GN37D002I.
@@ -46,11 +51,16 @@
            05  NAVTXT2L        PIC S9(4) COMP.
            05  NAVTXT2         PIC X(9).
            
-           COMP-FILLER-FOR-NAV-AREA-ETC.
-           05  CANVASF         PIC X(1).
-           05  CANVASA         PIC X(1).
-           05  CANVASL         PIC S9(4) COMP.
-           05  CANVAS          PIC X(500).  
+           05  FILLER          PIC X(2).
+           05  CANVAS1F        PIC X(1).
+           05  CANVAS1A        PIC X(1).
+           05  CANVAS1L        PIC S9(4) COMP.
+           05  CANVAS1         PIC X(60).
+           05  FILLER          PIC X(2).
+           05  CANVAS2F        PIC X(1).
+           05  CANVAS2A        PIC X(1).
+           05  CANVAS2L        PIC S9(4) COMP.
+           05  CANVAS2         PIC X(60).
       *
       *      INFO AREA (RIGHT)
            05  FILLER          PIC X(2).
