@@ -21,101 +21,186 @@
                10  GNX-RT            PIC X(2).
                10  GNX-PRIMARY-ID    PIC X(12).
                10  GNX-REC-VERSION   PIC X(2).
-           05  GN-PAYLOAD.
-               10  GN-PERSON   REDEFINES GN-PAYLOAD.
-                   15  PERSON-ID              PIC X(12).
-                   15  PERSON-SURNAME         PIC X(60).
-                   15  PERSON-GIVEN-NAME      PIC X(60).
-                   15  PERSON-SURNAME-BIRTH   PIC X(60).
-                   15  PERSON-GENDER          PIC X(1).
-                   15  PERSON-BIRTH-DATE      PIC X(10).
-                   15  PERSON-BIRTH-DATE-QUAL PIC X(1).
-                   15  PERSON-BIRTH-DATE-CAL  PIC X(1).
-                   15  PERSON-DEATH-DATE      PIC X(10).
-                   15  PERSON-DEATH-DATE-QUAL PIC X(1).
-                   15  PERSON-DEATH-CAL       PIC X(1).
-                   15  PERSON-BIRTH-PLACE-ID  PIC X(12).
-                   15  PERSON-DEATH-PLACE-ID  PIC X(12).
-                   15  PERSON-NOTES           PIC X(500).
-                   15  PERSON-CREATED-AT      PIC X(14).
-                   15  PERSON-UPDATED-AT      PIC X(14).
-                   15  PERSON-VERSION-SEQ     PIC S9(9) COMP.
-                   15  PERSON-CHANGE-SRC      PIC X(8).
-                   15  PERSON-IS-DELETED      PIC X(1).
-                   15  PERSON-PAD             PIC X(49).
-
-               10  GN-FAMILY   REDEFINES GN-PAYLOAD.
-                   15  FAMILY-ID              PIC X(12).
-                   15  FAMILY-FATHER-ID       PIC X(12).
-                   15  FAMILY-MOTHER-ID       PIC X(12).
-                   15  FAMILY-UNION-DATE      PIC X(10).
-                   15  FAMILY-UNION-DATE-QUAL PIC X(1).
-                   15  FAMILY-UNION-PLACE-ID  PIC X(12).
-                   15  FAMILY-UNION-TYPE      PIC X(2).
-                   15  FAMILY-DISS-DATE       PIC X(10).
-                   15  FAMILY-DISS-TYPE       PIC X(2).
-                   15  FAMILY-NOTES           PIC X(500).
-                   15  FAMILY-CREATED-AT      PIC X(14).
-                   15  FAMILY-UPDATED-AT      PIC X(14).
-                   15  FAMILY-VERSION-SEQ     PIC S9(9) COMP.
-                   15  FAMILY-CHANGE-SRC      PIC X(8).
-                   15  FAMILY-IS-DELETED      PIC X(1).
-                   15  FAMILY-PAD             PIC X(69).
-
-               10  GN-PLACE    REDEFINES GN-PAYLOAD.
-                   15  PLACE-ID               PIC X(12).
-                   15  PLACE-NAME             PIC X(100).
-                   15  PLACE-ALT-NAME         PIC X(100).
-                   15  PLACE-GEO-LEVEL        PIC X(15).
-                   15  PLACE-PARENT-ID        PIC X(12).
-                   15  PLACE-LATITUDE         PIC X(15).
-                   15  PLACE-LONGITUDE        PIC X(15).
-                   15  PLACE-ISO-CODE         PIC X(6).
-                   15  PLACE-DEFUNCT-DATE     PIC X(10).
-                   15  PLACE-NOTES            PIC X(300).
-                   15  PLACE-PAD              PIC X(315).
-
-               10  GN-EVENT    REDEFINES GN-PAYLOAD.
-                   15  EVENT-ID               PIC X(12).
-                   15  EVENT-TYPE             PIC X(15).
-                   15  EVENT-DATE             PIC X(10).
-                   15  EVENT-DATE-QUAL        PIC X(1).
-                   15  EVENT-DATE-END         PIC X(10).
-                   15  EVENT-PLACE-ID         PIC X(12).
-                   15  EVENT-DESCRIPTION      PIC X(300).
-                   15  EVENT-AGE-AT-EVENT     PIC X(5).
-                   15  EVENT-NOTES            PIC X(500).
-                   15  EVENT-CREATED-AT       PIC X(14).
-                   15  EVENT-PAD              PIC X(21).
-
-               10  GN-SOURCE   REDEFINES GN-PAYLOAD.
-                   15  SOURCE-ID              PIC X(12).
-                   15  SOURCE-TITLE           PIC X(200).
-                   15  SOURCE-AUTHOR          PIC X(100).
-                   15  SOURCE-PUB-PLACE       PIC X(100).
-                   15  SOURCE-PUB-DATE        PIC X(10).
-                   15  SOURCE-REPOSITORY      PIC X(200).
-                   15  SOURCE-CALL-NUMBER     PIC X(50).
-                   15  SOURCE-TYPE            PIC X(15).
-                   15  SOURCE-QUALITY         PIC X(1).
-                   15  SOURCE-URL             PIC X(300).
-                   15  SOURCE-NOTES           PIC X(500).
-                   15  SOURCE-PAD             PIC X(24).
-
-               10  GN-JOURNAL  REDEFINES GN-PAYLOAD.
-                   15  JOURNAL-ID             PIC X(12).
-                   15  JOURNAL-ENTRY-TS       PIC X(14).
-                   15  JOURNAL-OP-TYPE        PIC X(10).
-                   15  JOURNAL-ENTITY-TYPE    PIC X(15).
-                   15  JOURNAL-ENTITY-ID      PIC X(12).
-                   15  JOURNAL-DESCRIPTION    PIC X(500).
-                   15  JOURNAL-OPERATOR       PIC X(8).
-                   15  JOURNAL-SESSION-ID     PIC X(20).
-                   15  JOURNAL-PAD            PIC X(309).
-
-               10  GN-OTHER    REDEFINES GN-PAYLOAD.
-                   15  GN-RAW-PAYLOAD         PIC X(900).
+           05  GN-PAYLOAD            PIC X(900).
+
+           05  GN-PERSON   REDEFINES GN-PAYLOAD.
+               10  PERSON-ID              PIC X(12).
+               10  PERSON-SURNAME         PIC X(60).
+               10  PERSON-GIVEN-NAME      PIC X(60).
+               10  PERSON-SURNAME-BIRTH   PIC X(60).
+               10  PERSON-GENDER          PIC X(1).
+               10  PERSON-BIRTH-DATE      PIC X(10).
+               10  PERSON-BIRTH-DATE-QUAL PIC X(1).
+               10  PERSON-BIRTH-DATE-CAL  PIC X(1).
+               10  PERSON-DEATH-DATE      PIC X(10).
+               10  PERSON-DEATH-DATE-QUAL PIC X(1).
+               10  PERSON-DEATH-CAL       PIC X(1).
+               10  PERSON-BIRTH-PLACE-ID  PIC X(12).
+               10  PERSON-DEATH-PLACE-ID  PIC X(12).
+               10  PERSON-NOTES           PIC X(500).
+               10  PERSON-CREATED-AT      PIC X(14).
+               10  PERSON-UPDATED-AT      PIC X(14).
+               10  PERSON-VERSION-SEQ     PIC S9(9) COMP.
+               10  PERSON-CHANGE-SRC      PIC X(8).
+               10  PERSON-IS-DELETED      PIC X(1).
+               10  PERSON-PAD             PIC X(118).
+
+           05  GN-FAMILY   REDEFINES GN-PAYLOAD.
+               10  FAMILY-ID              PIC X(12).
+               10  FAMILY-FATHER-ID       PIC X(12).
+               10  FAMILY-MOTHER-ID       PIC X(12).
+               10  FAMILY-UNION-DATE      PIC X(10).
+               10  FAMILY-UNION-DATE-QUAL PIC X(1).
+               10  FAMILY-UNION-PLACE-ID  PIC X(12).
+               10  FAMILY-UNION-TYPE      PIC X(2).
+               10  FAMILY-DISS-DATE       PIC X(10).
+               10  FAMILY-DISS-TYPE       PIC X(2).
+               10  FAMILY-NOTES           PIC X(500).
+               10  FAMILY-CREATED-AT      PIC X(14).
+               10  FAMILY-UPDATED-AT      PIC X(14).
+               10  FAMILY-VERSION-SEQ     PIC S9(9) COMP.
+               10  FAMILY-CHANGE-SRC      PIC X(8).
+               10  FAMILY-IS-DELETED      PIC X(1).
+               10  FAMILY-PAD             PIC X(286).
+
+           05  GN-PLACE    REDEFINES GN-PAYLOAD.
+               10  PLACE-ID               PIC X(12).
+               10  PLACE-NAME             PIC X(100).
+               10  PLACE-ALT-NAME         PIC X(100).
+               10  PLACE-GEO-LEVEL        PIC X(15).
+               10  PLACE-PARENT-ID        PIC X(12).
+               10  PLACE-LATITUDE         PIC X(15).
+               10  PLACE-LONGITUDE        PIC X(15).
+               10  PLACE-ISO-CODE         PIC X(6).
+               10  PLACE-DEFUNCT-DATE     PIC X(10).
+               10  PLACE-NOTES            PIC X(300).
+               10  PLACE-PAD              PIC X(315).
+
+           05  GN-EVENT    REDEFINES GN-PAYLOAD.
+               10  EVENT-ID               PIC X(12).
+               10  EVENT-TYPE             PIC X(15).
+               10  EVENT-DATE             PIC X(10).
+               10  EVENT-DATE-QUAL        PIC X(1).
+               10  EVENT-DATE-END         PIC X(10).
+               10  EVENT-PLACE-ID         PIC X(12).
+               10  EVENT-DESCRIPTION      PIC X(300).
+               10  EVENT-AGE-AT-EVENT     PIC X(5).
+               10  EVENT-NOTES            PIC X(500).
+               10  EVENT-CREATED-AT       PIC X(14).
+               10  EVENT-PAD              PIC X(21).
+
+           05  GN-SOURCE   REDEFINES GN-PAYLOAD.
+               10  SOURCE-ID              PIC X(12).
+               10  SOURCE-TITLE           PIC X(150).
+               10  SOURCE-AUTHOR          PIC X(100).
+               10  SOURCE-PUB-PLACE       PIC X(100).
+               10  SOURCE-PUB-DATE        PIC X(10).
+               10  SOURCE-REPOSITORY      PIC X(100).
+               10  SOURCE-CALL-NUMBER     PIC X(50).
+               10  SOURCE-TYPE            PIC X(15).
+               10  SOURCE-QUALITY         PIC X(1).
+               10  SOURCE-URL             PIC X(200).
+               10  SOURCE-NOTES           PIC X(150).
+               10  SOURCE-PAD             PIC X(12).
+
+           05  GN-FAMILY-LINK REDEFINES GN-PAYLOAD.
+               10  FAMILY-LINK-ID         PIC X(12).
+               10  FAMILY-LINK-FAMILY-ID  PIC X(12).
+               10  FAMILY-LINK-PERSON-ID  PIC X(12).
+               10  FAMILY-LINK-ROLE       PIC X(10).
+               10  FAMILY-LINK-SEQ        PIC 9(3).
+               10  FAMILY-LINK-NOTES      PIC X(300).
+               10  FAMILY-LINK-CREATED-AT PIC X(14).
+               10  FAMILY-LINK-PAD        PIC X(537).
+
+           05  GN-PERSON-EVENT REDEFINES GN-PAYLOAD.
+               10  PERSON-EVENT-ID         PIC X(12).
+               10  PERSON-EVENT-PERSON-ID  PIC X(12).
+               10  PERSON-EVENT-EVENT-ID   PIC X(12).
+               10  PERSON-EVENT-ROLE       PIC X(15).
+               10  PERSON-EVENT-NOTES      PIC X(300).
+               10  PERSON-EVENT-CREATED-AT PIC X(14).
+               10  PERSON-EVENT-PAD        PIC X(535).
+
+           05  GN-CITATION REDEFINES GN-PAYLOAD.
+               10  CITATION-ID            PIC X(12).
+               10  CITATION-SOURCE-ID     PIC X(12).
+               10  CITATION-ENTITY-TYPE   PIC X(15).
+               10  CITATION-ENTITY-ID     PIC X(12).
+               10  CITATION-PAGE          PIC X(50).
+               10  CITATION-QUALITY       PIC X(1).
+               10  CITATION-NOTES         PIC X(300).
+               10  CITATION-CREATED-AT    PIC X(14).
+               10  CITATION-PAD           PIC X(484).
+
+           05  GN-TITLE    REDEFINES GN-PAYLOAD.
+               10  TITLE-ID               PIC X(12).
+               10  TITLE-NAME             PIC X(60).
+               10  TITLE-RANK             PIC X(30).
+               10  TITLE-HOUSE-ID         PIC X(12).
+               10  TITLE-NOTES            PIC X(300).
+               10  TITLE-CREATED-AT       PIC X(14).
+               10  TITLE-PAD              PIC X(472).
+
+           05  GN-TITLE-ASSIGNMENT REDEFINES GN-PAYLOAD.
+               10  TITLE-ASSIGNMENT-ID         PIC X(12).
+               10  TITLE-ASSIGNMENT-TITLE-ID   PIC X(12).
+               10  TITLE-ASSIGNMENT-PERSON-ID  PIC X(12).
+               10  TITLE-ASSIGNMENT-FROM-DATE  PIC X(10).
+               10  TITLE-ASSIGNMENT-TO-DATE    PIC X(10).
+               10  TITLE-ASSIGNMENT-NOTES      PIC X(300).
+               10  TITLE-ASSIGNMENT-CREATED-AT PIC X(14).
+               10  TITLE-ASSIGNMENT-PAD        PIC X(530).
+
+           05  GN-HOUSE    REDEFINES GN-PAYLOAD.
+               10  HOUSE-ID               PIC X(12).
+               10  HOUSE-NAME             PIC X(40).
+               10  HOUSE-FOUND-DATE       PIC X(10).
+               10  HOUSE-SEAT             PIC X(40).
+               10  HOUSE-NOTES            PIC X(300).
+               10  HOUSE-CREATED-AT       PIC X(14).
+               10  HOUSE-PAD              PIC X(484).
+
+           05  GN-PERSON-HOUSE REDEFINES GN-PAYLOAD.
+               10  PERSON-HOUSE-ID         PIC X(12).
+               10  PERSON-HOUSE-PERSON-ID  PIC X(12).
+               10  PERSON-HOUSE-HOUSE-ID   PIC X(12).
+               10  PERSON-HOUSE-FROM-DATE  PIC X(10).
+               10  PERSON-HOUSE-TO-DATE    PIC X(10).
+               10  PERSON-HOUSE-NOTES      PIC X(300).
+               10  PERSON-HOUSE-CREATED-AT PIC X(14).
+               10  PERSON-HOUSE-PAD        PIC X(530).
+
+           05  GN-MEDIA    REDEFINES GN-PAYLOAD.
+               10  MEDIA-ID               PIC X(12).
+               10  MEDIA-TYPE             PIC X(15).
+               10  MEDIA-PATH             PIC X(200).
+               10  MEDIA-DESCRIPTION      PIC X(300).
+               10  MEDIA-CREATED-AT       PIC X(14).
+               10  MEDIA-PAD              PIC X(359).
+
+           05  GN-MEDIA-LINK REDEFINES GN-PAYLOAD.
+               10  MEDIA-LINK-ID           PIC X(12).
+               10  MEDIA-LINK-MEDIA-ID     PIC X(12).
+               10  MEDIA-LINK-ENTITY-TYPE  PIC X(15).
+               10  MEDIA-LINK-ENTITY-ID    PIC X(12).
+               10  MEDIA-LINK-CREATED-AT   PIC X(14).
+               10  MEDIA-LINK-PAD          PIC X(835).
+
+           05  GN-JOURNAL  REDEFINES GN-PAYLOAD.
+               10  JOURNAL-ID             PIC X(12).
+               10  JOURNAL-ENTRY-TS       PIC X(14).
+               10  JOURNAL-OP-TYPE        PIC X(10).
+               10  JOURNAL-ENTITY-TYPE    PIC X(15).
+               10  JOURNAL-ENTITY-ID      PIC X(12).
+               10  JOURNAL-DESCRIPTION    PIC X(500).
+               10  JOURNAL-OPERATOR       PIC X(8).
+               10  JOURNAL-SESSION-ID     PIC X(20).
+               10  JOURNAL-PAD            PIC X(309).
+
+           05  GN-OTHER    REDEFINES GN-PAYLOAD.
+               10  GN-RAW-PAYLOAD         PIC X(900).
 
       *****************************************************************
       * END
-      *****************************************************************
\ No newline at end of file
+      *****************************************************************
