@@ -0,0 +1,13 @@
+      *****************************************************************
+      * GNLABEL - SEGMENTO WORLDLBL: ETICHETTE DEI NOVE MONDI GN37HOME
+      * MANTENUTE A TABELLA COSI' CHE POSSANO ESSERE RINOMINATE SENZA
+      * RICOMPILARE GN37P001 (VALORI HARDCODED RESTANO DI DEFAULT SE
+      * LA TABELLA E' VUOTA O NON RAGGIUNGIBILE).
+      *****************************************************************
+       01  WORLD-LABEL-SEGMENT.
+      * Numero del mondo (1-9)
+           05 WLBL-WORLD-ID         PIC 9(1).
+      * Etichetta da mostrare sulla mappa GN37D001
+           05 WLBL-TEXT             PIC X(16).
+      * Spazio riservato
+           05 WLBL-FILL             PIC X(47).
