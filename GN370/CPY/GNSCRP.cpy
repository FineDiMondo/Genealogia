@@ -0,0 +1,18 @@
+      *****************************************************************
+      * GNSCRP - SEGMENTO SCRATCHPAD DI SESSIONE PER TX GN370
+      * CONSERVA LO STATO DELLA MACCHINA A STATI (WS-SEQ-ID) E IL
+      * CASATO/PERSONA SELEZIONATI, CHIAVITO PER LTERM-ID, COSI' CHE
+      * UNA CONVERSAZIONE PSEUDOCONVERSAZIONALE INTERROTTA RIPARTA DA
+      * DOVE L'UTENTE L'AVEVA LASCIATA.
+      *****************************************************************
+       01  SCRATCHPAD-SEGMENT.
+      * LTERM-ID chiave logica minima
+           05 SCRP-LTERM-ID         PIC X(8).
+      * WS-SEQ-ID corrente della macchina a stati
+           05 SCRP-SEQ-ID           PIC 9(1).
+      * Casato selezionato (SEQ:3 SELECT in poi)
+           05 SCRP-HOUSE-ID         PIC X(12).
+      * Persona a fuoco (SEQ:5 FOCUS in poi)
+           05 SCRP-FOCUS-ID         PIC X(12).
+      * Spazio riservato
+           05 SCRP-FILL             PIC X(77).
