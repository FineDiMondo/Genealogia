@@ -0,0 +1,20 @@
+      *****************************************************************
+      * GNSYMB - SIMBOLI COMUNI PER DECODIFICA TASTI PF (GN370 3270)
+      * CONDIZIONI 88 SU CODICE PF A 2 CIFRE, ALLINEATO A MI-PFKEY
+      * (GN1MIN) COSI' CHE TUTTI I PROGRAMMI GN370 CONDIVIDANO LA
+      * STESSA CONVENZIONE DI TRADUZIONE DELL'AID BYTE.
+      *****************************************************************
+       01  WS-PFKEY-IN             PIC X(2) VALUE SPACES.
+           88  PF1-PRESSED             VALUE '01'.
+           88  PF2-PRESSED             VALUE '02'.
+           88  PF3-PRESSED             VALUE '03'.
+           88  PF4-PRESSED             VALUE '04'.
+           88  PF5-PRESSED             VALUE '05'.
+           88  PF6-PRESSED             VALUE '06'.
+           88  PF7-PRESSED             VALUE '07'.
+           88  PF8-PRESSED             VALUE '08'.
+           88  PF9-PRESSED             VALUE '09'.
+           88  PF10-PRESSED            VALUE '10'.
+           88  PF11-PRESSED            VALUE '11'.
+           88  PF12-PRESSED            VALUE '12'.
+           88  PF-NONE-PRESSED         VALUE SPACES LOW-VALUES.
