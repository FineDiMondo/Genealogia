@@ -0,0 +1,14 @@
+      *****************************************************************
+      * HOUSEG - SEGMENTO HOUSE (CASATO) PER TX GN37W01 (MONDO 1)
+      *****************************************************************
+       01  HOUSE-SEGMENT.
+      * HOUSE-ID chiave logica minima
+           05 HOUS-ID               PIC X(12).
+      * Nome del casato
+           05 HOUS-NAME             PIC X(40).
+      * Data di fondazione YYYY-MM-DD
+           05 HOUS-FOUND-DATE       PIC X(10).
+      * Sede / residenza storica
+           05 HOUS-SEAT             PIC X(40).
+      * Spazio riservato
+           05 HOUS-FILL             PIC X(98).
