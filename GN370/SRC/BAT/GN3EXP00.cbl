@@ -0,0 +1,435 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GN3EXP00.
+       AUTHOR. GN370.
+       INSTALLATION. FINE-DI-MONDO.
+       DATE-WRITTEN. 2026-08-09.
+       REMARKS. GEDCOM export direction - spazzata DL/I di PERSON con
+                i suoi EVENT e RELATE figli, scritta come file GEDCOM
+                (tag INDI/NAME/SEX/BIRT/EVEN/ASSO), il percorso
+                opposto della catena di import S1-S6. Un RELATE e' un
+                legame libero fra due persone (REL-TYPE e' testo
+                immesso dall'operatore, non un'enumerazione fissa),
+                quindi viene esportato come associazione ASSO/RELA
+                piuttosto che ricostruire record FAM: non c'e' modo
+                di distinguere in modo affidabile coniugio da
+                genitorialita' dal solo dato. Un secondo argomento
+                opzionale filtra l'esportazione a sole le persone il
+                cui PERS-NAME contiene il testo indicato (confronto
+                case-insensitive), per esportazioni parziali per
+                cognome/nome (vedi TX2-GEDCOM-IO IN-FILTRO-EXPORT). Un
+                terzo argomento opzionale filtra ulteriormente alle
+                sole persone con almeno un EVENT il cui luogo (via
+                gazetteer GN1PLAC) contiene il testo indicato (vedi
+                TX2-GEDCOM-IO IN-FILTRO-LUOGO). Passare "*" al posto
+                del filtro nome per applicare solo il filtro luogo.
+                Non esiste in questa base dati un segmento FAMILY
+                distinto (vedi sopra), quindi non e' possibile un
+                filtro per identificativo di famiglia: il filtro
+                luogo e' l'equivalente piu' vicino per restringere
+                l'esportazione a un ramo dell'albero.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GEDCOM-FILE ASSIGN TO DYNAMIC WS-OUT-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GEDCOM-FILE.
+       01  GEDCOM-REC            PIC X(240).
+
+       WORKING-STORAGE SECTION.
+       77  WS-OUT-FILE           PIC X(256) VALUE SPACES.
+       77  WS-ARGC               PIC 9(4) VALUE 0.
+       77  WS-DLI-FUNC           PIC X(4) VALUE SPACES.
+       77  WS-PERS-COUNT         PIC 9(7) VALUE 0.
+       77  WS-EVNT-COUNT         PIC 9(7) VALUE 0.
+       77  WS-RELT-COUNT         PIC 9(7) VALUE 0.
+       77  WS-PERS-SKIPPED       PIC 9(7) VALUE 0.
+
+       01  WS-NAME-FILTER        PIC X(64) VALUE SPACES.
+       01  WS-NAME-FILTER-U      PIC X(64) VALUE SPACES.
+       01  WS-NAME-U             PIC X(40) VALUE SPACES.
+       01  WS-FILTER-HIT         PIC X VALUE "N".
+           88 FILTER-HIT-YES     VALUE "Y".
+       01  WS-FILTER-LEN         PIC 9(4) VALUE 0.
+       01  WS-FILTER-IX          PIC 9(4) VALUE 0.
+
+       01  WS-PLACE-FILTER       PIC X(64) VALUE SPACES.
+       01  WS-PLACE-FILTER-U     PIC X(64) VALUE SPACES.
+       01  WS-PLACE-U            PIC X(60) VALUE SPACES.
+       01  WS-PLACE-FILTER-HIT   PIC X VALUE "N".
+           88 PLACE-FILTER-HIT-YES VALUE "Y".
+       01  WS-PLACE-FILTER-LEN   PIC 9(4) VALUE 0.
+       01  WS-PLACE-FILTER-IX    PIC 9(4) VALUE 0.
+
+       01  WS-DLI-FUNCS.
+           05 DLI-GU             PIC X(4) VALUE "GU  ".
+           05 DLI-GN             PIC X(4) VALUE "GN  ".
+
+       01  WS-SSA.
+           05 WS-SSA-PERS        PIC X(30)
+              VALUE "PERSON  (PERSID=            )".
+           05 WS-SSA-EVNT        PIC X(30)
+              VALUE "EVENT   (PERSID=            )".
+           05 WS-SSA-EVNT-ID     PIC X(30)
+              VALUE "EVENT   (EVNTID=            )".
+           05 WS-SSA-RELT        PIC X(30)
+              VALUE "RELATE  (PERSID=            )".
+           05 WS-SSA-RELT-ID     PIC X(30)
+              VALUE "RELATE  (RELID =            )".
+
+       01  WS-CUR-PERS-ID        PIC X(12) VALUE SPACES.
+       01  WS-CUR-REL-ID         PIC X(12) VALUE SPACES.
+       01  WS-PLACE-NAME         PIC X(60) VALUE SPACES.
+
+       01  WS-SW.
+           10 WS-EOD-PERS        PIC X VALUE "N".
+              88 EOD-PERS-YES    VALUE "Y".
+           10 WS-EOD-EVNT        PIC X VALUE "N".
+              88 EOD-EVNT-YES    VALUE "Y".
+           10 WS-EOD-RELT        PIC X VALUE "N".
+              88 EOD-RELT-YES    VALUE "Y".
+
+       COPY GN1PRSN.
+       COPY GN1EVNT.
+       COPY GN1RELT.
+       COPY GN1PLAC.
+
+       LINKAGE SECTION.
+       COPY GN1PCBS.
+
+       PROCEDURE DIVISION USING DBPCB-MASK.
+       MAIN-LOGIC.
+           ACCEPT WS-ARGC FROM ARGUMENT-NUMBER
+           IF WS-ARGC < 1
+             DISPLAY "USO: GN3EXP00 <gedcom-out> [filtro-nome]"
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+           END-IF
+           ACCEPT WS-OUT-FILE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-OUT-FILE) TO WS-OUT-FILE
+           MOVE SPACES TO WS-NAME-FILTER-U
+           IF WS-ARGC >= 2
+             ACCEPT WS-NAME-FILTER FROM ARGUMENT-VALUE
+             IF FUNCTION TRIM(WS-NAME-FILTER) NOT = "*"
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-NAME-FILTER))
+                 TO WS-NAME-FILTER-U
+             END-IF
+           END-IF
+
+           MOVE SPACES TO WS-PLACE-FILTER-U
+           IF WS-ARGC >= 3
+             ACCEPT WS-PLACE-FILTER FROM ARGUMENT-VALUE
+             MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-PLACE-FILTER))
+               TO WS-PLACE-FILTER-U
+           END-IF
+
+           OPEN OUTPUT GEDCOM-FILE
+           PERFORM 1000-WRITE-HEADER
+
+           MOVE DLI-GU TO WS-DLI-FUNC
+           CALL "CBLTDLI" USING WS-DLI-FUNC
+                                DBPCB-MASK
+                                GN1PRSN-SEG
+           PERFORM UNTIL EOD-PERS-YES OR DB-STATUS NOT = SPACES
+             MOVE PERS-ID TO WS-CUR-PERS-ID
+             PERFORM 2100-CHECK-NAME-FILTER
+             IF FILTER-HIT-YES
+               PERFORM 2200-CHECK-PLACE-FILTER
+             END-IF
+             IF FILTER-HIT-YES AND PLACE-FILTER-HIT-YES
+               PERFORM 2000-WRITE-INDI
+               PERFORM 3000-EXPORT-EVENTS
+               PERFORM 4000-EXPORT-RELATES
+             ELSE
+               ADD 1 TO WS-PERS-SKIPPED
+             END-IF
+             PERFORM 8000-NEXT-PERSON
+           END-PERFORM
+
+           PERFORM 9000-WRITE-TRAILER
+           CLOSE GEDCOM-FILE
+           DISPLAY "GN3EXP00: PERSONE ESPORTATE  = " WS-PERS-COUNT
+           DISPLAY "GN3EXP00: PERSONE ESCLUSE    = " WS-PERS-SKIPPED
+           DISPLAY "GN3EXP00: EVENTI ESPORTATI   = " WS-EVNT-COUNT
+           DISPLAY "GN3EXP00: RELAZIONI ESPORTATE= " WS-RELT-COUNT
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       1000-WRITE-HEADER.
+           MOVE "0 HEAD" TO GEDCOM-REC
+           WRITE GEDCOM-REC
+           MOVE "1 SOUR GN370" TO GEDCOM-REC
+           WRITE GEDCOM-REC
+           MOVE "1 GEDC" TO GEDCOM-REC
+           WRITE GEDCOM-REC
+           MOVE "2 VERS 5.5.1" TO GEDCOM-REC
+           WRITE GEDCOM-REC
+           MOVE "1 CHAR UTF-8" TO GEDCOM-REC
+           WRITE GEDCOM-REC
+           .
+
+      *----------------------------------------------------------------*
+      * Senza filtro, ogni persona e' esportata; con filtro, solo le   *
+      * persone il cui PERS-NAME lo contiene (sottostringa, maiuscole  *
+      * ignorate), per le esportazioni parziali di TX2-GEDCOM-IO.      *
+      *----------------------------------------------------------------*
+       2100-CHECK-NAME-FILTER.
+           MOVE "N" TO WS-FILTER-HIT
+           IF WS-NAME-FILTER-U = SPACES
+             MOVE "Y" TO WS-FILTER-HIT
+           ELSE
+             MOVE SPACES TO WS-NAME-U
+             MOVE FUNCTION UPPER-CASE(PERS-NAME) TO WS-NAME-U
+             MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-NAME-FILTER-U))
+               TO WS-FILTER-LEN
+             PERFORM VARYING WS-FILTER-IX FROM 1 BY 1
+                 UNTIL WS-FILTER-IX > (40 - WS-FILTER-LEN + 1)
+                    OR FILTER-HIT-YES
+               IF WS-NAME-U(WS-FILTER-IX:WS-FILTER-LEN) =
+                  FUNCTION TRIM(WS-NAME-FILTER-U)
+                 MOVE "Y" TO WS-FILTER-HIT
+               END-IF
+             END-PERFORM
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Senza filtro luogo, la persona passa sempre; con filtro,       *
+      * esplora gli EVENT della persona corrente risolvendo ciascun    *
+      * luogo via gazetteer (GN1PLAC) e cerca il testo indicato come   *
+      * sottostringa (maiuscole ignorate). La spazzata e' di sola      *
+      * lettura: al termine riposiziona su PERSON con una GU qualifi-  *
+      * cata sullo stesso PERSID, cosi' 2000/3000/4000 ripartono dalla *
+      * radice della persona come se questo controllo non fosse mai   *
+      * avvenuto (stesso schema di riposizionamento di 8000-NEXT-      *
+      * PERSON).                                                       *
+      *----------------------------------------------------------------*
+       2200-CHECK-PLACE-FILTER.
+           MOVE "N" TO WS-PLACE-FILTER-HIT
+           IF WS-PLACE-FILTER-U = SPACES
+             MOVE "Y" TO WS-PLACE-FILTER-HIT
+           ELSE
+             MOVE "EVENT   (PERSID=            )" TO WS-SSA-EVNT
+             MOVE WS-CUR-PERS-ID TO WS-SSA-EVNT(17:12)
+             MOVE "N" TO WS-EOD-EVNT
+             MOVE DLI-GN TO WS-DLI-FUNC
+             CALL "CBLTDLI" USING WS-DLI-FUNC
+                                  DBPCB-MASK
+                                  GN1EVNT-SEG
+                                  WS-SSA-EVNT
+             PERFORM UNTIL EOD-EVNT-YES OR DB-STATUS NOT = SPACES
+                        OR PLACE-FILTER-HIT-YES
+               IF EVNT-PLACE NOT = SPACES
+                 PERFORM 3200-RESOLVE-PLACE-NAME
+                 IF WS-PLACE-NAME NOT = SPACES
+                   MOVE SPACES TO WS-PLACE-U
+                   MOVE FUNCTION UPPER-CASE(WS-PLACE-NAME)
+                     TO WS-PLACE-U
+                   MOVE FUNCTION LENGTH(
+                        FUNCTION TRIM(WS-PLACE-FILTER-U))
+                     TO WS-PLACE-FILTER-LEN
+                   PERFORM VARYING WS-PLACE-FILTER-IX FROM 1 BY 1
+                       UNTIL WS-PLACE-FILTER-IX >
+                             (60 - WS-PLACE-FILTER-LEN + 1)
+                          OR PLACE-FILTER-HIT-YES
+                     IF WS-PLACE-U(WS-PLACE-FILTER-IX:
+                                   WS-PLACE-FILTER-LEN) =
+                        FUNCTION TRIM(WS-PLACE-FILTER-U)
+                       MOVE "Y" TO WS-PLACE-FILTER-HIT
+                     END-IF
+                   END-PERFORM
+                 END-IF
+               END-IF
+               IF NOT PLACE-FILTER-HIT-YES
+                 MOVE DLI-GN TO WS-DLI-FUNC
+                 CALL "CBLTDLI" USING WS-DLI-FUNC
+                                      DBPCB-MASK
+                                      GN1EVNT-SEG
+                                      WS-SSA-EVNT
+                 IF DB-STATUS NOT = SPACES
+                   SET EOD-EVNT-YES TO TRUE
+                 END-IF
+               END-IF
+             END-PERFORM
+             MOVE "PERSON  (PERSID=            )" TO WS-SSA-PERS
+             MOVE WS-CUR-PERS-ID TO WS-SSA-PERS(17:12)
+             MOVE DLI-GU TO WS-DLI-FUNC
+             CALL "CBLTDLI" USING WS-DLI-FUNC
+                                  DBPCB-MASK
+                                  GN1PRSN-SEG
+                                  WS-SSA-PERS
+           END-IF
+           .
+
+       2000-WRITE-INDI.
+           ADD 1 TO WS-PERS-COUNT
+           MOVE SPACES TO GEDCOM-REC
+           STRING "0 @" FUNCTION TRIM(PERS-ID) "@ INDI"
+             DELIMITED BY SIZE INTO GEDCOM-REC
+           WRITE GEDCOM-REC
+           IF PERS-NAME NOT = SPACES
+             MOVE SPACES TO GEDCOM-REC
+             STRING "1 NAME " FUNCTION TRIM(PERS-NAME)
+               DELIMITED BY SIZE INTO GEDCOM-REC
+             WRITE GEDCOM-REC
+           END-IF
+           IF PERS-GEND = "M" OR PERS-GEND = "F"
+             MOVE SPACES TO GEDCOM-REC
+             STRING "1 SEX " PERS-GEND DELIMITED BY SIZE
+               INTO GEDCOM-REC
+             WRITE GEDCOM-REC
+           END-IF
+           IF PERS-BDATE NOT = SPACES
+             MOVE "1 BIRT" TO GEDCOM-REC
+             WRITE GEDCOM-REC
+             MOVE SPACES TO GEDCOM-REC
+             STRING "2 DATE " FUNCTION TRIM(PERS-BDATE)
+               DELIMITED BY SIZE INTO GEDCOM-REC
+             WRITE GEDCOM-REC
+           END-IF
+           .
+
+       3000-EXPORT-EVENTS.
+           MOVE "EVENT   (PERSID=            )" TO WS-SSA-EVNT
+           MOVE WS-CUR-PERS-ID TO WS-SSA-EVNT(17:12)
+           MOVE "N" TO WS-EOD-EVNT
+           MOVE DLI-GN TO WS-DLI-FUNC
+           CALL "CBLTDLI" USING WS-DLI-FUNC
+                                DBPCB-MASK
+                                GN1EVNT-SEG
+                                WS-SSA-EVNT
+           PERFORM UNTIL EOD-EVNT-YES OR DB-STATUS NOT = SPACES
+             PERFORM 3100-WRITE-EVENT
+             MOVE "EVENT   (EVNTID=            )" TO WS-SSA-EVNT-ID
+             MOVE EVNT-ID TO WS-SSA-EVNT-ID(17:12)
+             MOVE DLI-GU TO WS-DLI-FUNC
+             CALL "CBLTDLI" USING WS-DLI-FUNC
+                                  DBPCB-MASK
+                                  GN1EVNT-SEG
+                                  WS-SSA-EVNT-ID
+             IF DB-STATUS = SPACES
+               MOVE DLI-GN TO WS-DLI-FUNC
+               CALL "CBLTDLI" USING WS-DLI-FUNC
+                                    DBPCB-MASK
+                                    GN1EVNT-SEG
+                                    WS-SSA-EVNT
+             END-IF
+             IF DB-STATUS NOT = SPACES
+               SET EOD-EVNT-YES TO TRUE
+             END-IF
+           END-PERFORM
+           .
+
+       3100-WRITE-EVENT.
+           ADD 1 TO WS-EVNT-COUNT
+           MOVE SPACES TO GEDCOM-REC
+           STRING "1 EVEN " FUNCTION TRIM(EVNT-TYPE)
+             DELIMITED BY SIZE INTO GEDCOM-REC
+           WRITE GEDCOM-REC
+           IF EVNT-DATE NOT = SPACES
+             MOVE SPACES TO GEDCOM-REC
+             STRING "2 DATE " FUNCTION TRIM(EVNT-DATE)
+               DELIMITED BY SIZE INTO GEDCOM-REC
+             WRITE GEDCOM-REC
+           END-IF
+           IF EVNT-PLACE NOT = SPACES
+             PERFORM 3200-RESOLVE-PLACE-NAME
+             IF WS-PLACE-NAME NOT = SPACES
+               MOVE SPACES TO GEDCOM-REC
+               STRING "2 PLAC " FUNCTION TRIM(WS-PLACE-NAME)
+                 DELIMITED BY SIZE INTO GEDCOM-REC
+               WRITE GEDCOM-REC
+             END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Il gazetteer (GN1PLAC) e' risolto per nome, non per PLAC-ID,   *
+      * sullo stesso path online (4175-RESOLVE-PLACE); qui il senso e' *
+      * invertito, quindi si spazza tutto il gazetteer confrontando    *
+      * PLAC-ID fino a trovare quello collegato all'evento.            *
+      *----------------------------------------------------------------*
+       3200-RESOLVE-PLACE-NAME.
+           MOVE SPACES TO WS-PLACE-NAME
+           MOVE DLI-GU TO WS-DLI-FUNC
+           CALL "CBLTDLI" USING WS-DLI-FUNC
+                                DBPCB-MASK
+                                GN1PLAC-SEG
+           PERFORM UNTIL DB-STATUS NOT = SPACES
+                      OR PLAC-ID = EVNT-PLACE
+             MOVE DLI-GN TO WS-DLI-FUNC
+             CALL "CBLTDLI" USING WS-DLI-FUNC
+                                  DBPCB-MASK
+                                  GN1PLAC-SEG
+           END-PERFORM
+           IF DB-STATUS = SPACES AND PLAC-ID = EVNT-PLACE
+             MOVE PLAC-NAME TO WS-PLACE-NAME
+           END-IF
+           .
+
+       4000-EXPORT-RELATES.
+           MOVE "RELATE  (PERSID=            )" TO WS-SSA-RELT
+           MOVE WS-CUR-PERS-ID TO WS-SSA-RELT(17:12)
+           MOVE "N" TO WS-EOD-RELT
+           MOVE DLI-GN TO WS-DLI-FUNC
+           CALL "CBLTDLI" USING WS-DLI-FUNC
+                                DBPCB-MASK
+                                GN1RELT-SEG
+                                WS-SSA-RELT
+           PERFORM UNTIL EOD-RELT-YES OR DB-STATUS NOT = SPACES
+             ADD 1 TO WS-RELT-COUNT
+             MOVE SPACES TO GEDCOM-REC
+             STRING "1 ASSO @" FUNCTION TRIM(REL-TARG) "@"
+               DELIMITED BY SIZE INTO GEDCOM-REC
+             WRITE GEDCOM-REC
+             MOVE SPACES TO GEDCOM-REC
+             STRING "2 RELA " FUNCTION TRIM(REL-TYPE)
+               DELIMITED BY SIZE INTO GEDCOM-REC
+             WRITE GEDCOM-REC
+             MOVE REL-ID TO WS-CUR-REL-ID
+             MOVE "RELATE  (RELID =            )" TO WS-SSA-RELT-ID
+             MOVE WS-CUR-REL-ID TO WS-SSA-RELT-ID(17:12)
+             MOVE DLI-GU TO WS-DLI-FUNC
+             CALL "CBLTDLI" USING WS-DLI-FUNC
+                                  DBPCB-MASK
+                                  GN1RELT-SEG
+                                  WS-SSA-RELT-ID
+             IF DB-STATUS = SPACES
+               MOVE DLI-GN TO WS-DLI-FUNC
+               CALL "CBLTDLI" USING WS-DLI-FUNC
+                                    DBPCB-MASK
+                                    GN1RELT-SEG
+                                    WS-SSA-RELT
+             END-IF
+             IF DB-STATUS NOT = SPACES
+               SET EOD-RELT-YES TO TRUE
+             END-IF
+           END-PERFORM
+           .
+
+       8000-NEXT-PERSON.
+           MOVE "PERSON  (PERSID=            )" TO WS-SSA-PERS
+           MOVE WS-CUR-PERS-ID TO WS-SSA-PERS(17:12)
+           MOVE DLI-GU TO WS-DLI-FUNC
+           CALL "CBLTDLI" USING WS-DLI-FUNC
+                                DBPCB-MASK
+                                GN1PRSN-SEG
+                                WS-SSA-PERS
+           IF DB-STATUS = SPACES
+             MOVE DLI-GN TO WS-DLI-FUNC
+             CALL "CBLTDLI" USING WS-DLI-FUNC
+                                  DBPCB-MASK
+                                  GN1PRSN-SEG
+           END-IF
+           IF DB-STATUS NOT = SPACES
+             SET EOD-PERS-YES TO TRUE
+           END-IF
+           .
+
+       9000-WRITE-TRAILER.
+           MOVE "0 TRLR" TO GEDCOM-REC
+           WRITE GEDCOM-REC
+           .
