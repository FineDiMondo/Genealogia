@@ -0,0 +1,142 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GN3FEXT0.
+       AUTHOR. GN370.
+       INSTALLATION. FINE-DI-MONDO.
+       DATE-WRITTEN. 2026-08-09.
+       REMARKS. Batch DL/I sweep of the FAMILY segment to a flat
+                extract file, same shape and purpose as GN3PEXT0 for
+                PERSON. FAMILY has no unqualified SSA anywhere in this
+                system (GN37P002 only ever reaches it via a
+                FATHID-qualified SSA under a PERSON), so this sweep
+                walks every PERSON first and, for each one, qualifies
+                FAMILY by that PERSON as father, chaining GN calls to
+                pick up a father with more than one union. Feeds the
+                "existing FAMILY segments" side of the IMS/flat-file
+                reconciliation batch (GN3RECN0), which reads this
+                extract rather than opening its own PCB.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACT-FILE ASSIGN TO DYNAMIC WS-OUT-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACT-FILE.
+       01  EXTRACT-REC           PIC X(614).
+
+       WORKING-STORAGE SECTION.
+       77  WS-OUT-FILE           PIC X(256) VALUE SPACES.
+       77  WS-ARGC               PIC 9(4) VALUE 0.
+       77  WS-DLI-FUNC           PIC X(4) VALUE SPACES.
+       77  WS-PERS-COUNT         PIC 9(7) VALUE 0.
+       77  WS-FAML-COUNT         PIC 9(7) VALUE 0.
+
+       01  WS-DLI-FUNCS.
+           05 DLI-GU             PIC X(4) VALUE "GU  ".
+           05 DLI-GN             PIC X(4) VALUE "GN  ".
+
+       01  WS-SSA-PERS           PIC X(30)
+              VALUE "PERSON  (PERSID=            )".
+       01  WS-SSA-FAML           PIC X(30)
+              VALUE "FAMILY  (FATHID=            )".
+
+       01  WS-CUR-PERS-ID        PIC X(12) VALUE SPACES.
+
+       01  WS-SW.
+           10 WS-EOD-PERS        PIC X VALUE "N".
+              88 EOD-PERS-YES    VALUE "Y".
+           10 WS-EOD-FAML        PIC X VALUE "N".
+              88 EOD-FAML-YES    VALUE "Y".
+
+       COPY GN1PRSN.
+       COPY GNFAMIL.
+
+       LINKAGE SECTION.
+       COPY GN1PCBS.
+
+       PROCEDURE DIVISION USING DBPCB-MASK.
+       MAIN-LOGIC.
+           ACCEPT WS-ARGC FROM ARGUMENT-NUMBER
+           IF WS-ARGC < 1
+             DISPLAY "USO: GN3FEXT0 <extract-out>"
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+           END-IF
+           ACCEPT WS-OUT-FILE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-OUT-FILE) TO WS-OUT-FILE
+
+           OPEN OUTPUT EXTRACT-FILE
+
+           MOVE DLI-GU TO WS-DLI-FUNC
+           CALL "CBLTDLI" USING WS-DLI-FUNC
+                                DBPCB-MASK
+                                GN1PRSN-SEG
+           PERFORM UNTIL EOD-PERS-YES OR DB-STATUS NOT = SPACES
+             MOVE PERS-ID TO WS-CUR-PERS-ID
+             ADD 1 TO WS-PERS-COUNT
+             PERFORM 2000-EXTRACT-FAMILIES-FOR-FATHER
+             PERFORM 8000-NEXT-PERSON
+           END-PERFORM
+
+           CLOSE EXTRACT-FILE
+           DISPLAY "GN3FEXT0: PERSONE ESAMINATE = " WS-PERS-COUNT
+           DISPLAY "GN3FEXT0: FAMIGLIE ESTRATTE = " WS-FAML-COUNT
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * FAMILY e' qualificata solo da FATHID (vedi GN37P002 4930-      *
+      * WRITE-UNION-DATE); la GN successiva non porta una propria SSA,
+      * quindi una volta superata l'ultima FAMILY del padre corrente
+      * il controllo su FAMILY-FATHER-ID chiude il giro invece di
+      * continuare a leggere le famiglie del padre successivo.
+      *----------------------------------------------------------------*
+       2000-EXTRACT-FAMILIES-FOR-FATHER.
+           MOVE "FAMILY  (FATHID=            )" TO WS-SSA-FAML
+           MOVE WS-CUR-PERS-ID TO WS-SSA-FAML(17:12)
+           MOVE "N" TO WS-EOD-FAML
+           MOVE DLI-GU TO WS-DLI-FUNC
+           CALL "CBLTDLI" USING WS-DLI-FUNC
+                                DBPCB-MASK
+                                FAMILY-REC
+                                WS-SSA-FAML
+           PERFORM UNTIL EOD-FAML-YES OR DB-STATUS NOT = SPACES
+             PERFORM 2100-WRITE-EXTRACT
+             MOVE DLI-GN TO WS-DLI-FUNC
+             CALL "CBLTDLI" USING WS-DLI-FUNC
+                                  DBPCB-MASK
+                                  FAMILY-REC
+             IF DB-STATUS NOT = SPACES
+                OR FAMILY-FATHER-ID NOT = WS-CUR-PERS-ID
+               SET EOD-FAML-YES TO TRUE
+             END-IF
+           END-PERFORM
+           .
+
+       2100-WRITE-EXTRACT.
+           MOVE SPACES TO EXTRACT-REC
+           MOVE FAMILY-REC TO EXTRACT-REC(1:614)
+           WRITE EXTRACT-REC
+           ADD 1 TO WS-FAML-COUNT
+           .
+
+       8000-NEXT-PERSON.
+           MOVE "PERSON  (PERSID=            )" TO WS-SSA-PERS
+           MOVE WS-CUR-PERS-ID TO WS-SSA-PERS(17:12)
+           MOVE DLI-GU TO WS-DLI-FUNC
+           CALL "CBLTDLI" USING WS-DLI-FUNC
+                                DBPCB-MASK
+                                GN1PRSN-SEG
+                                WS-SSA-PERS
+           IF DB-STATUS = SPACES
+             MOVE DLI-GN TO WS-DLI-FUNC
+             CALL "CBLTDLI" USING WS-DLI-FUNC
+                                  DBPCB-MASK
+                                  GN1PRSN-SEG
+           END-IF
+           IF DB-STATUS NOT = SPACES
+             SET EOD-PERS-YES TO TRUE
+           END-IF
+           .
