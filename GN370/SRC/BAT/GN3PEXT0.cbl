@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GN3PEXT0.
+       AUTHOR. GN370.
+       INSTALLATION. FINE-DI-MONDO.
+       DATE-WRITTEN. 2026-08-09.
+       REMARKS. Batch DL/I sweep of the PERSON segment to a flat
+                extract file, for programs that need to compare
+                against the live database without their own PCB
+                (GEDCOM conflict detection, IMS/flat-file
+                reconciliation).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACT-FILE ASSIGN TO DYNAMIC WS-OUT-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACT-FILE.
+       01  EXTRACT-REC           PIC X(256).
+
+       WORKING-STORAGE SECTION.
+       77  WS-OUT-FILE           PIC X(256) VALUE SPACES.
+       77  WS-ARGC               PIC 9(4) VALUE 0.
+       77  WS-DLI-FUNC           PIC X(4) VALUE SPACES.
+       77  WS-REC-COUNT          PIC 9(7) VALUE 0.
+       01  WS-DLI-FUNCS.
+           05 DLI-GU             PIC X(4) VALUE "GU  ".
+           05 DLI-GN             PIC X(4) VALUE "GN  ".
+
+       01  WS-SW.
+           10 WS-EOD             PIC X VALUE "N".
+              88 EOD-YES         VALUE "Y".
+
+       COPY GN1PRSN.
+
+       LINKAGE SECTION.
+       COPY GN1PCBS.
+
+       PROCEDURE DIVISION USING DBPCB-MASK.
+       MAIN-LOGIC.
+           ACCEPT WS-ARGC FROM ARGUMENT-NUMBER
+           IF WS-ARGC < 1
+             DISPLAY "USO: GN3PEXT0 <extract-out>"
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+           END-IF
+           ACCEPT WS-OUT-FILE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-OUT-FILE) TO WS-OUT-FILE
+
+           OPEN OUTPUT EXTRACT-FILE
+
+           MOVE DLI-GU TO WS-DLI-FUNC
+           CALL "CBLTDLI" USING WS-DLI-FUNC
+                                DBPCB-MASK
+                                GN1PRSN-SEG
+           PERFORM UNTIL EOD-YES OR DB-STATUS NOT = SPACES
+             PERFORM 1000-WRITE-EXTRACT
+             MOVE DLI-GN TO WS-DLI-FUNC
+             CALL "CBLTDLI" USING WS-DLI-FUNC
+                                  DBPCB-MASK
+                                  GN1PRSN-SEG
+             IF DB-STATUS NOT = SPACES
+               SET EOD-YES TO TRUE
+             END-IF
+           END-PERFORM
+
+           CLOSE EXTRACT-FILE
+           DISPLAY "GN3PEXT0: PERSONE ESTRATTE = " WS-REC-COUNT
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       1000-WRITE-EXTRACT.
+           MOVE SPACES TO EXTRACT-REC
+           MOVE GN1PRSN-SEG TO EXTRACT-REC(1:256)
+           WRITE EXTRACT-REC
+           ADD 1 TO WS-REC-COUNT
+           .
