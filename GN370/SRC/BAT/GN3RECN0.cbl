@@ -0,0 +1,505 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GN3RECN0.
+       AUTHOR. GN370.
+       INSTALLATION. FINE-DI-MONDO.
+       DATE-WRITTEN. 2026-08-09.
+       REMARKS. Riconciliazione fra i segmenti DL/I PERSON/FAMILY e i
+                file flat del CLI GENCLI (data/PERSONE.DAT,
+                data/FAMIGLIE.DAT): legge gli estratti prodotti da
+                GN3PEXT0 (PERSON) e GN3FEXT0 (FAMILY) - niente PCB
+                proprio, come da nota di GN3PEXT0 - e li confronta
+                campo a campo con le righe flat corrispondenti,
+                segnalando chi esiste solo da un lato e chi esiste da
+                entrambi ma con valori discordanti. I file flat non
+                hanno una chiave di concorrenza (PERS-VERSION-SEQ) ne'
+                un soft-delete, quindi una PERSONA/FAMIGLIA con
+                PERS-IS-DELETED/FAMILY-IS-DELETED = "Y" nell'estratto
+                IMS e' trattata come gia' rimossa e non viene
+                confrontata.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSON-EXTRACT-FILE ASSIGN TO DYNAMIC WS-PERS-EXT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PE-FS.
+           SELECT FAMILY-EXTRACT-FILE ASSIGN TO DYNAMIC WS-FAML-EXT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FE-FS.
+           SELECT PERSONE-FLAT-FILE ASSIGN TO "data/PERSONE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PF-FS.
+           SELECT FAMIGLIE-FLAT-FILE ASSIGN TO "data/FAMIGLIE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FF-FS.
+           SELECT RECON-FILE ASSIGN TO DYNAMIC WS-OUT-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RF-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERSON-EXTRACT-FILE.
+       01  PERSON-EXTRACT-REC     PIC X(256).
+
+       FD  FAMILY-EXTRACT-FILE.
+       01  FAMILY-EXTRACT-REC     PIC X(614).
+
+       FD  PERSONE-FLAT-FILE.
+       01  PERSONE-FLAT-REC       PIC X(512).
+
+       FD  FAMIGLIE-FLAT-FILE.
+       01  FAMIGLIE-FLAT-REC      PIC X(512).
+
+       FD  RECON-FILE.
+       01  RECON-REC              PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       77  WS-PERS-EXT            PIC X(256) VALUE SPACES.
+       77  WS-FAML-EXT            PIC X(256) VALUE SPACES.
+       77  WS-OUT-FILE            PIC X(256) VALUE SPACES.
+       77  WS-ARGC                PIC 9(4) VALUE 0.
+
+       77  WS-PE-FS               PIC X(02) VALUE "00".
+       77  WS-FE-FS               PIC X(02) VALUE "00".
+       77  WS-PF-FS               PIC X(02) VALUE "00".
+       77  WS-FF-FS               PIC X(02) VALUE "00".
+       77  WS-RF-FS               PIC X(02) VALUE "00".
+
+       01  WS-SW.
+           10 WS-PE-EOF           PIC X VALUE "N".
+              88 PE-EOF-YES       VALUE "Y".
+           10 WS-FE-EOF           PIC X VALUE "N".
+              88 FE-EOF-YES       VALUE "Y".
+           10 WS-PF-EOF           PIC X VALUE "N".
+              88 PF-EOF-YES       VALUE "Y".
+           10 WS-FF-EOF           PIC X VALUE "N".
+              88 FF-EOF-YES       VALUE "Y".
+           10 WS-FOUND            PIC X VALUE "N".
+              88 FOUND-YES        VALUE "Y".
+
+       77  WS-PERS-IMS-CT         PIC 9(7) VALUE 0.
+       77  WS-PERS-FLAT-CT        PIC 9(7) VALUE 0.
+       77  WS-PERS-SOLO-IMS       PIC 9(7) VALUE 0.
+       77  WS-PERS-SOLO-FLAT      PIC 9(7) VALUE 0.
+       77  WS-PERS-DISCORDANTI    PIC 9(7) VALUE 0.
+
+       77  WS-FAML-IMS-CT         PIC 9(7) VALUE 0.
+       77  WS-FAML-FLAT-CT        PIC 9(7) VALUE 0.
+       77  WS-FAML-SOLO-IMS       PIC 9(7) VALUE 0.
+       77  WS-FAML-SOLO-FLAT      PIC 9(7) VALUE 0.
+       77  WS-FAML-DISCORDANTI    PIC 9(7) VALUE 0.
+
+       COPY GN1PRSN.
+       COPY GNFAMIL.
+
+      * campi della riga flat PERSONE.DAT (ID|NOME|SESSO|DATA)
+       01  WS-PF-F1               PIC X(100) VALUE SPACES.
+       01  WS-PF-F2               PIC X(100) VALUE SPACES.
+       01  WS-PF-F3               PIC X(100) VALUE SPACES.
+       01  WS-PF-F4               PIC X(100) VALUE SPACES.
+
+      * campi della riga flat FAMIGLIE.DAT (ID|MARITO|MOGLIE|DATA)
+       01  WS-FF-F1               PIC X(100) VALUE SPACES.
+       01  WS-FF-F2               PIC X(100) VALUE SPACES.
+       01  WS-FF-F3               PIC X(100) VALUE SPACES.
+       01  WS-FF-F4               PIC X(100) VALUE SPACES.
+
+       01  WS-LINE                PIC X(200) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * Tabelle in memoria: ciascun file viene letto una sola volta e   *
+      * tenuto in WORKING-STORAGE, cosi' il confronto incrociato non    *
+      * riapre e riscandisce il file opposto per ogni singolo record    *
+      * (come gia' fatto per l'analogo problema in GN3S4CFL/GN3S5CMT).  *
+      *----------------------------------------------------------------*
+       01  WS-PE-TABLE.
+           05 WS-PE-ENTRY         PIC X(256) OCCURS 20000 TIMES.
+       01  WS-PE-COUNT            PIC 9(5) VALUE 0.
+       01  WS-PE-OPEN-OK          PIC X VALUE "N".
+           88 PE-OPEN-OK-YES      VALUE "Y".
+
+       01  WS-FE-TABLE.
+           05 WS-FE-ENTRY         PIC X(614) OCCURS 20000 TIMES.
+       01  WS-FE-COUNT            PIC 9(5) VALUE 0.
+       01  WS-FE-OPEN-OK          PIC X VALUE "N".
+           88 FE-OPEN-OK-YES      VALUE "Y".
+
+       01  WS-PF-TABLE.
+           05 WS-PF-ENTRY OCCURS 20000 TIMES.
+              10 WS-PFT-F1        PIC X(100).
+              10 WS-PFT-F2        PIC X(100).
+              10 WS-PFT-F3        PIC X(100).
+              10 WS-PFT-F4        PIC X(100).
+       01  WS-PF-COUNT            PIC 9(5) VALUE 0.
+
+       01  WS-FF-TABLE.
+           05 WS-FF-ENTRY OCCURS 20000 TIMES.
+              10 WS-FFT-F1        PIC X(100).
+              10 WS-FFT-F2        PIC X(100).
+              10 WS-FFT-F3        PIC X(100).
+              10 WS-FFT-F4        PIC X(100).
+       01  WS-FF-COUNT            PIC 9(5) VALUE 0.
+
+       01  WS-I                   PIC 9(5) VALUE 0.
+       01  WS-J                   PIC 9(5) VALUE 0.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           ACCEPT WS-ARGC FROM ARGUMENT-NUMBER
+           IF WS-ARGC < 3
+             DISPLAY "USO: GN3RECN0 <person-extract> <family-extract>"
+             DISPLAY "             <report-out>"
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+           END-IF
+           ACCEPT WS-PERS-EXT FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-PERS-EXT) TO WS-PERS-EXT
+           ACCEPT WS-FAML-EXT FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-FAML-EXT) TO WS-FAML-EXT
+           ACCEPT WS-OUT-FILE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-OUT-FILE) TO WS-OUT-FILE
+
+           OPEN OUTPUT RECON-FILE
+           PERFORM 1000-WRITE-HEADER
+
+           PERFORM 2000-RECONCILE-PERSONE
+           PERFORM 3000-RECONCILE-FAMIGLIE
+
+           PERFORM 9000-WRITE-TRAILER
+           CLOSE RECON-FILE
+
+           DISPLAY "GN3RECN0: PERSONE IMS=" WS-PERS-IMS-CT
+                   " FLAT=" WS-PERS-FLAT-CT
+                   " SOLO-IMS=" WS-PERS-SOLO-IMS
+                   " SOLO-FLAT=" WS-PERS-SOLO-FLAT
+                   " DISCORDANTI=" WS-PERS-DISCORDANTI
+           DISPLAY "GN3RECN0: FAMIGLIE IMS=" WS-FAML-IMS-CT
+                   " FLAT=" WS-FAML-FLAT-CT
+                   " SOLO-IMS=" WS-FAML-SOLO-IMS
+                   " SOLO-FLAT=" WS-FAML-SOLO-FLAT
+                   " DISCORDANTI=" WS-FAML-DISCORDANTI
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       1000-WRITE-HEADER.
+           MOVE "RICONCILIAZIONE IMS (PERSON/FAMILY) VS FLAT GENCLI"
+             TO RECON-REC
+           WRITE RECON-REC
+           MOVE SPACES TO RECON-REC
+           WRITE RECON-REC
+           .
+
+      *----------------------------------------------------------------*
+      * Lato IMS -> flat: ogni segmento PERSON non soft-deleted deve   *
+      * avere una riga PERSONE.DAT con lo stesso ID, NOME, SESSO e     *
+      * data di nascita.                                               *
+      *----------------------------------------------------------------*
+       2000-RECONCILE-PERSONE.
+           PERFORM 1100-LOAD-PERSON-EXTRACT
+           PERFORM 1200-LOAD-PERSONE-FLAT
+
+           IF NOT PE-OPEN-OK-YES
+             DISPLAY "ERRORE: ESTRATTO PERSON NON TROVATO: "
+                     FUNCTION TRIM(WS-PERS-EXT)
+             MOVE SPACES TO RECON-REC
+             STRING "ERRORE: ESTRATTO PERSON NON TROVATO: "
+                    FUNCTION TRIM(WS-PERS-EXT)
+               DELIMITED BY SIZE INTO RECON-REC
+             WRITE RECON-REC
+           ELSE
+             MOVE "PERSONE - IMS VERSO FLAT:" TO RECON-REC
+             WRITE RECON-REC
+             PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-PE-COUNT
+               MOVE WS-PE-ENTRY(WS-I) (1:256) TO GN1PRSN-SEG
+               IF PERS-IS-DELETED NOT = "Y"
+                 ADD 1 TO WS-PERS-IMS-CT
+                 PERFORM 2100-CHECK-PERSON-VS-FLAT
+               END-IF
+             END-PERFORM
+           END-IF
+
+           MOVE SPACES TO RECON-REC
+           WRITE RECON-REC
+           MOVE "PERSONE - FLAT VERSO IMS:" TO RECON-REC
+           WRITE RECON-REC
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-PF-COUNT
+             ADD 1 TO WS-PERS-FLAT-CT
+             MOVE WS-PFT-F1(WS-J) TO WS-PF-F1
+             MOVE WS-PFT-F2(WS-J) TO WS-PF-F2
+             MOVE WS-PFT-F3(WS-J) TO WS-PF-F3
+             MOVE WS-PFT-F4(WS-J) TO WS-PF-F4
+             PERFORM 2200-CHECK-FLAT-PERSON-VS-IMS
+           END-PERFORM
+           MOVE SPACES TO RECON-REC
+           WRITE RECON-REC
+           .
+
+       1100-LOAD-PERSON-EXTRACT.
+           MOVE 0 TO WS-PE-COUNT
+           MOVE "N" TO WS-PE-OPEN-OK
+           MOVE "N" TO WS-PE-EOF
+           OPEN INPUT PERSON-EXTRACT-FILE
+           IF WS-PE-FS = "00"
+             MOVE "Y" TO WS-PE-OPEN-OK
+             PERFORM UNTIL PE-EOF-YES OR WS-PE-COUNT >= 20000
+               READ PERSON-EXTRACT-FILE
+                 AT END
+                   MOVE "Y" TO WS-PE-EOF
+                 NOT AT END
+                   ADD 1 TO WS-PE-COUNT
+                   MOVE PERSON-EXTRACT-REC TO WS-PE-ENTRY(WS-PE-COUNT)
+               END-READ
+             END-PERFORM
+             CLOSE PERSON-EXTRACT-FILE
+           END-IF
+           .
+
+       1200-LOAD-PERSONE-FLAT.
+           MOVE 0 TO WS-PF-COUNT
+           MOVE "N" TO WS-PF-EOF
+           OPEN INPUT PERSONE-FLAT-FILE
+           IF WS-PF-FS = "00"
+             PERFORM UNTIL PF-EOF-YES OR WS-PF-COUNT >= 20000
+               READ PERSONE-FLAT-FILE
+                 AT END
+                   MOVE "Y" TO WS-PF-EOF
+                 NOT AT END
+                   IF PERSONE-FLAT-REC NOT = SPACES
+                      AND PERSONE-FLAT-REC(1:1) NOT = "#"
+                     ADD 1 TO WS-PF-COUNT
+                     UNSTRING PERSONE-FLAT-REC DELIMITED BY "|"
+                       INTO WS-PFT-F1(WS-PF-COUNT)
+                            WS-PFT-F2(WS-PF-COUNT)
+                            WS-PFT-F3(WS-PF-COUNT)
+                            WS-PFT-F4(WS-PF-COUNT)
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE PERSONE-FLAT-FILE
+           END-IF
+           .
+
+       2100-CHECK-PERSON-VS-FLAT.
+           MOVE "N" TO WS-FOUND
+           MOVE SPACES TO WS-PF-F1 WS-PF-F2 WS-PF-F3 WS-PF-F4
+           PERFORM VARYING WS-J FROM 1 BY 1
+               UNTIL WS-J > WS-PF-COUNT OR FOUND-YES
+             IF FUNCTION TRIM(WS-PFT-F1(WS-J)) =
+                FUNCTION TRIM(PERS-ID)
+               MOVE WS-PFT-F1(WS-J) TO WS-PF-F1
+               MOVE WS-PFT-F2(WS-J) TO WS-PF-F2
+               MOVE WS-PFT-F3(WS-J) TO WS-PF-F3
+               MOVE WS-PFT-F4(WS-J) TO WS-PF-F4
+               SET FOUND-YES TO TRUE
+             END-IF
+           END-PERFORM
+
+           IF NOT FOUND-YES
+             ADD 1 TO WS-PERS-SOLO-IMS
+             MOVE SPACES TO RECON-REC
+             STRING "  SOLO-IMS: ID " FUNCTION TRIM(PERS-ID)
+                    " NOME " FUNCTION TRIM(PERS-NAME)
+               DELIMITED BY SIZE INTO RECON-REC
+             WRITE RECON-REC
+           ELSE
+             IF FUNCTION TRIM(WS-PF-F2) NOT = FUNCTION TRIM(PERS-NAME)
+                OR FUNCTION TRIM(WS-PF-F3) NOT = PERS-GEND
+                OR FUNCTION TRIM(WS-PF-F4) NOT =
+                   FUNCTION TRIM(PERS-BDATE)
+               ADD 1 TO WS-PERS-DISCORDANTI
+               MOVE SPACES TO RECON-REC
+               STRING "  DISCORDANTE: ID " FUNCTION TRIM(PERS-ID)
+                      " IMS=[" FUNCTION TRIM(PERS-NAME) "/"
+                      PERS-GEND "/" FUNCTION TRIM(PERS-BDATE)
+                      "] FLAT=[" FUNCTION TRIM(WS-PF-F2) "/"
+                      FUNCTION TRIM(WS-PF-F3) "/"
+                      FUNCTION TRIM(WS-PF-F4) "]"
+                 DELIMITED BY SIZE INTO RECON-REC
+               WRITE RECON-REC
+             END-IF
+           END-IF
+           .
+
+       2200-CHECK-FLAT-PERSON-VS-IMS.
+           MOVE "N" TO WS-FOUND
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-PE-COUNT OR FOUND-YES
+             MOVE WS-PE-ENTRY(WS-I) (1:256) TO GN1PRSN-SEG
+             IF PERS-IS-DELETED NOT = "Y"
+                AND FUNCTION TRIM(PERS-ID) =
+                    FUNCTION TRIM(WS-PF-F1)
+               SET FOUND-YES TO TRUE
+             END-IF
+           END-PERFORM
+
+           IF NOT FOUND-YES
+             ADD 1 TO WS-PERS-SOLO-FLAT
+             MOVE SPACES TO RECON-REC
+             STRING "  SOLO-FLAT: ID " FUNCTION TRIM(WS-PF-F1)
+                    " NOME " FUNCTION TRIM(WS-PF-F2)
+               DELIMITED BY SIZE INTO RECON-REC
+             WRITE RECON-REC
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Stesso schema della 2000 ma per FAMILY/FAMIGLIE.DAT: l'ID      *
+      * FAMIGLIE.DAT e' confrontato con FAMILY-ID, MARITO con          *
+      * FAMILY-FATHER-ID, MOGLIE con FAMILY-MOTHER-ID e DATA con       *
+      * FAMILY-UNION-DATE.                                             *
+      *----------------------------------------------------------------*
+       3000-RECONCILE-FAMIGLIE.
+           PERFORM 1300-LOAD-FAMILY-EXTRACT
+           PERFORM 1400-LOAD-FAMIGLIE-FLAT
+
+           IF NOT FE-OPEN-OK-YES
+             MOVE SPACES TO RECON-REC
+             STRING "ERRORE: ESTRATTO FAMILY NON TROVATO: "
+                    FUNCTION TRIM(WS-FAML-EXT)
+               DELIMITED BY SIZE INTO RECON-REC
+             WRITE RECON-REC
+           ELSE
+             MOVE "FAMIGLIE - IMS VERSO FLAT:" TO RECON-REC
+             WRITE RECON-REC
+             PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-FE-COUNT
+               MOVE WS-FE-ENTRY(WS-I) (1:614) TO FAMILY-REC
+               IF FAMILY-IS-DELETED NOT = "Y"
+                 ADD 1 TO WS-FAML-IMS-CT
+                 PERFORM 3100-CHECK-FAMILY-VS-FLAT
+               END-IF
+             END-PERFORM
+           END-IF
+
+           MOVE SPACES TO RECON-REC
+           WRITE RECON-REC
+           MOVE "FAMIGLIE - FLAT VERSO IMS:" TO RECON-REC
+           WRITE RECON-REC
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-FF-COUNT
+             ADD 1 TO WS-FAML-FLAT-CT
+             MOVE WS-FFT-F1(WS-J) TO WS-FF-F1
+             MOVE WS-FFT-F2(WS-J) TO WS-FF-F2
+             MOVE WS-FFT-F3(WS-J) TO WS-FF-F3
+             MOVE WS-FFT-F4(WS-J) TO WS-FF-F4
+             PERFORM 3200-CHECK-FLAT-FAMILY-VS-IMS
+           END-PERFORM
+           .
+
+       1300-LOAD-FAMILY-EXTRACT.
+           MOVE 0 TO WS-FE-COUNT
+           MOVE "N" TO WS-FE-OPEN-OK
+           MOVE "N" TO WS-FE-EOF
+           OPEN INPUT FAMILY-EXTRACT-FILE
+           IF WS-FE-FS = "00"
+             MOVE "Y" TO WS-FE-OPEN-OK
+             PERFORM UNTIL FE-EOF-YES OR WS-FE-COUNT >= 20000
+               READ FAMILY-EXTRACT-FILE
+                 AT END
+                   MOVE "Y" TO WS-FE-EOF
+                 NOT AT END
+                   ADD 1 TO WS-FE-COUNT
+                   MOVE FAMILY-EXTRACT-REC TO WS-FE-ENTRY(WS-FE-COUNT)
+               END-READ
+             END-PERFORM
+             CLOSE FAMILY-EXTRACT-FILE
+           END-IF
+           .
+
+       1400-LOAD-FAMIGLIE-FLAT.
+           MOVE 0 TO WS-FF-COUNT
+           MOVE "N" TO WS-FF-EOF
+           OPEN INPUT FAMIGLIE-FLAT-FILE
+           IF WS-FF-FS = "00"
+             PERFORM UNTIL FF-EOF-YES OR WS-FF-COUNT >= 20000
+               READ FAMIGLIE-FLAT-FILE
+                 AT END
+                   MOVE "Y" TO WS-FF-EOF
+                 NOT AT END
+                   IF FAMIGLIE-FLAT-REC NOT = SPACES
+                      AND FAMIGLIE-FLAT-REC(1:1) NOT = "#"
+                     ADD 1 TO WS-FF-COUNT
+                     UNSTRING FAMIGLIE-FLAT-REC DELIMITED BY "|"
+                       INTO WS-FFT-F1(WS-FF-COUNT)
+                            WS-FFT-F2(WS-FF-COUNT)
+                            WS-FFT-F3(WS-FF-COUNT)
+                            WS-FFT-F4(WS-FF-COUNT)
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE FAMIGLIE-FLAT-FILE
+           END-IF
+           .
+
+       3100-CHECK-FAMILY-VS-FLAT.
+           MOVE "N" TO WS-FOUND
+           MOVE SPACES TO WS-FF-F1 WS-FF-F2 WS-FF-F3 WS-FF-F4
+           PERFORM VARYING WS-J FROM 1 BY 1
+               UNTIL WS-J > WS-FF-COUNT OR FOUND-YES
+             IF FUNCTION TRIM(WS-FFT-F1(WS-J)) =
+                FUNCTION TRIM(FAMILY-ID)
+               MOVE WS-FFT-F1(WS-J) TO WS-FF-F1
+               MOVE WS-FFT-F2(WS-J) TO WS-FF-F2
+               MOVE WS-FFT-F3(WS-J) TO WS-FF-F3
+               MOVE WS-FFT-F4(WS-J) TO WS-FF-F4
+               SET FOUND-YES TO TRUE
+             END-IF
+           END-PERFORM
+
+           IF NOT FOUND-YES
+             ADD 1 TO WS-FAML-SOLO-IMS
+             MOVE SPACES TO RECON-REC
+             STRING "  SOLO-IMS: ID " FUNCTION TRIM(FAMILY-ID)
+                    " PADRE " FUNCTION TRIM(FAMILY-FATHER-ID)
+               DELIMITED BY SIZE INTO RECON-REC
+             WRITE RECON-REC
+           ELSE
+             IF FUNCTION TRIM(WS-FF-F2) NOT =
+                FUNCTION TRIM(FAMILY-FATHER-ID)
+                OR FUNCTION TRIM(WS-FF-F3) NOT =
+                   FUNCTION TRIM(FAMILY-MOTHER-ID)
+                OR FUNCTION TRIM(WS-FF-F4) NOT =
+                   FUNCTION TRIM(FAMILY-UNION-DATE)
+               ADD 1 TO WS-FAML-DISCORDANTI
+               MOVE SPACES TO RECON-REC
+               STRING "  DISCORDANTE: ID " FUNCTION TRIM(FAMILY-ID)
+                      " IMS=[" FUNCTION TRIM(FAMILY-FATHER-ID) "/"
+                      FUNCTION TRIM(FAMILY-MOTHER-ID) "/"
+                      FUNCTION TRIM(FAMILY-UNION-DATE)
+                      "] FLAT=[" FUNCTION TRIM(WS-FF-F2) "/"
+                      FUNCTION TRIM(WS-FF-F3) "/"
+                      FUNCTION TRIM(WS-FF-F4) "]"
+                 DELIMITED BY SIZE INTO RECON-REC
+               WRITE RECON-REC
+             END-IF
+           END-IF
+           .
+
+       3200-CHECK-FLAT-FAMILY-VS-IMS.
+           MOVE "N" TO WS-FOUND
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-FE-COUNT OR FOUND-YES
+             MOVE WS-FE-ENTRY(WS-I) (1:614) TO FAMILY-REC
+             IF FAMILY-IS-DELETED NOT = "Y"
+                AND FUNCTION TRIM(FAMILY-ID) =
+                    FUNCTION TRIM(WS-FF-F1)
+               SET FOUND-YES TO TRUE
+             END-IF
+           END-PERFORM
+
+           IF NOT FOUND-YES
+             ADD 1 TO WS-FAML-SOLO-FLAT
+             MOVE SPACES TO RECON-REC
+             STRING "  SOLO-FLAT: ID " FUNCTION TRIM(WS-FF-F1)
+                    " MARITO " FUNCTION TRIM(WS-FF-F2)
+               DELIMITED BY SIZE INTO RECON-REC
+             WRITE RECON-REC
+           END-IF
+           .
+
+       9000-WRITE-TRAILER.
+           MOVE SPACES TO RECON-REC
+           WRITE RECON-REC
+           MOVE "FINE RICONCILIAZIONE" TO RECON-REC
+           WRITE RECON-REC
+           .
