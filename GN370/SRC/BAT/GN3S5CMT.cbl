@@ -0,0 +1,588 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GN3S5CMT.
+       AUTHOR. GN370.
+       INSTALLATION. FINE-DI-MONDO.
+       DATE-WRITTEN. 2026-08-09.
+       REMARKS. GEDCOM pipeline stage S5/S6 - takes the S3 normalized
+                records and the S4 conflict resolutions and commits
+                every record that is clear to commit: a new PERSON
+                segment via DL/I ISRT (or a REPL onto the matched
+                existing segment for MERGE) for INDI records, a new
+                FAMILY segment under its resolved father PERSON for
+                FAM records - logging the outcome of every xref, with
+                a per-stage narration, to GN370-IMPORT-LOG.
+                Restartable: xrefs already marked GIL-S6-WRITTEN = "Y"
+                in the import log are skipped on a re-run, so a
+                crashed or killed batch step can simply be
+                resubmitted.
+                A FAM record can only be committed once both of its
+                parent INDI xrefs have already been committed to a
+                real PERS-ID, either earlier in this same run or in a
+                prior checkpointed run of this same pipeline. A FAM
+                that arrives before its parents (out-of-order GEDCOM,
+                or parents still PENDING a conflict decision) is
+                logged PENDING and is picked up again on the next
+                resubmission once the skip/xref map has grown.
+
+      *----------------------------------------------------------------*
+      * MODIFICHE:                                                    *
+      * 2026-08-09 GN370 - Gestione dedicata dei record FAM (nuovo     *
+      *            segmento FAMILY invece di una PERSON fittizia);     *
+      *            valorizzazione dei campi di narrazione per stadio   *
+      *            in GN370-IMPORT-LOG.                                *
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NORM-FILE ASSIGN TO DYNAMIC WS-NORM-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONFLICT-FILE ASSIGN TO DYNAMIC WS-CONFLICT-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LOG-FILE ASSIGN TO DYNAMIC WS-LOG-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NORM-FILE.
+       COPY "GN370-NORM-RECORD.cpy".
+
+       FD  CONFLICT-FILE.
+       COPY "GN370-CONFLICT-REPORT.cpy".
+
+       FD  LOG-FILE.
+       COPY "GN370-IMPORT-LOG.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-ARGC                    PIC 9(4) VALUE 0.
+       01 WS-ARG                     PIC X(256) VALUE SPACES.
+       01 WS-NORM-FILE                PIC X(256) VALUE SPACES.
+       01 WS-CONFLICT-FILE            PIC X(256) VALUE SPACES.
+       01 WS-LOG-FILE                 PIC X(256) VALUE SPACES.
+       01 WS-SESSION-ID                PIC X(20) VALUE SPACES.
+
+       01 WS-EOF1                    PIC X VALUE "N".
+          88 EOF1-YES                VALUE "Y".
+       01 WS-EOF2                    PIC X VALUE "N".
+          88 EOF2-YES                VALUE "Y".
+
+       01 WS-DLI-FUNCS.
+          05 DLI-GU                  PIC X(4) VALUE "GU  ".
+          05 DLI-ISRT                PIC X(4) VALUE "ISRT".
+          05 DLI-REPL                PIC X(4) VALUE "REPL".
+       01 WS-DLI-FUNC                PIC X(4) VALUE SPACES.
+
+       01 WS-SSA-PERS                PIC X(30)
+          VALUE "PERSON  (PERSID=            )".
+       01 WS-SSA-FATH                PIC X(30)
+          VALUE "PERSON  (PERSID=            )".
+
+       01 WS-HAS-CONFLICT-FILE       PIC X VALUE "N".
+          88 HAS-CONFLICT-FILE       VALUE "Y".
+
+       01 WS-CONFL-TABLE.
+          05 WS-CONFL-ENTRY OCCURS 500 TIMES.
+             10 WS-CE-XREF           PIC X(30).
+             10 WS-CE-EXIST-ID       PIC X(12).
+             10 WS-CE-RESOLUTION     PIC X(10).
+             10 WS-CE-SEVERITY       PIC X(08).
+       01 WS-CONFL-COUNT              PIC 9(4) VALUE 0.
+       01 WS-CONFL-IX                 PIC 9(4) VALUE 0.
+       01 WS-CONFL-FOUND              PIC X VALUE "N".
+          88 CONFL-FOUND              VALUE "Y".
+       01 WS-CONFL-SEVERITY           PIC X(08) VALUE SPACES.
+
+       01 WS-SKIP-TABLE.
+          05 WS-SKIP-XREF OCCURS 2000 TIMES PIC X(30).
+       01 WS-SKIP-COUNT                PIC 9(5) VALUE 0.
+       01 WS-SKIP-IX                   PIC 9(5) VALUE 0.
+       01 WS-ALREADY-DONE              PIC X VALUE "N".
+          88 ALREADY-DONE              VALUE "Y".
+
+      * XREF GEDCOM -> PERS-ID GIA' COMMITTATI (IN QUESTA CORSA O IN
+      * UNA CORSA PRECEDENTE, RICOSTRUITO DAL LOG), PER RISOLVERE I
+      * PUNTATORI HUSB/WIFE DEI RECORD FAM.
+       01 WS-XREF-MAP-TABLE.
+          05 WS-XREF-MAP-ENTRY OCCURS 2000 TIMES.
+             10 WS-XM-XREF           PIC X(30).
+             10 WS-XM-PERS-ID        PIC X(12).
+       01 WS-XREF-MAP-COUNT           PIC 9(5) VALUE 0.
+       01 WS-XREF-MAP-IX              PIC 9(5) VALUE 0.
+       01 WS-XM-LOOKUP-XREF            PIC X(30) VALUE SPACES.
+       01 WS-XM-RESULT                PIC X(12) VALUE SPACES.
+       01 WS-XM-FOUND                 PIC X VALUE "N".
+          88 XM-FOUND                 VALUE "Y".
+
+       01 WS-NEXT-SEQ                 PIC 9(9) VALUE 0.
+       01 WS-NEW-PERS-ID               PIC X(12) VALUE SPACES.
+       01 WS-NEXT-FAM-SEQ              PIC 9(9) VALUE 0.
+       01 WS-NEW-FAM-ID                PIC X(12) VALUE SPACES.
+       01 WS-FAM-COMMITTED             PIC X VALUE "N".
+          88 FAM-COMMIT-OK             VALUE "Y".
+
+       01 WS-RESOLUTION                PIC X(10) VALUE SPACES.
+       01 WS-EXIST-ID                  PIC X(12) VALUE SPACES.
+
+       01 WS-LOG-CONF-SUM              PIC 9(7) VALUE 0.
+       01 WS-LOG-CONF-N                PIC 9(3) VALUE 0.
+
+       01 WS-CT-READ                   PIC 9(7) VALUE 0.
+       01 WS-CT-SKIPPED                PIC 9(7) VALUE 0.
+       01 WS-CT-INSERTED               PIC 9(7) VALUE 0.
+       01 WS-CT-MERGED                 PIC 9(7) VALUE 0.
+       01 WS-CT-KEPT                   PIC 9(7) VALUE 0.
+       01 WS-CT-PENDING                PIC 9(7) VALUE 0.
+       01 WS-CT-FAM-INSERTED           PIC 9(7) VALUE 0.
+       01 WS-CT-FAM-PENDING            PIC 9(7) VALUE 0.
+
+       COPY GN1PRSN.
+       COPY GNFAMIL.
+
+       LINKAGE SECTION.
+       COPY GN1PCBS.
+
+       PROCEDURE DIVISION USING DBPCB-MASK.
+       MAIN-LOGIC.
+           ACCEPT WS-ARGC FROM ARGUMENT-NUMBER
+           IF WS-ARGC < 3
+             DISPLAY "USO: GN3S5CMT <norm-file> <conflict-file> "
+                     "<import-log-file> [session-id]"
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+           END-IF
+           ACCEPT WS-NORM-FILE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-NORM-FILE) TO WS-NORM-FILE
+           ACCEPT WS-CONFLICT-FILE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-CONFLICT-FILE) TO WS-CONFLICT-FILE
+           ACCEPT WS-LOG-FILE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-LOG-FILE) TO WS-LOG-FILE
+           IF WS-ARGC >= 4
+             ACCEPT WS-SESSION-ID FROM ARGUMENT-VALUE
+             MOVE FUNCTION TRIM(WS-SESSION-ID) TO WS-SESSION-ID
+           ELSE
+             MOVE "DEFAULT" TO WS-SESSION-ID
+           END-IF
+
+           PERFORM 1000-LOAD-SKIP-TABLE
+           PERFORM 1100-LOAD-CONFLICTS
+
+           OPEN INPUT NORM-FILE
+           IF RETURN-CODE NOT = 0
+             DISPLAY "ERRORE OPEN INPUT SU "
+                     FUNCTION TRIM(WS-NORM-FILE)
+             MOVE 12 TO RETURN-CODE
+             GOBACK
+           END-IF
+
+           OPEN EXTEND LOG-FILE
+           IF RETURN-CODE NOT = 0
+             OPEN OUTPUT LOG-FILE
+           END-IF
+
+           PERFORM UNTIL EOF1-YES
+             READ NORM-FILE
+               AT END
+                 MOVE "Y" TO WS-EOF1
+               NOT AT END
+                 ADD 1 TO WS-CT-READ
+                 PERFORM 2000-PROCESS-RECORD
+             END-READ
+           END-PERFORM
+
+           CLOSE NORM-FILE
+           CLOSE LOG-FILE
+
+           DISPLAY "GN3S5CMT: LETTI          = " WS-CT-READ
+           DISPLAY "GN3S5CMT: SALTATI        = " WS-CT-SKIPPED
+           DISPLAY "GN3S5CMT: INSERITI       = " WS-CT-INSERTED
+           DISPLAY "GN3S5CMT: MERGED         = " WS-CT-MERGED
+           DISPLAY "GN3S5CMT: TENUTI         = " WS-CT-KEPT
+           DISPLAY "GN3S5CMT: PENDENTI       = " WS-CT-PENDING
+           DISPLAY "GN3S5CMT: FAMIGLIE INS.  = " WS-CT-FAM-INSERTED
+           DISPLAY "GN3S5CMT: FAMIGLIE PEND. = " WS-CT-FAM-PENDING
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * Carica dal log esistente gli XREF gia' scritti (S6=Y), cosi'   *
+      * un rerun dopo un arresto non li ripete (restart/checkpoint).   *
+      * Gli XREF INDI gia' committati ricostruiscono anche la mappa    *
+      * xref->PERS-ID, che serve a risolvere i genitori dei FAM di     *
+      * una corsa successiva.                                          *
+      *----------------------------------------------------------------*
+       1000-LOAD-SKIP-TABLE.
+           MOVE 0 TO WS-SKIP-COUNT
+           MOVE 0 TO WS-XREF-MAP-COUNT
+           OPEN INPUT LOG-FILE
+           IF RETURN-CODE = 0
+             PERFORM UNTIL EOF2-YES OR WS-SKIP-COUNT >= 2000
+               READ LOG-FILE
+                 AT END
+                   MOVE "Y" TO WS-EOF2
+                 NOT AT END
+                   IF GIL-S6-WRITTEN = "Y"
+                     ADD 1 TO WS-SKIP-COUNT
+                     MOVE GIL-GEDCOM-XREF TO WS-SKIP-XREF(WS-SKIP-COUNT)
+                     IF FUNCTION TRIM(GIL-RECORD-TYPE) = "INDI"
+                        AND GIL-FINAL-DB-ID NOT = SPACES
+                       PERFORM 8000-XREF-MAP-ADD
+                     END-IF
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE LOG-FILE
+           END-IF
+           MOVE "N" TO WS-EOF2
+           MOVE WS-SKIP-COUNT TO WS-NEXT-SEQ
+           MOVE WS-SKIP-COUNT TO WS-NEXT-FAM-SEQ
+           .
+
+      *----------------------------------------------------------------*
+      * Carica le risoluzioni di S4 CONFLICT_DETECT, se presenti.      *
+      *----------------------------------------------------------------*
+       1100-LOAD-CONFLICTS.
+           MOVE 0 TO WS-CONFL-COUNT
+           MOVE "N" TO WS-HAS-CONFLICT-FILE
+           OPEN INPUT CONFLICT-FILE
+           IF RETURN-CODE = 0
+             SET HAS-CONFLICT-FILE TO TRUE
+             PERFORM UNTIL EOF2-YES OR WS-CONFL-COUNT >= 500
+               READ CONFLICT-FILE
+                 AT END
+                   MOVE "Y" TO WS-EOF2
+                 NOT AT END
+                   ADD 1 TO WS-CONFL-COUNT
+                   MOVE GCR-INCOMING-XREF
+                     TO WS-CE-XREF(WS-CONFL-COUNT)
+                   MOVE GCR-EXISTING-ID
+                     TO WS-CE-EXIST-ID(WS-CONFL-COUNT)
+                   MOVE GCR-RESOLUTION
+                     TO WS-CE-RESOLUTION(WS-CONFL-COUNT)
+                   MOVE GCR-SEVERITY
+                     TO WS-CE-SEVERITY(WS-CONFL-COUNT)
+               END-READ
+             END-PERFORM
+             CLOSE CONFLICT-FILE
+           END-IF
+           MOVE "N" TO WS-EOF2
+           .
+
+       2000-PROCESS-RECORD.
+           MOVE "N" TO WS-ALREADY-DONE
+           PERFORM VARYING WS-SKIP-IX FROM 1 BY 1
+               UNTIL WS-SKIP-IX > WS-SKIP-COUNT
+             IF WS-SKIP-XREF(WS-SKIP-IX) = GNR-GEDCOM-XREF
+               SET ALREADY-DONE TO TRUE
+             END-IF
+           END-PERFORM
+           IF ALREADY-DONE
+             ADD 1 TO WS-CT-SKIPPED
+             EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-RESOLUTION WS-EXIST-ID
+           MOVE SPACES TO WS-CONFL-SEVERITY
+           MOVE "N" TO WS-CONFL-FOUND
+           PERFORM VARYING WS-CONFL-IX FROM 1 BY 1
+               UNTIL WS-CONFL-IX > WS-CONFL-COUNT
+             IF WS-CE-XREF(WS-CONFL-IX) = GNR-GEDCOM-XREF
+               SET CONFL-FOUND TO TRUE
+               MOVE WS-CE-RESOLUTION(WS-CONFL-IX) TO WS-RESOLUTION
+               MOVE WS-CE-EXIST-ID(WS-CONFL-IX) TO WS-EXIST-ID
+               MOVE WS-CE-SEVERITY(WS-CONFL-IX) TO WS-CONFL-SEVERITY
+             END-IF
+           END-PERFORM
+
+           MOVE SPACES TO GN370-IMPORT-LOG
+           MOVE GNR-GEDCOM-XREF TO GIL-LOG-ID
+           MOVE WS-SESSION-ID TO GIL-IMPORT-SESSION
+           MOVE GNR-PIPELINE-ID TO GIL-PIPELINE-ID
+           MOVE GNR-GEDCOM-XREF TO GIL-GEDCOM-XREF
+           MOVE GNR-RECORD-TYPE TO GIL-RECORD-TYPE
+           MOVE "N" TO GIL-S6-WRITTEN
+           MOVE FUNCTION CURRENT-DATE(1:14) TO GIL-LOG-TS
+           MOVE "Y" TO GIL-LOG-CLOSED
+           PERFORM 2100-BUILD-STAGE-NARRATION
+
+           IF FUNCTION TRIM(GNR-RECORD-TYPE) = "FAM"
+             PERFORM 2500-PROCESS-FAMILY-RECORD
+           ELSE
+             PERFORM 2900-PROCESS-INDI-RECORD
+           END-IF
+
+           WRITE GN370-IMPORT-LOG
+           .
+
+      *----------------------------------------------------------------*
+      * Valorizza i campi di narrazione S1-S4 in GIL-STAGES a partire  *
+      * dai campi che ogni stadio precedente ha gia' fatto viaggiare   *
+      * dentro il record normalizzato (S1/S2 passati tali e quali da   *
+      * S3, S3 dal proprio esito, S4 dalla tabella conflitti caricata  *
+      * in 1100-LOAD-CONFLICTS). S5/S6 sono valorizzati piu' avanti,   *
+      * una volta nota la decisione presa su questo record.            *
+      *----------------------------------------------------------------*
+       2100-BUILD-STAGE-NARRATION.
+           IF GNR-S1-TOKEN-COUNT > 0
+             MOVE "K" TO GIL-S1-STATUS
+           ELSE
+             MOVE "F" TO GIL-S1-STATUS
+           END-IF
+           MOVE GNR-S1-TOKEN-COUNT TO GIL-S1-TOKENS
+
+           MOVE GNR-S2-STATUS TO GIL-S2-STATUS
+           MOVE GNR-S2-WARN-COUNT TO GIL-S2-WARNINGS
+
+           MOVE GNR-NORM-STATUS TO GIL-S3-STATUS
+           MOVE GNR-WARN-COUNT TO GIL-S3-NORM-COUNT
+           MOVE 0 TO WS-LOG-CONF-SUM WS-LOG-CONF-N
+           IF FUNCTION TRIM(GNR-RECORD-TYPE) = "FAM"
+             ADD GNR-FAM-MARR-DATE-CONF TO WS-LOG-CONF-SUM
+             ADD 1 TO WS-LOG-CONF-N
+           ELSE
+             ADD GNR-SURNAME-CONF TO WS-LOG-CONF-SUM
+             ADD GNR-GIVEN-CONF TO WS-LOG-CONF-SUM
+             ADD GNR-BIRTH-DATE-CONF TO WS-LOG-CONF-SUM
+             ADD 3 TO WS-LOG-CONF-N
+           END-IF
+           IF WS-LOG-CONF-N > 0
+             DIVIDE WS-LOG-CONF-SUM BY WS-LOG-CONF-N
+               GIVING GIL-S3-CONF-AVG
+           END-IF
+
+           IF CONFL-FOUND
+             MOVE "Y" TO GIL-S4-CONFLICT
+             MOVE WS-CONFL-SEVERITY TO GIL-S4-SEVERITY
+           ELSE
+             MOVE "N" TO GIL-S4-CONFLICT
+             MOVE "NONE" TO GIL-S4-SEVERITY
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Commit di un record INDI: comportamento invariato rispetto     *
+      * alla versione originale, salvo l'aggiornamento della mappa     *
+      * xref->PERS-ID a valle di un commit riuscito.                   *
+      *----------------------------------------------------------------*
+       2900-PROCESS-INDI-RECORD.
+           IF NOT CONFL-FOUND
+             PERFORM 3000-INSERT-NEW
+             MOVE "COMMITTED" TO GIL-S5-DECISION
+             MOVE "Y" TO GIL-S6-WRITTEN
+             MOVE WS-NEW-PERS-ID TO GIL-FINAL-DB-ID
+             ADD 1 TO WS-CT-INSERTED
+           ELSE
+             EVALUATE WS-RESOLUTION
+               WHEN "ACCEPT_NEW"
+                 PERFORM 3000-INSERT-NEW
+                 MOVE "ACCEPT_NEW" TO GIL-S5-DECISION
+                 MOVE "Y" TO GIL-S6-WRITTEN
+                 MOVE WS-NEW-PERS-ID TO GIL-FINAL-DB-ID
+                 ADD 1 TO WS-CT-INSERTED
+               WHEN "MERGE"
+                 PERFORM 4000-MERGE-EXISTING
+                 MOVE "MERGE" TO GIL-S5-DECISION
+                 MOVE "Y" TO GIL-S6-WRITTEN
+                 MOVE WS-EXIST-ID TO GIL-FINAL-DB-ID
+                 ADD 1 TO WS-CT-MERGED
+               WHEN "KEEP_EXIST"
+                 MOVE "KEEP_EXIST" TO GIL-S5-DECISION
+                 MOVE "Y" TO GIL-S6-WRITTEN
+                 MOVE WS-EXIST-ID TO GIL-FINAL-DB-ID
+                 ADD 1 TO WS-CT-KEPT
+               WHEN "SKIP"
+                 MOVE "SKIP" TO GIL-S5-DECISION
+                 MOVE "Y" TO GIL-S6-WRITTEN
+                 ADD 1 TO WS-CT-KEPT
+               WHEN OTHER
+                 MOVE "PENDING" TO GIL-S5-DECISION
+                 MOVE "N" TO GIL-S6-WRITTEN
+                 ADD 1 TO WS-CT-PENDING
+             END-EVALUATE
+           END-IF
+
+           IF GIL-FINAL-DB-ID NOT = SPACES
+             PERFORM 8000-XREF-MAP-ADD
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Commit di un record FAM: risolve HUSB/WIFE a PERS-ID reali      *
+      * tramite la mappa xref e, solo se il padre e' risolvibile,       *
+      * ISRT di un nuovo segmento FAMILY sotto la sua PERSON. Se un     *
+      * genitore non e' ancora stato committato il record resta         *
+      * PENDING (S6=N) e viene ritentato al prossimo run.                *
+      *----------------------------------------------------------------*
+       2500-PROCESS-FAMILY-RECORD.
+           MOVE "N" TO WS-FAM-COMMITTED
+           IF CONFL-FOUND AND WS-RESOLUTION = "SKIP"
+             MOVE "SKIP" TO GIL-S5-DECISION
+             MOVE "Y" TO GIL-S6-WRITTEN
+             ADD 1 TO WS-CT-KEPT
+             EXIT PARAGRAPH
+           END-IF
+
+           MOVE GNR-FAM-HUSB-XREF TO WS-XM-LOOKUP-XREF
+           PERFORM 8100-XREF-MAP-LOOKUP
+           IF NOT XM-FOUND
+             MOVE "PENDING" TO GIL-S5-DECISION
+             MOVE "N" TO GIL-S6-WRITTEN
+             ADD 1 TO WS-CT-FAM-PENDING
+             EXIT PARAGRAPH
+           END-IF
+
+           PERFORM 3500-INSERT-FAMILY
+
+           IF FAM-COMMIT-OK
+             MOVE "COMMITTED" TO GIL-S5-DECISION
+             MOVE "Y" TO GIL-S6-WRITTEN
+             MOVE WS-NEW-FAM-ID TO GIL-FINAL-DB-ID
+             ADD 1 TO WS-CT-FAM-INSERTED
+           ELSE
+             MOVE "PENDING" TO GIL-S5-DECISION
+             MOVE "N" TO GIL-S6-WRITTEN
+             ADD 1 TO WS-CT-FAM-PENDING
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * ISRT di un nuovo segmento PERSON radice per il record GEDCOM   *
+      * normalizzato. L'online (IGONL01) non ha mai un path per        *
+      * aggiungere una nuova PERSON (solo EVENT/RELT/ASET/TITL sotto   *
+      * una persona esistente), quindi questo e' il primo punto dove   *
+      * il sistema genera un PERS-ID: GED + contatore a 9 cifre,       *
+      * avanzato a partire dal numero di XREF gia' committati.         *
+      *----------------------------------------------------------------*
+       3000-INSERT-NEW.
+           ADD 1 TO WS-NEXT-SEQ
+           MOVE SPACES TO WS-NEW-PERS-ID
+           STRING "GED" WS-NEXT-SEQ DELIMITED BY SIZE
+             INTO WS-NEW-PERS-ID
+           MOVE SPACES TO GN1PRSN-SEG
+           MOVE WS-NEW-PERS-ID TO PERS-ID
+           MOVE SPACES TO PERS-NAME
+           STRING FUNCTION TRIM(GNR-GIVEN-NORM) " "
+                  FUNCTION TRIM(GNR-SURNAME-NORM) DELIMITED BY SIZE
+             INTO PERS-NAME
+           MOVE "U" TO PERS-GEND
+           MOVE GNR-BIRTH-DATE-ISO TO PERS-BDATE
+           MOVE WS-NEW-PERS-ID TO PERS-ROOT
+           MOVE 1 TO PERS-VERSION-SEQ
+           MOVE "N" TO PERS-IS-DELETED
+
+           MOVE DLI-ISRT TO WS-DLI-FUNC
+           CALL "CBLTDLI" USING WS-DLI-FUNC
+                                DBPCB-MASK
+                                GN1PRSN-SEG
+           .
+
+      *----------------------------------------------------------------*
+      * MERGE: la persona in arrivo coincide con una gia' nota; il     *
+      * merge per questo stub si limita ad aggiornare nome/data se     *
+      * il normalizzato e' piu' completo, via GU + REPL (come SAVE in  *
+      * IGONL01).                                                      *
+      *----------------------------------------------------------------*
+       4000-MERGE-EXISTING.
+           MOVE "PERSON  (PERSID=            )" TO WS-SSA-PERS
+           MOVE WS-EXIST-ID TO WS-SSA-PERS(17:12)
+           MOVE DLI-GU TO WS-DLI-FUNC
+           CALL "CBLTDLI" USING WS-DLI-FUNC
+                                DBPCB-MASK
+                                GN1PRSN-SEG
+                                WS-SSA-PERS
+           IF DB-STATUS = SPACES
+             IF GNR-SURNAME-NORM NOT = SPACES
+               MOVE SPACES TO PERS-NAME
+               STRING FUNCTION TRIM(GNR-GIVEN-NORM) " "
+                      FUNCTION TRIM(GNR-SURNAME-NORM)
+                      DELIMITED BY SIZE
+                 INTO PERS-NAME
+             END-IF
+             IF GNR-BIRTH-DATE-ISO NOT = SPACES
+               MOVE GNR-BIRTH-DATE-ISO TO PERS-BDATE
+             END-IF
+             ADD 1 TO PERS-VERSION-SEQ
+             MOVE DLI-REPL TO WS-DLI-FUNC
+             CALL "CBLTDLI" USING WS-DLI-FUNC
+                                  DBPCB-MASK
+                                  GN1PRSN-SEG
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * ISRT di un nuovo segmento FAMILY figlio della PERSON padre     *
+      * gia' risolta (GU posizionale sul padre, poi ISRT non           *
+      * qualificato - stesso schema di lettura usato da GN3FEXT0 in    *
+      * senso inverso). La madre resta un puntatore FAMILY-MOTHER-ID   *
+      * anche quando non e' risolvibile a un PERS-ID committato, dato  *
+      * che FAMILY non ha una seconda via di accesso DL/I per lei.     *
+      *----------------------------------------------------------------*
+       3500-INSERT-FAMILY.
+           MOVE "N" TO WS-FAM-COMMITTED
+           MOVE "PERSON  (PERSID=            )" TO WS-SSA-FATH
+           MOVE WS-XM-RESULT TO WS-SSA-FATH(17:12)
+           MOVE DLI-GU TO WS-DLI-FUNC
+           CALL "CBLTDLI" USING WS-DLI-FUNC
+                                DBPCB-MASK
+                                GN1PRSN-SEG
+                                WS-SSA-FATH
+           IF DB-STATUS NOT = SPACES
+             EXIT PARAGRAPH
+           END-IF
+
+           ADD 1 TO WS-NEXT-FAM-SEQ
+           MOVE SPACES TO WS-NEW-FAM-ID
+           STRING "GEF" WS-NEXT-FAM-SEQ DELIMITED BY SIZE
+             INTO WS-NEW-FAM-ID
+
+           MOVE SPACES TO FAMILY-REC
+           MOVE WS-NEW-FAM-ID TO FAMILY-ID
+           MOVE WS-XM-RESULT TO FAMILY-FATHER-ID
+           MOVE SPACES TO FAMILY-MOTHER-ID
+           MOVE GNR-FAM-WIFE-XREF TO WS-XM-LOOKUP-XREF
+           PERFORM 8100-XREF-MAP-LOOKUP
+           IF XM-FOUND
+             MOVE WS-XM-RESULT TO FAMILY-MOTHER-ID
+           END-IF
+           MOVE GNR-FAM-MARR-DATE-ISO TO FAMILY-UNION-DATE
+           MOVE GNR-FAM-MARR-DATE-QUAL TO FAMILY-UNION-DATE-QUAL
+           MOVE SPACES TO FAMILY-UNION-TYPE
+           MOVE SPACES TO FAMILY-DISS-DATE
+           MOVE SPACES TO FAMILY-DISS-TYPE
+           MOVE SPACES TO FAMILY-NOTES
+           MOVE FUNCTION CURRENT-DATE(1:14) TO FAMILY-CREATED-AT
+           MOVE FUNCTION CURRENT-DATE(1:14) TO FAMILY-UPDATED-AT
+           MOVE 1 TO FAMILY-VERSION-SEQ
+           MOVE "GED" TO FAMILY-CHANGE-SRC
+           MOVE "N" TO FAMILY-IS-DELETED
+
+           MOVE DLI-ISRT TO WS-DLI-FUNC
+           CALL "CBLTDLI" USING WS-DLI-FUNC
+                                DBPCB-MASK
+                                FAMILY-REC
+           IF DB-STATUS = SPACES
+             SET FAM-COMMIT-OK TO TRUE
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Helper mappa xref GEDCOM -> PERS-ID gia' committato.           *
+      *----------------------------------------------------------------*
+       8000-XREF-MAP-ADD.
+           IF WS-XREF-MAP-COUNT < 2000
+             ADD 1 TO WS-XREF-MAP-COUNT
+             MOVE GIL-GEDCOM-XREF TO WS-XM-XREF(WS-XREF-MAP-COUNT)
+             MOVE GIL-FINAL-DB-ID TO WS-XM-PERS-ID(WS-XREF-MAP-COUNT)
+           END-IF
+           .
+
+       8100-XREF-MAP-LOOKUP.
+           MOVE "N" TO WS-XM-FOUND
+           MOVE SPACES TO WS-XM-RESULT
+           PERFORM VARYING WS-XREF-MAP-IX FROM 1 BY 1
+               UNTIL WS-XREF-MAP-IX > WS-XREF-MAP-COUNT
+             IF WS-XM-XREF(WS-XREF-MAP-IX) = WS-XM-LOOKUP-XREF
+               SET XM-FOUND TO TRUE
+               MOVE WS-XM-PERS-ID(WS-XREF-MAP-IX) TO WS-XM-RESULT
+             END-IF
+           END-PERFORM
+           .
