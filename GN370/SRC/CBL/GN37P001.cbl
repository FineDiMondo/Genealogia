@@ -27,13 +27,26 @@
 
        01  WS-MAP-IO-AREA       PIC X(1920).
       *
+      * ATTRIBUTI SIMBOLICI PER L'EVIDENZIAZIONE DEL MONDO ATTIVO
+      *
+       77  WS-ATTR-NORM       PIC X(1)  VALUE SPACE.
+       77  WS-ATTR-HIGH       PIC X(1)  VALUE 'H'.
+      *
+      * RISOLUZIONE PERSONA RADICE E CARICAMENTO LABEL DA TABELLA
+      *
+       77  WS-PERS-STATUS     PIC X(2)  VALUE SPACES.
+       77  WS-LABEL-STATUS    PIC X(2)  VALUE SPACES.
+       77  WS-SELF-ID         PIC X(12) VALUE SPACES.
+       01  WS-SSA-PERS        PIC X(30)
+           VALUE "PERSON  (PERSID=            )".
+      *
       * COPYBOOKS
       *
        COPY GN3HMAP.
        COPY GNLABEL.
        COPY GNSYMB.
        COPY ERRMSG.
-       COPY PERSSEG.
+       COPY GN1PRSN.
 
       ******************************************************************
       * LINKAGE SECTION
@@ -85,8 +98,13 @@
            INITIALIZE GN37D001O.
            MOVE 'IDLE' TO JOBSTAT.
            MOVE 'TEMA-CORRENTE' TO THEMEDISP.
-           MOVE '@USERID' TO SELFDSP.
-      *     (STUB) CARICA LABEL DA TABELLA O USA DEFAULT
+      *     SELFDSP MOSTRA IL TERMINALE/UTENTE REALE COLLEGATO A
+      *     QUESTA CONVERSAZIONE (LTERM-ID DALLO IOPCB), NON UN
+      *     PLACEHOLDER FISSO
+           MOVE SPACES TO SELFDSP.
+           MOVE LTERM-ID TO SELFDSP(1:8).
+      *     VALORI DI DEFAULT, SOVRASCRITTI DA 1100 SE LA TABELLA
+      *     DELLE LABEL E' POPOLATA
            MOVE "ORIGINI"   TO W1LBL.
            MOVE "CICLI"     TO W2LBL.
            MOVE "DONI"      TO W3LBL.
@@ -96,6 +114,33 @@
            MOVE "EREDITÀ"   TO W7LBL.
            MOVE "NEBBIA"    TO W8LBL.
            MOVE "RADICI"    TO W9LBL.
+           PERFORM 1100-LOAD-WORLD-LABELS.
+           .
+
+      ******************************************************************
+      * 1100 - CARICAMENTO LABEL DEI MONDI DA TABELLA DI MANUTENZIONE
+      ******************************************************************
+       1100-LOAD-WORLD-LABELS.
+           CALL 'CBLTDLI' USING W-DLI-FUNC-GU, DBPCB,
+                                WORLD-LABEL-SEGMENT.
+           MOVE DBPCB-STATUS TO WS-LABEL-STATUS.
+           PERFORM UNTIL WS-LABEL-STATUS NOT = SPACES
+              EVALUATE WLBL-WORLD-ID
+                 WHEN 1 MOVE WLBL-TEXT TO W1LBL
+                 WHEN 2 MOVE WLBL-TEXT TO W2LBL
+                 WHEN 3 MOVE WLBL-TEXT TO W3LBL
+                 WHEN 4 MOVE WLBL-TEXT TO W4LBL
+                 WHEN 5 MOVE WLBL-TEXT TO W5LBL
+                 WHEN 6 MOVE WLBL-TEXT TO W6LBL
+                 WHEN 7 MOVE WLBL-TEXT TO W7LBL
+                 WHEN 8 MOVE WLBL-TEXT TO W8LBL
+                 WHEN 9 MOVE WLBL-TEXT TO W9LBL
+                 WHEN OTHER CONTINUE
+              END-EVALUATE
+              CALL 'CBLTDLI' USING W-DLI-FUNC-GN, DBPCB,
+                                   WORLD-LABEL-SEGMENT
+              MOVE DBPCB-STATUS TO WS-LABEL-STATUS
+           END-PERFORM.
            .
 
       ******************************************************************
@@ -113,44 +158,65 @@
       * 3000 - ELABORAZIONE INPUT
       ******************************************************************
        3000-EDIT-AND-PROCESS-INPUT.
-      *     (STUB) LOGICA PER ANALIZZARE CMDIN E PF-KEYS
-      *     IMPOSTA WS-ACTIVE-WORLD IN BASE ALL'INPUT
-           IF CMDIN = 'W1' OR 'W2' OR 'W3' OR 'W4' OR 'W5' OR
-              'W6' OR 'W7' OR 'W8' OR 'W9'
-      *        (STUB) ESTRAI NUMERO E SETTA WS-ACTIVE-WORLD
-               CONTINUE
-           ELSE
-               MOVE E001-INVALID-COMMAND TO MSGDTL
-           END-IF.
+      *     ANALIZZA CMDIN E SETTA WS-ACTIVE-WORLD DI CONSEGUENZA
+           EVALUATE CMDIN
+              WHEN 'W1' MOVE 1 TO WS-ACTIVE-WORLD
+              WHEN 'W2' MOVE 2 TO WS-ACTIVE-WORLD
+              WHEN 'W3' MOVE 3 TO WS-ACTIVE-WORLD
+              WHEN 'W4' MOVE 4 TO WS-ACTIVE-WORLD
+              WHEN 'W5' MOVE 5 TO WS-ACTIVE-WORLD
+              WHEN 'W6' MOVE 6 TO WS-ACTIVE-WORLD
+              WHEN 'W7' MOVE 7 TO WS-ACTIVE-WORLD
+              WHEN 'W8' MOVE 8 TO WS-ACTIVE-WORLD
+              WHEN 'W9' MOVE 9 TO WS-ACTIVE-WORLD
+              WHEN SPACES CONTINUE
+              WHEN OTHER MOVE E001-INVALID-COMMAND TO MSGDTL
+           END-EVALUATE.
            .
 
       ******************************************************************
       * 4000 - LOGICA DI NAVIGAZIONE DATABASE
       ******************************************************************
        4000-PERFORM-DLI-PATH-LOGIC.
-      *     (STUB) ESEGUE CHIAMATE DL/I IN BASE A WS-ACTIVE-WORLD
-      *     ESEMPIO: LEGGE IL SEGMENTO PERSONA
-      *     CALL 'CBLTDLI' USING W-DLI-FUNC-GU,
-      *                         DBPCB,
-      *                         PERSON-SEGMENT,
-      *                         SGA-AREA.
-           MOVE '#ROOT#' TO ROOTSYM.
-           MOVE 'Pietro' TO ROOTNAM.
+      *     RISOLVE LA PERSONA RADICE DI QUESTO OPERATORE VIA GU
+      *     REALE SUL SEGMENTO PERSON, CONDIVISO CON IGONL01/GN1PRSN.
+      *     LA CHIAVE E' IL LTERM-ID DELLO IOPCB (STESSA CONVENZIONE
+      *     DI GN37P002 2050-RESTORE-SCRATCHPAD PER LO SCRATCHPAD),
+      *     COSI' OGNI TERMINALE VEDE LA PROPRIA PERSONA E NON UNA
+      *     RADICE UNICA CONDIVISA DA TUTTI GLI OPERATORI.
+           MOVE SPACES TO WS-SELF-ID.
+           MOVE LTERM-ID TO WS-SELF-ID(1:8).
+           MOVE WS-SELF-ID TO WS-SSA-PERS(17:12).
+           CALL 'CBLTDLI' USING W-DLI-FUNC-GU, DBPCB,
+                                GN1PRSN-SEG, WS-SSA-PERS.
+           MOVE DBPCB-STATUS TO WS-PERS-STATUS.
+           IF WS-PERS-STATUS = SPACES
+              MOVE '#' TO ROOTSYM
+              MOVE PERS-NAME TO ROOTNAM
+           ELSE
+              MOVE SPACES TO ROOTSYM
+              MOVE SPACES TO ROOTNAM
+           END-IF.
            .
 
       ******************************************************************
       * 5000 - COSTRUZIONE MESSAGGIO DI OUTPUT
       ******************************************************************
        5000-BUILD-OUTPUT-MESSAGE.
-      *     (STUB) PREPARA LA MAPPA DI OUTPUT
-      *     IMPOSTA ATTRIBUTI PER IL MONDO ATTIVO
+      *     PREPARA LA MAPPA DI OUTPUT
+      *     EVIDENZIA LA LABEL DEL MONDO ATTIVO, NORMALIZZA LE ALTRE
+           MOVE WS-ATTR-NORM TO W1LBLA W2LBLA W3LBLA W4LBLA W5LBLA
+                                 W6LBLA W7LBLA W8LBLA W9LBLA.
            EVALUATE WS-ACTIVE-WORLD
-             WHEN 1
-      *          (STUB) SETTA W1LBLA = DFHBRT
-               CONTINUE
-             WHEN 5
-      *          (STUB) SETTA W5LBLA = DFHBRT
-               CONTINUE
+             WHEN 1 MOVE WS-ATTR-HIGH TO W1LBLA
+             WHEN 2 MOVE WS-ATTR-HIGH TO W2LBLA
+             WHEN 3 MOVE WS-ATTR-HIGH TO W3LBLA
+             WHEN 4 MOVE WS-ATTR-HIGH TO W4LBLA
+             WHEN 5 MOVE WS-ATTR-HIGH TO W5LBLA
+             WHEN 6 MOVE WS-ATTR-HIGH TO W6LBLA
+             WHEN 7 MOVE WS-ATTR-HIGH TO W7LBLA
+             WHEN 8 MOVE WS-ATTR-HIGH TO W8LBLA
+             WHEN 9 MOVE WS-ATTR-HIGH TO W9LBLA
              WHEN OTHER
                CONTINUE
            END-EVALUATE.
