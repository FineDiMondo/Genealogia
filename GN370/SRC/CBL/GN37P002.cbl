@@ -12,7 +12,19 @@
        
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    DATASET DI EXPORT PRODOTTO DA (SEQ:9) EXPORT, DESTINATO
+      *    A SYSOUT PER STAMPA/DOWNLOAD DA PARTE DELL'UTENTE.
+           SELECT EXPORT-REPORT ASSIGN TO "SYSOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EXPORT-REPORT
+           RECORDING MODE IS F.
+       01  EXPORT-REPORT-LINE      PIC X(80).
+
        WORKING-STORAGE SECTION.
       *
       * STRUTTURE DATI MACCHINA A STATI
@@ -30,17 +42,51 @@
            88  SEQ-IS-EXPORT        VALUE 9.
 
        77  W-DLI-FUNC-GU      PIC X(4)  VALUE 'GU  '.
+       77  W-DLI-FUNC-GN      PIC X(4)  VALUE 'GN  '.
        77  W-DLI-FUNC-ISRT    PIC X(4)  VALUE 'ISRT'.
+       77  W-DLI-FUNC-REPL    PIC X(4)  VALUE 'REPL'.
 
        01  WS-MAP-IO-AREA       PIC X(1920).
       *
+      * STATO DI SESSIONE RIPRISTINATO/SALVATO SULLO SCRATCHPAD
+      *
+       77  WS-SELECTED-HOUSE  PIC X(12) VALUE SPACES.
+       77  WS-FOCUS-PERSON    PIC X(12) VALUE SPACES.
+       77  WS-SCRP-STATUS     PIC X(2)  VALUE SPACES.
+       01  WS-SSA-SCRP        PIC X(30)
+           VALUE "SCRPAD  (LTERMID=        )".
+      *
+      * AREA DI LAVORO PER IL REPORT DI EXPORT (SEQ:9)
+      *
+       77  WS-HOUS-STATUS     PIC X(2)  VALUE SPACES.
+       77  WS-PERS-STATUS     PIC X(2)  VALUE SPACES.
+       77  WS-FAML-STATUS     PIC X(2)  VALUE SPACES.
+       77  WS-TITL-STATUS     PIC X(2)  VALUE SPACES.
+       77  WS-EXPORT-ROWS     PIC 9(4)  VALUE ZERO.
+      *
+      * AREA DI LAVORO PER IL CONTEGGIO CASATI (SEQ:2 SURVEY)
+      *
+       77  WS-HOUS-SURVEY-CNT PIC 9(4)  VALUE ZERO.
+       77  WS-HOUS-CNT-EDIT   PIC ZZZ9.
+       01  WS-SSA-HOUS        PIC X(30)
+           VALUE "HOUSE   (HOUSEID=            )".
+       01  WS-SSA-PERS-ROOT   PIC X(30)
+           VALUE "PERSON  (ROOTID=            )".
+       01  WS-SSA-FAML-FATH   PIC X(30)
+           VALUE "FAMILY  (FATHID=            )".
+       01  WS-SSA-TITL-PERS   PIC X(30)
+           VALUE "TITLE   (PERSID=            )".
+      *
       * COPYBOOKS
       *
        COPY GN37M02.
        COPY GNSYMB.
        COPY ERRMSG.
        COPY HOUSEG.
-       COPY TITSEG.
+       COPY GN1TITL.
+       COPY GNSCRP.
+       COPY GN1PRSN.
+       COPY GNFAMIL.
 
       ******************************************************************
       * LINKAGE SECTION
@@ -70,6 +116,7 @@
        MAIN-PROCEDURE.
            PERFORM 1000-INITIALIZE-TRANSACTION.
            PERFORM 2000-RECEIVE-MESSAGE.
+           PERFORM 2050-RESTORE-SCRATCHPAD.
 
            IF IOPCB-STATUS = '  '
               PERFORM 2100-PARSE-COMMAND
@@ -80,6 +127,7 @@
            PERFORM 4000-PERFORM-DLI-CALLS.
            PERFORM 5000-BUILD-OUTPUT-MAP.
            PERFORM 6000-SEND-MESSAGE.
+           PERFORM 7000-SAVE-SCRATCHPAD.
            PERFORM 9999-TERMINATE-PROGRAM.
            GOBACK.
 
@@ -96,24 +144,75 @@
       ******************************************************************
        2000-RECEIVE-MESSAGE.
            CALL 'CBLTDLI' USING W-DLI-FUNC-GU, IOPCB, WS-MAP-IO-AREA.
-           IF IOPCB-STATUS NOT = '  '
-              MOVE 1 TO WS-SEQ-ID
-           END-IF.
            MOVE WS-MAP-IO-AREA TO GN37D002I.
            .
+      ******************************************************************
+      * 2050 - RIPRISTINO STATO DI SESSIONE (SCRATCHPAD)
+      * RIPORTA WS-SEQ-ID E LA SELEZIONE CORRENTE COSI' COME ERANO
+      * ALL'ULTIMO GIRO DI QUESTO LTERM, ANCHE SE LA CONVERSAZIONE
+      * PSEUDOCONVERSAZIONALE E' STATA INTERROTTA (IOPCB-STATUS NON
+      * BLANK) O SE SI TRATTA DI UN SEMPLICE NUOVO MESSAGGIO.
+      ******************************************************************
+       2050-RESTORE-SCRATCHPAD.
+           MOVE LTERM-ID TO WS-SSA-SCRP(18:8).
+           CALL 'CBLTDLI' USING W-DLI-FUNC-GU, DBPCB,
+                                SCRATCHPAD-SEGMENT, WS-SSA-SCRP.
+           MOVE DBPCB-STATUS TO WS-SCRP-STATUS.
+           IF WS-SCRP-STATUS = SPACES
+              MOVE SCRP-SEQ-ID    TO WS-SEQ-ID
+              MOVE SCRP-HOUSE-ID  TO WS-SELECTED-HOUSE
+              MOVE SCRP-FOCUS-ID  TO WS-FOCUS-PERSON
+           ELSE
+              SET SEQ-IS-ENTRA TO TRUE
+              MOVE SPACES TO WS-SELECTED-HOUSE WS-FOCUS-PERSON
+           END-IF.
+           .
        2100-PARSE-COMMAND.
-      *    (STUB) NORMALIZZA E ANALIZZA CMDIN
+      *    NORMALIZZA E ANALIZZA CMDIN
            IF CMDIN NOT = SPACES
-      *        IF CMDIN = "SEQ 5" SET WS-SEQ-ID TO 5
-      *        IF CMDIN = "NEXT"  ADD 1 TO WS-SEQ-ID
-               CONTINUE
+              EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(CMDIN))
+                 WHEN "NEXT"
+                    IF WS-SEQ-ID < 9
+                       ADD 1 TO WS-SEQ-ID
+                    END-IF
+                 WHEN "PREV"
+                    IF WS-SEQ-ID > 1
+                       SUBTRACT 1 FROM WS-SEQ-ID
+                    END-IF
+                 WHEN OTHER
+      *             IN (SEQ:3) SELECT L'OPERATORE DIGITA L'ID DEL
+      *             CASATO DA SELEZIONARE; IN (SEQ:5) FOCUS DIGITA
+      *             L'ID DELLA PERSONA DA METTERE A FUOCO. ENTRAMBI
+      *             RESTANO IN WS-SELECTED-HOUSE/WS-FOCUS-PERSON E
+      *             SONO PERSISTITI SULLO SCRATCHPAD DA 7000.
+                    IF SEQ-IS-SELECT
+                       MOVE FUNCTION TRIM(CMDIN) TO WS-SELECTED-HOUSE
+                    ELSE
+                       IF SEQ-IS-FOCUS
+                          MOVE FUNCTION TRIM(CMDIN) TO WS-FOCUS-PERSON
+                       END-IF
+                    END-IF
+              END-EVALUATE
            END-IF.
            .
        2200-DECODE-PF-KEY.
-      *    (STUB) ANALIZZA L'AID BYTE PER CAPIRE QUALE PF E' STATO USATO
-      *    IF PF6-PRESSED ADD 1 TO WS-SEQ-ID.
-      *    IF PF7-PRESSED SUBTRACT 1 FROM WS-SEQ-ID.
-      *    IF PF3-PRESSED (MOVE 'GN37HOME' TO LTERM-ID, GO TO 6000).
+      *    ANALIZZA IL CODICE PF TRADOTTO PER CAPIRE QUALE TASTO E'
+      *    STATO USATO (STESSA CONVENZIONE DI MI-PFKEY IN GN1MIN)
+           MOVE PFKEYIN TO WS-PFKEY-IN.
+           EVALUATE TRUE
+              WHEN PF6-PRESSED
+                 IF WS-SEQ-ID < 9
+                    ADD 1 TO WS-SEQ-ID
+                 END-IF
+              WHEN PF7-PRESSED
+                 IF WS-SEQ-ID > 1
+                    SUBTRACT 1 FROM WS-SEQ-ID
+                 END-IF
+              WHEN PF3-PRESSED
+                 SET SEQ-IS-ENTRA TO TRUE
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
            .
 
       ******************************************************************
@@ -124,6 +223,11 @@
                WHEN SEQ-IS-ENTRA    PERFORM 3100-SEQ-1-ENTRA
                WHEN SEQ-IS-SURVEY   PERFORM 3200-SEQ-2-SURVEY
                WHEN SEQ-IS-SELECT   PERFORM 3300-SEQ-3-SELECT
+               WHEN SEQ-IS-EXPAND   PERFORM 3400-SEQ-4-EXPAND
+               WHEN SEQ-IS-FOCUS    PERFORM 3500-SEQ-5-FOCUS
+               WHEN SEQ-IS-TRACE    PERFORM 3600-SEQ-6-TRACE
+               WHEN SEQ-IS-ARRIVE   PERFORM 3700-SEQ-7-ARRIVE
+               WHEN SEQ-IS-REFLECT  PERFORM 3800-SEQ-8-REFLECT
                WHEN SEQ-IS-EXPORT   PERFORM 3900-SEQ-9-EXPORT
                WHEN OTHER           PERFORM 8000-ERROR-HANDLER
            END-EVALUATE.
@@ -140,6 +244,26 @@
            MOVE "(SEQ:3) SELECT" TO CANVAS1.
            MOVE "└─ Click / CMD 'casato...'" TO CANVAS2.
            .
+       3400-SEQ-4-EXPAND.
+           MOVE "(SEQ:4) EXPAND" TO CANVAS1.
+           MOVE "└─ Espandi il casato: mostra membri" TO CANVAS2.
+           .
+       3500-SEQ-5-FOCUS.
+           MOVE "(SEQ:5) FOCUS" TO CANVAS1.
+           MOVE "└─ Metti a fuoco la persona scelta" TO CANVAS2.
+           .
+       3600-SEQ-6-TRACE.
+           MOVE "(SEQ:6) TRACE" TO CANVAS1.
+           MOVE "└─ Traccia titoli e nobiltà del focus" TO CANVAS2.
+           .
+       3700-SEQ-7-ARRIVE.
+           MOVE "(SEQ:7) ARRIVE" TO CANVAS1.
+           MOVE "└─ Raggiunta la radice del casato" TO CANVAS2.
+           .
+       3800-SEQ-8-REFLECT.
+           MOVE "(SEQ:8) REFLECT" TO CANVAS1.
+           MOVE "└─ Riepilogo prima dell'export" TO CANVAS2.
+           .
        3900-SEQ-9-EXPORT.
            MOVE "(SEQ:9) EXPORT" TO CANVAS1.
            MOVE "└─ Produce report SYSOUT" TO CANVAS2.
@@ -149,10 +273,159 @@
       * 4000 - CHIAMATE DL/I
       ******************************************************************
        4000-PERFORM-DLI-CALLS.
-      *    (STUB) ESEGUE CHIAMATE DL/I IN BASE A WS-SEQ-ID
+      *    ESEGUE CHIAMATE DL/I IN BASE A WS-SEQ-ID
            IF SEQ-IS-SURVEY
-      *        CALL 'CBLTDLI' USING 'GN  ', DBPCB, ...
-               CONTINUE
+              PERFORM 4600-COUNT-HOUSES
+           END-IF.
+           IF SEQ-IS-EXPORT
+              PERFORM 4900-PRODUCE-EXPORT-REPORT
+           END-IF.
+           .
+
+      ******************************************************************
+      * 4600 - CONTEGGIO CASATI (SEQ:2 SURVEY)
+      * SCORRE TUTTI I SEGMENTI HOUSE RADICE CON UNA GU SEGUITA DA GN
+      * NON QUALIFICATE (STESSO STILE DI 4920-WRITE-PERSON-LIST PER
+      * LE PERSONE DI UN CASATO) PER MOSTRARE NEL CANVAS IL NUMERO
+      * REALE DI CASATI PRESENTI, INVECE DI UN VALORE FISSO.
+      ******************************************************************
+       4600-COUNT-HOUSES.
+           MOVE ZERO TO WS-HOUS-SURVEY-CNT.
+           CALL 'CBLTDLI' USING W-DLI-FUNC-GU, DBPCB, HOUSE-SEGMENT.
+           MOVE DBPCB-STATUS TO WS-HOUS-STATUS.
+           PERFORM UNTIL WS-HOUS-STATUS NOT = SPACES
+                      OR WS-HOUS-SURVEY-CNT >= 999
+              ADD 1 TO WS-HOUS-SURVEY-CNT
+              CALL 'CBLTDLI' USING W-DLI-FUNC-GN, DBPCB, HOUSE-SEGMENT
+              MOVE DBPCB-STATUS TO WS-HOUS-STATUS
+           END-PERFORM.
+           MOVE WS-HOUS-SURVEY-CNT TO WS-HOUS-CNT-EDIT.
+           MOVE SPACES TO CANVAS2.
+           STRING "└─ [WORLD:1] mostra " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-HOUS-CNT-EDIT) DELIMITED BY SIZE
+                  " casati" DELIMITED BY SIZE
+               INTO CANVAS2.
+           .
+
+      ******************************************************************
+      * 4900 - PRODUZIONE REPORT DI EXPORT (SEQ:9)
+      * SCRIVE SU SYSOUT L'ELENCO PERSONE, LE DATE DI UNIONE E LA
+      * TRACCIA DI NOBILTA' DEL CASATO/FOCUS CORRENTI, COSI' COME
+      * NAVIGATI NELLE TAPPE PRECEDENTI DELLA MACCHINA A STATI.
+      ******************************************************************
+       4900-PRODUCE-EXPORT-REPORT.
+           OPEN OUTPUT EXPORT-REPORT.
+           MOVE SPACES TO EXPORT-REPORT-LINE.
+           STRING "REPORT CASATO - TX GN37W01" DELIMITED BY SIZE
+               INTO EXPORT-REPORT-LINE.
+           WRITE EXPORT-REPORT-LINE.
+
+           IF WS-SELECTED-HOUSE = SPACES
+              MOVE "NESSUN CASATO SELEZIONATO" TO EXPORT-REPORT-LINE
+              WRITE EXPORT-REPORT-LINE
+           ELSE
+              PERFORM 4910-WRITE-HOUSE-HEADER
+              PERFORM 4920-WRITE-PERSON-LIST
+              PERFORM 4950-WRITE-FOCUS-NOBILTA
+           END-IF.
+
+           CLOSE EXPORT-REPORT.
+           .
+
+       4910-WRITE-HOUSE-HEADER.
+           MOVE WS-SELECTED-HOUSE TO WS-SSA-HOUS(18:12).
+           CALL 'CBLTDLI' USING W-DLI-FUNC-GU, DBPCB,
+                                HOUSE-SEGMENT, WS-SSA-HOUS.
+           MOVE DBPCB-STATUS TO WS-HOUS-STATUS.
+           IF WS-HOUS-STATUS = SPACES
+              MOVE SPACES TO EXPORT-REPORT-LINE
+              STRING "CASATO: " DELIMITED BY SIZE
+                     HOUS-NAME  DELIMITED BY SIZE
+                  INTO EXPORT-REPORT-LINE
+              WRITE EXPORT-REPORT-LINE
+              MOVE SPACES TO EXPORT-REPORT-LINE
+              STRING "FONDAZIONE: " DELIMITED BY SIZE
+                     HOUS-FOUND-DATE DELIMITED BY SIZE
+                     "  SEDE: " DELIMITED BY SIZE
+                     HOUS-SEAT DELIMITED BY SIZE
+                  INTO EXPORT-REPORT-LINE
+              WRITE EXPORT-REPORT-LINE
+           END-IF.
+           .
+
+       4920-WRITE-PERSON-LIST.
+           MOVE SPACES TO EXPORT-REPORT-LINE.
+           MOVE "ELENCO PERSONE:" TO EXPORT-REPORT-LINE.
+           WRITE EXPORT-REPORT-LINE.
+
+           MOVE ZERO TO WS-EXPORT-ROWS.
+           MOVE WS-SELECTED-HOUSE TO WS-SSA-PERS-ROOT(17:12).
+           CALL 'CBLTDLI' USING W-DLI-FUNC-GU, DBPCB,
+                                GN1PRSN-SEG, WS-SSA-PERS-ROOT.
+           MOVE DBPCB-STATUS TO WS-PERS-STATUS.
+           PERFORM UNTIL WS-PERS-STATUS NOT = SPACES
+                      OR WS-EXPORT-ROWS >= 999
+              ADD 1 TO WS-EXPORT-ROWS
+              MOVE SPACES TO EXPORT-REPORT-LINE
+              STRING "  - " DELIMITED BY SIZE
+                     PERS-NAME  DELIMITED BY SIZE
+                     " (N. " DELIMITED BY SIZE
+                     PERS-BDATE DELIMITED BY SIZE
+                     ")" DELIMITED BY SIZE
+                  INTO EXPORT-REPORT-LINE
+              WRITE EXPORT-REPORT-LINE
+              PERFORM 4930-WRITE-UNION-DATE
+              CALL 'CBLTDLI' USING W-DLI-FUNC-GN, DBPCB,
+                                   GN1PRSN-SEG, WS-SSA-PERS-ROOT
+              MOVE DBPCB-STATUS TO WS-PERS-STATUS
+           END-PERFORM.
+
+           IF WS-EXPORT-ROWS = ZERO
+              MOVE "  (NESSUNA PERSONA TROVATA)" TO EXPORT-REPORT-LINE
+              WRITE EXPORT-REPORT-LINE
+           END-IF.
+           .
+
+       4930-WRITE-UNION-DATE.
+           MOVE PERS-ID TO WS-SSA-FAML-FATH(17:12).
+           CALL 'CBLTDLI' USING W-DLI-FUNC-GU, DBPCB,
+                                FAMILY-REC, WS-SSA-FAML-FATH.
+           MOVE DBPCB-STATUS TO WS-FAML-STATUS.
+           IF WS-FAML-STATUS = SPACES
+              MOVE SPACES TO EXPORT-REPORT-LINE
+              STRING "      UNIONE: " DELIMITED BY SIZE
+                     FAMILY-UNION-DATE DELIMITED BY SIZE
+                  INTO EXPORT-REPORT-LINE
+              WRITE EXPORT-REPORT-LINE
+           END-IF.
+           .
+
+       4950-WRITE-FOCUS-NOBILTA.
+           IF WS-FOCUS-PERSON NOT = SPACES
+              MOVE SPACES TO EXPORT-REPORT-LINE
+              MOVE "TRACCIA DI NOBILTA' DEL FOCUS:"
+                  TO EXPORT-REPORT-LINE
+              WRITE EXPORT-REPORT-LINE
+
+              MOVE WS-FOCUS-PERSON TO WS-SSA-TITL-PERS(17:12)
+              CALL 'CBLTDLI' USING W-DLI-FUNC-GU, DBPCB,
+                                   GN1TITL-SEG, WS-SSA-TITL-PERS
+              MOVE DBPCB-STATUS TO WS-TITL-STATUS
+              IF WS-TITL-STATUS = SPACES
+                 MOVE SPACES TO EXPORT-REPORT-LINE
+                 STRING "  - " DELIMITED BY SIZE
+                        TITL-NAME DELIMITED BY SIZE
+                        " (" DELIMITED BY SIZE
+                        TITL-DATE-FROM DELIMITED BY SIZE
+                        " - " DELIMITED BY SIZE
+                        TITL-DATE-TO DELIMITED BY SIZE
+                        ")" DELIMITED BY SIZE
+                     INTO EXPORT-REPORT-LINE
+                 WRITE EXPORT-REPORT-LINE
+              ELSE
+                 MOVE "  (NESSUN TITOLO TROVATO)" TO EXPORT-REPORT-LINE
+                 WRITE EXPORT-REPORT-LINE
+              END-IF
            END-IF.
            .
 
@@ -174,6 +447,26 @@
            CALL 'CBLTDLI' USING W-DLI-FUNC-ISRT, IOPCB, WS-MAP-IO-AREA.
            .
 
+      ******************************************************************
+      * 7000 - SALVATAGGIO STATO DI SESSIONE (SCRATCHPAD)
+      * REPL SE IL SEGMENTO ESISTEVA GIA' (RIPRISTINATO IN 2050),
+      * ISRT SE E' LA PRIMA VOLTA CHE QUESTO LTERM USA LA TX.
+      ******************************************************************
+       7000-SAVE-SCRATCHPAD.
+           MOVE LTERM-ID        TO SCRP-LTERM-ID.
+           MOVE WS-SEQ-ID        TO SCRP-SEQ-ID.
+           MOVE WS-SELECTED-HOUSE TO SCRP-HOUSE-ID.
+           MOVE WS-FOCUS-PERSON  TO SCRP-FOCUS-ID.
+           MOVE LTERM-ID TO WS-SSA-SCRP(18:8).
+           IF WS-SCRP-STATUS = SPACES
+              CALL 'CBLTDLI' USING W-DLI-FUNC-REPL, DBPCB,
+                                   SCRATCHPAD-SEGMENT, WS-SSA-SCRP
+           ELSE
+              CALL 'CBLTDLI' USING W-DLI-FUNC-ISRT, DBPCB,
+                                   SCRATCHPAD-SEGMENT, WS-SSA-SCRP
+           END-IF.
+           .
+
       ******************************************************************
       * 8000 - GESTIONE ERRORI
       ******************************************************************
