@@ -23,7 +23,7 @@
        77  WS-DLI-FUNC           PIC X(4) VALUE SPACES.
        77  WS-DLI-STAT           PIC X(2) VALUE SPACES.
 
-       05  WS-SW.
+       01  WS-SW.
            10 WS-ERR-FATAL       PIC X VALUE "N".
               88 ERR-FATAL       VALUE "Y".
            10 WS-FIRST-ENTRY     PIC X VALUE "N".
@@ -39,6 +39,7 @@
        COPY GN1TITL.
        COPY GN1ASET.
        COPY GN1RELT.
+       COPY GN1JRNL.
 
        01  WS-DLI-FUNCS.
            05 DLI-GU             PIC X(4) VALUE "GU  ".
@@ -53,6 +54,23 @@
               VALUE "PERSON  (PERSID=            )".
            05 WS-SSA-EVNT        PIC X(30)
               VALUE "EVENT   (PERSID=            )".
+           05 WS-SSA-EVNT-ID     PIC X(30)
+              VALUE "EVENT   (EVNTID=            )".
+           05 WS-SSA-RELT        PIC X(30)
+              VALUE "RELATE  (PERSID=            )".
+           05 WS-SSA-ASET        PIC X(30)
+              VALUE "ASSET   (PERSID=            )".
+           05 WS-SSA-TITL        PIC X(30)
+              VALUE "TITLE   (PERSID=            )".
+           05 WS-SSA-JRNL        PIC X(30)
+              VALUE "JOURNAL (PERSID=            )".
+           05 WS-SSA-PLAC        PIC X(30)
+              VALUE "PLACE   (PLACID=            )".
+
+       77  WS-ID-SEQ-DISPLAY     PIC 9(7) VALUE 0.
+       77  WS-PLACE-LOOKUP-ID    PIC X(12) VALUE SPACES.
+       77  WS-PLACE-CHILD-NAME   PIC X(60) VALUE SPACES.
+       77  WS-PLACE-PARENT-NAME  PIC X(60) VALUE SPACES.
 
        LINKAGE SECTION.
        COPY GN1PCBS.
@@ -76,8 +94,14 @@
            MOVE SPACES TO GN1MAPOUT
            MOVE "#ROOT#" TO MO-ROOTID
            MOVE "=ERA=" TO MO-ERATXT
-           MOVE "[PF1 HELP][PF5 NEXT][PF7 PREV][PF3 EXIT][PF12 RESET]"
-             TO MO-PFINFO
+           MOVE SPACES TO MO-PFINFO
+      *    RLT/AST/TTL NON HANNO PIU' UN PF DEDICATO: SI ATTIVANO DA
+      *    ENTER COMPILANDO IL CAMPO DATI RELATIVO (VEDI 3000).
+           STRING "PF1HLP 5NXT 6SAV 7PRV 8EVN 9ADD 10RT"
+                  DELIMITED BY SIZE
+                  " 11DEL 3EXI 12RST 2/4FREE"
+                  DELIMITED BY SIZE
+             INTO MO-PFINFO
            MOVE "E000" TO WS-MSG-ID
            MOVE GN1-SEV-I TO WS-SEV
            MOVE "MAP" TO WS-FILE
@@ -107,6 +131,12 @@
 
        3000-EDIT-INPUT.
            MOVE MI-SELFID TO WS-REC-KEY
+      *    PF2 E PF4 RESTANO LIBERI PER UNA FUTURA AZIONE: PF8 ORA
+      *    SCORRE AVANTI TRA GLI EVENTI DELLA PERSONA CORRENTE E PF10
+      *    SALTA ALLA PERSONA RADICE. DEL (PF11) FA DA INTERRUTTORE
+      *    DEL/UNDEL (VEDI 4180), QUINDI UNDEL NON HA PIU' UN PF
+      *    PROPRIO. RELATE/ASSET/TITLE NON AVEVANO UN PF LIBERO E SI
+      *    ATTIVANO DA ENTER IN BASE AL CAMPO DATI COMPILATO.
            EVALUATE MI-PFKEY
               WHEN "01"
                  MOVE "HELP" TO WS-ACTION
@@ -118,19 +148,37 @@
                  MOVE "SAVE" TO WS-ACTION
               WHEN "07"
                  MOVE "PREV" TO WS-ACTION
+              WHEN "08"
+                 MOVE "EVNEXT" TO WS-ACTION
               WHEN "09"
                  MOVE "ADD" TO WS-ACTION
+              WHEN "10"
+                 MOVE "ROOT" TO WS-ACTION
               WHEN "11"
                  MOVE "DEL" TO WS-ACTION
               WHEN "12"
                  MOVE "RESET" TO WS-ACTION
               WHEN SPACES
-                 MOVE "ENTER" TO WS-ACTION
+                 EVALUATE TRUE
+                    WHEN MI-TARGID NOT = SPACES OR
+                         MI-RELTXT NOT = SPACES
+                       MOVE "RELT" TO WS-ACTION
+                    WHEN MI-PROPTX NOT = SPACES
+                       MOVE "ASET" TO WS-ACTION
+                    WHEN MI-TITLET NOT = SPACES
+                       MOVE "TITL" TO WS-ACTION
+                    WHEN OTHER
+                       MOVE "ENTER" TO WS-ACTION
+                 END-EVALUATE
               WHEN OTHER
                  MOVE "NOOP" TO WS-ACTION
            END-EVALUATE
            IF WS-ACTION = "NEXT" OR WS-ACTION = "PREV" OR
-              WS-ACTION = "SAVE" OR WS-ACTION = "DEL"
+              WS-ACTION = "SAVE" OR WS-ACTION = "DEL" OR
+              WS-ACTION = "ADD" OR WS-ACTION = "EVNEXT" OR
+              WS-ACTION = "ROOT" OR
+              WS-ACTION = "RELT" OR WS-ACTION = "ASET" OR
+              WS-ACTION = "TITL"
               IF MI-SELFID = SPACES
                  MOVE GN1-E201 TO WS-MSG-ID
                  MOVE GN1-SEV-W TO WS-SEV
@@ -154,6 +202,40 @@
               END-IF
               PERFORM 8000-ERROR-HANDLING
            END-IF
+           IF WS-ACTION = "RELT" AND
+              (MI-TARGID = SPACES OR MI-RELTXT = SPACES)
+              MOVE GN1-E201 TO WS-MSG-ID
+              MOVE GN1-SEV-W TO WS-SEV
+              MOVE "MAP" TO WS-FILE
+              MOVE "TARGET/REL TYPE REQUIRED" TO WS-DETAIL
+              ADD 1 TO CT-SKIP
+              IF WS-RC < 4
+                 MOVE 4 TO WS-RC
+              END-IF
+              PERFORM 8000-ERROR-HANDLING
+           END-IF
+           IF WS-ACTION = "ASET" AND MI-PROPTX = SPACES
+              MOVE GN1-E201 TO WS-MSG-ID
+              MOVE GN1-SEV-W TO WS-SEV
+              MOVE "MAP" TO WS-FILE
+              MOVE "ASSET TYPE REQUIRED" TO WS-DETAIL
+              ADD 1 TO CT-SKIP
+              IF WS-RC < 4
+                 MOVE 4 TO WS-RC
+              END-IF
+              PERFORM 8000-ERROR-HANDLING
+           END-IF
+           IF WS-ACTION = "TITL" AND MI-TITLET = SPACES
+              MOVE GN1-E201 TO WS-MSG-ID
+              MOVE GN1-SEV-W TO WS-SEV
+              MOVE "MAP" TO WS-FILE
+              MOVE "TITLE NAME REQUIRED" TO WS-DETAIL
+              ADD 1 TO CT-SKIP
+              IF WS-RC < 4
+                 MOVE 4 TO WS-RC
+              END-IF
+              PERFORM 8000-ERROR-HANDLING
+           END-IF
            EXIT.
 
        4000-DLI-PATH.
@@ -170,6 +252,10 @@
                  PERFORM 4110-PATH-HELP
               WHEN "NEXT"
                  PERFORM 4120-PATH-NEXT
+              WHEN "EVNEXT"
+                 PERFORM 4124-PATH-EVNEXT
+              WHEN "ROOT"
+                 PERFORM 4126-PATH-ROOT
               WHEN "PREV"
                  PERFORM 4130-PATH-PREV
               WHEN "EXIT"
@@ -182,6 +268,12 @@
                  PERFORM 4170-PATH-ADD
               WHEN "DEL"
                  PERFORM 4180-PATH-DEL
+              WHEN "RELT"
+                 PERFORM 4172-PATH-RELT
+              WHEN "ASET"
+                 PERFORM 4174-PATH-ASET
+              WHEN "TITL"
+                 PERFORM 4176-PATH-TITL
               WHEN OTHER
                  PERFORM 4190-PATH-NOOP
            END-EVALUATE
@@ -204,6 +296,54 @@
            EXIT.
 
        4120-PATH-NEXT.
+      * AVANZA ALLA PROSSIMA PERSONA E NE MOSTRA IL PRIMO EVENTO. LA
+      * PAGINAZIONE TRA PIU' EVENTI DELLA STESSA PERSONA E' SU PF8
+      * (VEDI 4124-PATH-EVNEXT), NON PIU' SOVRAPPOSTA A QUESTA AZIONE.
+           PERFORM 4121-NEXT-PERSON-FIRST-EVENT
+           EXIT.
+
+       4124-PATH-EVNEXT.
+      * SE C'E' UN CURSORE DI EVENTI APERTO, CONTINUA A PAGINARE GLI
+      * EVENTI DELLA PERSONA CORRENTE (VEDI MI-EVTCSR/MO-EVTCSR);
+      * ALTRIMENTI PARTE DAL PRIMO EVENTO DELLA PERSONA CORRENTE.
+      * L'ESAURIMENTO DEGLI EVENTI (GE) RESTA SULLA PERSONA CORRENTE
+      * INVECE DI AVANZARE ALLA PROSSIMA, A DIFFERENZA DI PF5/NEXT.
+           IF MI-EVTCSR NOT = SPACES
+              PERFORM 4122-NEXT-EVENT-OF-PERSON
+              IF WS-DLI-STAT NOT = SPACES
+                 MOVE SPACES TO MI-EVTCSR
+                 MOVE SPACES TO MO-EVTCSR
+                 MOVE "MAP" TO WS-FILE
+                 MOVE "NO MORE EVENTS" TO WS-DETAIL
+              END-IF
+           ELSE
+              PERFORM 4121-NEXT-PERSON-FIRST-EVENT
+           END-IF
+           EXIT.
+
+       4126-PATH-ROOT.
+      * SALTA DIRETTAMENTE ALLA PERSONA RADICE (PERS-ROOT) DELLA
+      * PERSONA CORRENTE CON UNA GU QUALIFICATA SUL SEGMENTO PERSON.
+           MOVE "|PATH| GU PERSON -> GU PERSON (ROOT)" TO MO-PATHTX
+           PERFORM 4161-GU-PERSON-BY-SELFID
+           IF WS-DLI-STAT = SPACES
+              IF PERS-ROOT NOT = SPACES AND PERS-ROOT NOT = PERS-ID
+                 MOVE PERS-ROOT TO MI-SELFID
+                 MOVE SPACES TO MI-EVTCSR
+                 PERFORM 4161-GU-PERSON-BY-SELFID
+                 PERFORM 4200-EVAL-PERSON-STATUS
+              ELSE
+                 MOVE PERS-ID TO MO-SELFID
+                 MOVE PERS-ROOT TO MO-ROOTID
+                 MOVE "ALREADY AT ROOT" TO WS-DETAIL
+              END-IF
+           ELSE
+              PERFORM 8050-CLASSIFY-DLI-STATUS
+              PERFORM 8000-ERROR-HANDLING
+           END-IF
+           EXIT.
+
+       4121-NEXT-PERSON-FIRST-EVENT.
            MOVE "|PATH| GU PERSON -> GN PERSON -> GN EVENT"
              TO MO-PATHTX
            MOVE "PERSON  (PERSID=            )" TO WS-SSA-PERS
@@ -235,6 +375,41 @@
               ADD 1 TO CT-DLI
               MOVE DB-STATUS TO WS-DLI-STAT
               PERFORM 4210-EVAL-EVENT-STATUS
+              IF WS-DLI-STAT = SPACES
+                 MOVE EVNT-ID TO MI-EVTCSR
+                 MOVE EVNT-ID TO MO-EVTCSR
+              END-IF
+           END-IF
+           EXIT.
+
+       4122-NEXT-EVENT-OF-PERSON.
+      * RIPOSIZIONAMENTO SULL'ULTIMO EVENTO MOSTRATO SEGUITO DA UNA GN
+      * SEMPLICE: UN ESAURIMENTO QUI (GE) E' NORMALE FINE-PAGINAZIONE,
+      * NON UN ERRORE, QUINDI NON SI PASSA DA 4210-EVAL-EVENT-STATUS.
+           MOVE "|PATH| GU EVENT(CURSOR) -> GN EVENT" TO MO-PATHTX
+           MOVE "EVENT   (EVNTID=            )" TO WS-SSA-EVNT-ID
+           MOVE MI-EVTCSR TO WS-SSA-EVNT-ID(17:12)
+           MOVE DLI-GU TO WS-DLI-FUNC
+           CALL "CBLTDLI" USING WS-DLI-FUNC
+                                DBPCB-MASK
+                                GN1EVNT-SEG
+                                WS-SSA-EVNT-ID
+           ADD 1 TO CT-DLI
+           MOVE DB-STATUS TO WS-DLI-STAT
+           IF WS-DLI-STAT = SPACES
+              MOVE "EVENT   (PERSID=            )" TO WS-SSA-EVNT
+              MOVE MI-SELFID TO WS-SSA-EVNT(17:12)
+              MOVE DLI-GN TO WS-DLI-FUNC
+              CALL "CBLTDLI" USING WS-DLI-FUNC
+                                   DBPCB-MASK
+                                   GN1EVNT-SEG
+                                   WS-SSA-EVNT
+              ADD 1 TO CT-DLI
+              MOVE DB-STATUS TO WS-DLI-STAT
+           END-IF
+           IF WS-DLI-STAT = SPACES
+              MOVE EVNT-TYPE TO MO-EVTTYP
+              MOVE EVNT-ID TO MO-EVTCSR
            END-IF
            EXIT.
 
@@ -270,6 +445,7 @@
            MOVE SPACES TO MO-SELFID
            MOVE SPACES TO MO-NODEID
            MOVE SPACES TO MO-RELTXT
+           MOVE SPACES TO MO-RELTGT
            MOVE SPACES TO MO-EVTTYP
            MOVE SPACES TO MO-HYPTXT
            MOVE SPACES TO MO-PROPTX
@@ -279,39 +455,320 @@
            EXIT.
 
        4160-PATH-SAVE.
-           MOVE "|PATH| GU PERSON -> REPL PERSON (STUB)" TO MO-PATHTX
-           MOVE GN1-E301 TO WS-MSG-ID
-           MOVE GN1-SEV-E TO WS-SEV
-           MOVE "DBPCB" TO WS-FILE
-           MOVE "SAVE STUB ONLY" TO WS-DETAIL
-           IF WS-RC < 8
-              MOVE 8 TO WS-RC
+      * RILETTURA DELLA PERSONA, CONTROLLO DI CONCORRENZA OTTIMISTICA
+      * SU MI-VERSEQ/PERS-VERSION-SEQ, POI REPL CON VERSIONE INCREMEN-
+      * TATA. NON ESISTE UN CAMPO LIBERO EDITABILE SULLA MAPPA SIMBO-
+      * LICA, QUINDI SAVE CONFERMA/RIFIRMA LO STATO CORRENTE DELLA
+      * PERSONA (TOUCH), ANALOGO A UN SALVATAGGIO SENZA MODIFICHE DI
+      * CAMPO.
+           MOVE "|PATH| GU PERSON -> REPL PERSON" TO MO-PATHTX
+           PERFORM 4161-GU-PERSON-BY-SELFID
+           IF WS-DLI-STAT = SPACES
+              IF PERS-IS-DELETED = "Y"
+                 MOVE GN1-E206 TO WS-MSG-ID
+                 MOVE GN1-SEV-E TO WS-SEV
+                 MOVE "DBPCB" TO WS-FILE
+                 MOVE "PERSON IS DELETED" TO WS-DETAIL
+                 IF WS-RC < 8
+                    MOVE 8 TO WS-RC
+                 END-IF
+                 PERFORM 8000-ERROR-HANDLING
+              ELSE
+                 IF MI-VERSEQ NOT = PERS-VERSION-SEQ
+                    MOVE GN1-E205 TO WS-MSG-ID
+                    MOVE GN1-SEV-W TO WS-SEV
+                    MOVE "DBPCB" TO WS-FILE
+                    MOVE "VERSION CONFLICT" TO WS-DETAIL
+                    IF WS-RC < 4
+                       MOVE 4 TO WS-RC
+                    END-IF
+                    PERFORM 8000-ERROR-HANDLING
+                 ELSE
+                    ADD 1 TO PERS-VERSION-SEQ
+                    MOVE DLI-REPL TO WS-DLI-FUNC
+                    CALL "CBLTDLI" USING WS-DLI-FUNC
+                                         DBPCB-MASK
+                                         GN1PRSN-SEG
+                    ADD 1 TO CT-DLI
+                    MOVE DB-STATUS TO WS-DLI-STAT
+                    IF WS-DLI-STAT = SPACES
+                       ADD 1 TO CT-SAVE
+                       MOVE PERS-ID TO MO-SELFID
+                       MOVE PERS-ROOT TO MO-ROOTID
+                       MOVE PERS-VERSION-SEQ TO MO-VERSEQ
+                       MOVE "SAVE OK" TO WS-DETAIL
+                       PERFORM 4900-WRITE-JOURNAL-ENTRY
+                    ELSE
+                       PERFORM 8050-CLASSIFY-DLI-STATUS
+                       PERFORM 8000-ERROR-HANDLING
+                    END-IF
+                 END-IF
+              END-IF
+           ELSE
+              PERFORM 8050-CLASSIFY-DLI-STATUS
+              PERFORM 8000-ERROR-HANDLING
            END-IF
-           PERFORM 8000-ERROR-HANDLING
+           EXIT.
+
+       4161-GU-PERSON-BY-SELFID.
+           MOVE "PERSON  (PERSID=            )" TO WS-SSA-PERS
+           MOVE MI-SELFID TO WS-SSA-PERS(17:12)
+           MOVE DLI-GU TO WS-DLI-FUNC
+           CALL "CBLTDLI" USING WS-DLI-FUNC
+                                DBPCB-MASK
+                                GN1PRSN-SEG
+                                WS-SSA-PERS
+           ADD 1 TO CT-DLI
+           MOVE DB-STATUS TO WS-DLI-STAT
            EXIT.
 
        4170-PATH-ADD.
-           MOVE "|PATH| GU PERSON -> ISRT EVENT (STUB)" TO MO-PATHTX
-           MOVE GN1-E301 TO WS-MSG-ID
-           MOVE GN1-SEV-E TO WS-SEV
-           MOVE "DBPCB" TO WS-FILE
-           MOVE "ADD STUB ONLY" TO WS-DETAIL
-           IF WS-RC < 8
-              MOVE 8 TO WS-RC
+      * RISOLUZIONE DEL LUOGO VIA GAZETTEER (SE MI-PLACETXT VALORIZZA-
+      * TO), POI ISRT DELL'EVENTO SOTTO LA PERSONA CORRENTE.
+           MOVE "|PATH| GU PERSON -> ISRT EVENT" TO MO-PATHTX
+           PERFORM 4161-GU-PERSON-BY-SELFID
+           IF WS-DLI-STAT = SPACES
+              IF PERS-IS-DELETED = "Y"
+                 MOVE GN1-E206 TO WS-MSG-ID
+                 MOVE GN1-SEV-E TO WS-SEV
+                 MOVE "DBPCB" TO WS-FILE
+                 MOVE "PERSON IS DELETED" TO WS-DETAIL
+                 IF WS-RC < 8
+                    MOVE 8 TO WS-RC
+                 END-IF
+                 PERFORM 8000-ERROR-HANDLING
+              ELSE
+                 PERFORM 4175-RESOLVE-PLACE
+                 ADD 1 TO CT-ADD
+                 MOVE CT-ADD TO WS-ID-SEQ-DISPLAY
+                 MOVE SPACES TO EVNT-ID
+                 STRING "EV" WS-ID-SEQ-DISPLAY
+                    DELIMITED BY SIZE INTO EVNT-ID
+                 MOVE MI-EVTTYP TO EVNT-TYPE
+                 MOVE SPACES TO EVNT-DATE
+                 MOVE MI-SELFID TO EVNT-PERS
+                 MOVE MO-PLACEID TO EVNT-PLACE
+                 MOVE "EVENT   (PERSID=            )" TO WS-SSA-EVNT
+                 MOVE MI-SELFID TO WS-SSA-EVNT(17:12)
+                 MOVE DLI-ISRT TO WS-DLI-FUNC
+                 CALL "CBLTDLI" USING WS-DLI-FUNC
+                                      DBPCB-MASK
+                                      GN1EVNT-SEG
+                                      WS-SSA-EVNT
+                 ADD 1 TO CT-DLI
+                 MOVE DB-STATUS TO WS-DLI-STAT
+                 IF WS-DLI-STAT = SPACES
+                    MOVE EVNT-TYPE TO MO-EVTTYP
+                    MOVE EVNT-ID TO MO-EVTCSR
+                    MOVE "EVENT ADDED" TO WS-DETAIL
+                    PERFORM 4900-WRITE-JOURNAL-ENTRY
+                 ELSE
+                    PERFORM 8050-CLASSIFY-DLI-STATUS
+                    PERFORM 8000-ERROR-HANDLING
+                 END-IF
+              END-IF
+           ELSE
+              PERFORM 8050-CLASSIFY-DLI-STATUS
+              PERFORM 8000-ERROR-HANDLING
+           END-IF
+           EXIT.
+
+       4175-RESOLVE-PLACE.
+      * SPAZZATA NON QUALIFICATA DEL GAZETTEER: IL NOME LUOGO E' TESTO
+      * LIBERO, NON UNA CHIAVE, QUINDI SI CONFRONTA PLAC-NAME CON IL
+      * TESTO RICEVUTO FINO A TROVARE UNA CORRISPONDENZA O ESAURIRE LA
+      * BASE DATI.
+           MOVE SPACES TO MO-PLACEID
+           IF MI-PLACETXT NOT = SPACES
+              MOVE DLI-GU TO WS-DLI-FUNC
+              CALL "CBLTDLI" USING WS-DLI-FUNC
+                                   DBPCB-MASK
+                                   GN1PLAC-SEG
+              ADD 1 TO CT-DLI
+              MOVE DB-STATUS TO WS-DLI-STAT
+              PERFORM UNTIL WS-DLI-STAT NOT = SPACES
+                         OR PLAC-NAME = FUNCTION TRIM(MI-PLACETXT)
+                 MOVE DLI-GN TO WS-DLI-FUNC
+                 CALL "CBLTDLI" USING WS-DLI-FUNC
+                                      DBPCB-MASK
+                                      GN1PLAC-SEG
+                 ADD 1 TO CT-DLI
+                 MOVE DB-STATUS TO WS-DLI-STAT
+              END-PERFORM
+              IF WS-DLI-STAT = SPACES
+                 AND PLAC-NAME = FUNCTION TRIM(MI-PLACETXT)
+                 MOVE PLAC-ID TO MO-PLACEID
+              END-IF
            END-IF
-           PERFORM 8000-ERROR-HANDLING
            EXIT.
 
        4180-PATH-DEL.
-           MOVE "|PATH| GU PERSON -> DLET PERSON (STUB)" TO MO-PATHTX
-           MOVE GN1-E301 TO WS-MSG-ID
-           MOVE GN1-SEV-E TO WS-SEV
-           MOVE "DBPCB" TO WS-FILE
-           MOVE "DELETE STUB ONLY" TO WS-DETAIL
-           IF WS-RC < 8
-              MOVE 8 TO WS-RC
+      * PF11 FA DA INTERRUTTORE DEL/UNDEL: CANCELLAZIONE LOGICA
+      * (SOFT-DELETE, PERS-IS-DELETED) SE LA PERSONA NON E' GIA'
+      * CANCELLATA, RIPRISTINO SE LO E' GIA'. NON SI ESEGUE MAI UNA
+      * DLET FISICA, COSI' L'INVERSIONE E' SEMPRE POSSIBILE.
+           MOVE "|PATH| GU PERSON -> REPL PERSON (DEL/UNDEL TOGGLE)"
+             TO MO-PATHTX
+           PERFORM 4161-GU-PERSON-BY-SELFID
+           IF WS-DLI-STAT = SPACES
+              IF PERS-IS-DELETED = "Y"
+                 MOVE SPACES TO PERS-IS-DELETED
+              ELSE
+                 MOVE "Y" TO PERS-IS-DELETED
+              END-IF
+              ADD 1 TO PERS-VERSION-SEQ
+              MOVE DLI-REPL TO WS-DLI-FUNC
+              CALL "CBLTDLI" USING WS-DLI-FUNC
+                                   DBPCB-MASK
+                                   GN1PRSN-SEG
+              ADD 1 TO CT-DLI
+              MOVE DB-STATUS TO WS-DLI-STAT
+              IF WS-DLI-STAT = SPACES
+                 MOVE PERS-VERSION-SEQ TO MO-VERSEQ
+                 IF PERS-IS-DELETED = "Y"
+                    ADD 1 TO CT-DEL
+                    MOVE "PERSON DELETED (SOFT)" TO WS-DETAIL
+                 ELSE
+                    ADD 1 TO CT-UNDEL
+                    MOVE "PERSON UNDELETED" TO WS-DETAIL
+                 END-IF
+                 PERFORM 4900-WRITE-JOURNAL-ENTRY
+              ELSE
+                 PERFORM 8050-CLASSIFY-DLI-STATUS
+                 PERFORM 8000-ERROR-HANDLING
+              END-IF
+           ELSE
+              PERFORM 8050-CLASSIFY-DLI-STATUS
+              PERFORM 8000-ERROR-HANDLING
+           END-IF
+           EXIT.
+
+       4172-PATH-RELT.
+           MOVE "|PATH| GU PERSON -> ISRT RELATE" TO MO-PATHTX
+           PERFORM 4161-GU-PERSON-BY-SELFID
+           IF WS-DLI-STAT = SPACES
+              ADD 1 TO CT-RELT
+              MOVE CT-RELT TO WS-ID-SEQ-DISPLAY
+              MOVE SPACES TO REL-ID
+              STRING "RL" WS-ID-SEQ-DISPLAY
+                 DELIMITED BY SIZE INTO REL-ID
+              MOVE MI-RELTXT TO REL-TYPE
+              MOVE MI-SELFID TO REL-PERS
+              MOVE MI-TARGID TO REL-TARG
+              MOVE "RELATE  (PERSID=            )" TO WS-SSA-RELT
+              MOVE MI-SELFID TO WS-SSA-RELT(17:12)
+              MOVE DLI-ISRT TO WS-DLI-FUNC
+              CALL "CBLTDLI" USING WS-DLI-FUNC
+                                   DBPCB-MASK
+                                   GN1RELT-SEG
+                                   WS-SSA-RELT
+              ADD 1 TO CT-DLI
+              MOVE DB-STATUS TO WS-DLI-STAT
+              IF WS-DLI-STAT = SPACES
+                 MOVE REL-TYPE TO MO-RELTXT
+                 MOVE REL-TARG TO MO-RELTGT
+                 MOVE "RELATE ADDED" TO WS-DETAIL
+                 PERFORM 4900-WRITE-JOURNAL-ENTRY
+              ELSE
+                 PERFORM 8050-CLASSIFY-DLI-STATUS
+                 PERFORM 8000-ERROR-HANDLING
+              END-IF
+           ELSE
+              PERFORM 8050-CLASSIFY-DLI-STATUS
+              PERFORM 8000-ERROR-HANDLING
+           END-IF
+           EXIT.
+
+       4174-PATH-ASET.
+           MOVE "|PATH| GU PERSON -> ISRT ASSET" TO MO-PATHTX
+           PERFORM 4161-GU-PERSON-BY-SELFID
+           IF WS-DLI-STAT = SPACES
+              ADD 1 TO CT-ASET
+              MOVE CT-ASET TO WS-ID-SEQ-DISPLAY
+              MOVE SPACES TO ASET-ID
+              STRING "AS" WS-ID-SEQ-DISPLAY
+                 DELIMITED BY SIZE INTO ASET-ID
+              MOVE MI-PROPTX TO ASET-TYPE
+              MOVE MI-SELFID TO ASET-PERS
+              MOVE "ASSET   (PERSID=            )" TO WS-SSA-ASET
+              MOVE MI-SELFID TO WS-SSA-ASET(17:12)
+              MOVE DLI-ISRT TO WS-DLI-FUNC
+              CALL "CBLTDLI" USING WS-DLI-FUNC
+                                   DBPCB-MASK
+                                   GN1ASET-SEG
+                                   WS-SSA-ASET
+              ADD 1 TO CT-DLI
+              MOVE DB-STATUS TO WS-DLI-STAT
+              IF WS-DLI-STAT = SPACES
+                 MOVE ASET-TYPE TO MO-PROPTX
+                 MOVE "ASSET ADDED" TO WS-DETAIL
+                 PERFORM 4900-WRITE-JOURNAL-ENTRY
+              ELSE
+                 PERFORM 8050-CLASSIFY-DLI-STATUS
+                 PERFORM 8000-ERROR-HANDLING
+              END-IF
+           ELSE
+              PERFORM 8050-CLASSIFY-DLI-STATUS
+              PERFORM 8000-ERROR-HANDLING
            END-IF
-           PERFORM 8000-ERROR-HANDLING
+           EXIT.
+
+       4176-PATH-TITL.
+           MOVE "|PATH| GU PERSON -> ISRT TITLE" TO MO-PATHTX
+           PERFORM 4161-GU-PERSON-BY-SELFID
+           IF WS-DLI-STAT = SPACES
+              ADD 1 TO CT-TITL
+              MOVE CT-TITL TO WS-ID-SEQ-DISPLAY
+              MOVE SPACES TO TITL-ID
+              STRING "TI" WS-ID-SEQ-DISPLAY
+                 DELIMITED BY SIZE INTO TITL-ID
+              MOVE MI-TITLET TO TITL-NAME
+              MOVE MI-SELFID TO TITL-PERS
+              MOVE SPACES TO TITL-SEAT TITL-DATE-FROM TITL-DATE-TO
+              MOVE "TITLE   (PERSID=            )" TO WS-SSA-TITL
+              MOVE MI-SELFID TO WS-SSA-TITL(17:12)
+              MOVE DLI-ISRT TO WS-DLI-FUNC
+              CALL "CBLTDLI" USING WS-DLI-FUNC
+                                   DBPCB-MASK
+                                   GN1TITL-SEG
+                                   WS-SSA-TITL
+              ADD 1 TO CT-DLI
+              MOVE DB-STATUS TO WS-DLI-STAT
+              IF WS-DLI-STAT = SPACES
+                 MOVE TITL-NAME TO MO-TITLET
+                 MOVE "TITLE ADDED" TO WS-DETAIL
+                 PERFORM 4900-WRITE-JOURNAL-ENTRY
+              ELSE
+                 PERFORM 8050-CLASSIFY-DLI-STATUS
+                 PERFORM 8000-ERROR-HANDLING
+              END-IF
+           ELSE
+              PERFORM 8050-CLASSIFY-DLI-STATUS
+              PERFORM 8000-ERROR-HANDLING
+           END-IF
+           EXIT.
+
+       4900-WRITE-JOURNAL-ENTRY.
+      * TRACCIA DI AUDIT: OGNI PATH DI MUTAZIONE REGISTRA UNA RIGA NEL
+      * JOURNAL ONLINE (GN1JRNL-SEG) SOTTO LA PERSONA CORRENTE, PRIMA
+      * DI TORNARE AL CHIAMANTE.
+           MOVE SPACES TO GN1JRNL-SEG
+           MOVE CT-DLI TO WS-ID-SEQ-DISPLAY
+           STRING "JL" WS-ID-SEQ-DISPLAY
+              DELIMITED BY SIZE INTO JRNL-ID
+           MOVE WS-ACTION TO JRNL-OP
+           MOVE MI-SELFID TO JRNL-ENTID
+           MOVE WS-DETAIL TO JRNL-DESC
+           MOVE IO-LTERM TO JRNL-OPER
+           STRING IO-DATE IO-TIME DELIMITED BY SIZE INTO JRNL-SESS
+           MOVE "JOURNAL (PERSID=            )" TO WS-SSA-JRNL
+           MOVE MI-SELFID TO WS-SSA-JRNL(17:12)
+           MOVE DLI-ISRT TO WS-DLI-FUNC
+           CALL "CBLTDLI" USING WS-DLI-FUNC
+                                DBPCB-MASK
+                                GN1JRNL-SEG
+                                WS-SSA-JRNL
+           ADD 1 TO CT-DLI
            EXIT.
 
        4190-PATH-NOOP.
@@ -334,6 +791,7 @@
               MOVE MI-RELTXT TO MO-RELTXT
               MOVE DB-KEY-FBK TO MO-PCBPOS
               MOVE "NEXT/PREV OK" TO WS-DETAIL
+              PERFORM 4205-RESOLVE-BIRTH-DEATH-PLACES
            ELSE
               IF WS-DLI-STAT = "GE"
                  MOVE "~GAP~" TO MO-GAPTXT
@@ -381,6 +839,109 @@
            END-IF
            EXIT.
 
+       4205-RESOLVE-BIRTH-DEATH-PLACES.
+      * RISOLVE PERS-BPLACE/PERS-DPLACE (PLACE-ID) NEL NOME COMPLETO
+      * DEL LUOGO CON LA REGIONE PADRE (MO-BPLACTX/MO-DPLACTX), LA
+      * DIREZIONE OPPOSTA ALLA RISOLUZIONE TESTO->ID DI 4175-RESOLVE-
+      * PLACE (USATA IN FASE DI INSERIMENTO EVENTO).
+           MOVE SPACES TO MO-BPLACTX
+           MOVE SPACES TO MO-DPLACTX
+           IF PERS-BPLACE NOT = SPACES
+              MOVE PERS-BPLACE TO WS-PLACE-LOOKUP-ID
+              PERFORM 4206-RESOLVE-PLACE-BY-ID
+              IF WS-PLACE-PARENT-NAME NOT = SPACES
+                 STRING FUNCTION TRIM(WS-PLACE-CHILD-NAME) ", "
+                        FUNCTION TRIM(WS-PLACE-PARENT-NAME)
+                   DELIMITED BY SIZE INTO MO-BPLACTX
+              ELSE
+                 MOVE WS-PLACE-CHILD-NAME TO MO-BPLACTX
+              END-IF
+           END-IF
+           IF PERS-DPLACE NOT = SPACES
+              MOVE PERS-DPLACE TO WS-PLACE-LOOKUP-ID
+              PERFORM 4206-RESOLVE-PLACE-BY-ID
+              IF WS-PLACE-PARENT-NAME NOT = SPACES
+                 STRING FUNCTION TRIM(WS-PLACE-CHILD-NAME) ", "
+                        FUNCTION TRIM(WS-PLACE-PARENT-NAME)
+                   DELIMITED BY SIZE INTO MO-DPLACTX
+              ELSE
+                 MOVE WS-PLACE-CHILD-NAME TO MO-DPLACTX
+              END-IF
+           END-IF
+           EXIT.
+
+       4206-RESOLVE-PLACE-BY-ID.
+      * GU QUALIFICATA SU PLACE CON WS-PLACE-LOOKUP-ID. SE IL LUOGO HA
+      * UN PLACE-ID PADRE (PLAC-PARENT), RISALE DI UN LIVELLO PER
+      * OTTENERE ANCHE IL NOME DELLA REGIONE PADRE.
+           MOVE SPACES TO WS-PLACE-CHILD-NAME
+           MOVE SPACES TO WS-PLACE-PARENT-NAME
+           MOVE WS-PLACE-LOOKUP-ID TO WS-SSA-PLAC(17:12)
+           MOVE DLI-GU TO WS-DLI-FUNC
+           CALL "CBLTDLI" USING WS-DLI-FUNC
+                                DBPCB-MASK
+                                GN1PLAC-SEG
+                                WS-SSA-PLAC
+           ADD 1 TO CT-DLI
+           IF DB-STATUS = SPACES
+              MOVE PLAC-NAME TO WS-PLACE-CHILD-NAME
+              IF PLAC-PARENT NOT = SPACES
+                 MOVE PLAC-PARENT TO WS-SSA-PLAC(17:12)
+                 MOVE DLI-GU TO WS-DLI-FUNC
+                 CALL "CBLTDLI" USING WS-DLI-FUNC
+                                      DBPCB-MASK
+                                      GN1PLAC-SEG
+                                      WS-SSA-PLAC
+                 ADD 1 TO CT-DLI
+                 IF DB-STATUS = SPACES
+                    MOVE PLAC-NAME TO WS-PLACE-PARENT-NAME
+                 END-IF
+              END-IF
+           END-IF
+           EXIT.
+
+       8050-CLASSIFY-DLI-STATUS.
+      * CLASSIFICATORE COMUNE PER I PATH DI MUTAZIONE: TRADUCE LO
+      * STATUS DL/I GREZZO IN UN NUMERO DI ERRORE/SEVERITA' DEL
+      * CATALOGO GN1ERR, INVECE DI RIVERSARE TUTTO SU E901.
+           MOVE "DBPCB" TO WS-FILE
+           EVALUATE WS-DLI-STAT
+              WHEN "GE"
+                 MOVE GN1-E201 TO WS-MSG-ID
+                 MOVE GN1-SEV-W TO WS-SEV
+                 MOVE "SEGMENT NOT FOUND" TO WS-DETAIL
+                 IF WS-RC < 4
+                    MOVE 4 TO WS-RC
+                 END-IF
+              WHEN "GB"
+                 MOVE GN1-E202 TO WS-MSG-ID
+                 MOVE GN1-SEV-W TO WS-SEV
+                 MOVE "END OF DATABASE" TO WS-DETAIL
+                 IF WS-RC < 4
+                    MOVE 4 TO WS-RC
+                 END-IF
+              WHEN "GK"
+                 MOVE GN1-E203 TO WS-MSG-ID
+                 MOVE GN1-SEV-W TO WS-SEV
+                 MOVE "SSA QUALIFICATION FAILED" TO WS-DETAIL
+                 IF WS-RC < 4
+                    MOVE 4 TO WS-RC
+                 END-IF
+              WHEN "II"
+                 MOVE GN1-E204 TO WS-MSG-ID
+                 MOVE GN1-SEV-E TO WS-SEV
+                 MOVE "DUPLICATE SEGMENT ON INSERT" TO WS-DETAIL
+                 IF WS-RC < 8
+                    MOVE 8 TO WS-RC
+                 END-IF
+              WHEN OTHER
+                 MOVE GN1-E901 TO WS-MSG-ID
+                 MOVE GN1-SEV-F TO WS-SEV
+                 MOVE "DL/I STATUS FAIL" TO WS-DETAIL
+                 MOVE 12 TO WS-RC
+           END-EVALUATE
+           EXIT.
+
        5000-BUILD-OUTPUT.
            IF MO-SELFID = SPACES
               MOVE MI-SELFID TO MO-SELFID
@@ -409,9 +970,22 @@
            IF MO-PCBPOS = SPACES
               MOVE DB-KEY-FBK TO MO-PCBPOS
            END-IF
+           PERFORM 8110-BUILD-COUNTERS-TEXT
            PERFORM 8100-BUILD-MSG
            EXIT.
 
+       8110-BUILD-COUNTERS-TEXT.
+      * CONTATORI DI TRANSAZIONE SURFACED SULLA MAPPA DI OUTPUT PER
+      * DIAGNOSTICA OPERATIVA (MO-CTRTXT).
+           MOVE SPACES TO MO-CTRTXT
+           STRING "DLI="   CT-DLI
+                  " ADD="  CT-ADD
+                  " SAV="  CT-SAVE
+                  " DEL="  CT-DEL
+             DELIMITED BY SIZE
+             INTO MO-CTRTXT
+           EXIT.
+
        6000-SEND-MSG.
            MOVE DLI-ISRT TO WS-DLI-FUNC
            CALL "CBLTDLI" USING WS-DLI-FUNC
