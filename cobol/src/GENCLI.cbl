@@ -5,8 +5,9 @@
        WORKING-STORAGE SECTION.
        COPY "CLIARGS.CPY".
        01 WS-ARGC                 PIC 9(4) VALUE 0.
+       01 WS-ARGI                 PIC 9(4) VALUE 0.
        01 WS-ARG1                 PIC X(120) VALUE SPACES.
-       01 WS-ARG2                 PIC X(120) VALUE SPACES.
+       01 WS-ARGN                 PIC X(120) VALUE SPACES.
 
        PROCEDURE DIVISION.
        MAIN-ENTRY.
@@ -16,21 +17,34 @@
            ACCEPT WS-ARGC FROM ARGUMENT-NUMBER
            IF WS-ARGC = 0
              PERFORM SHOW-HELP
+             MOVE LK-RETURN-CODE TO RETURN-CODE
              GOBACK
            END-IF
 
            ACCEPT WS-ARG1 FROM ARGUMENT-VALUE
            MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-ARG1)) TO LK-CMD
 
-           IF WS-ARGC >= 2
-             ACCEPT WS-ARG2 FROM ARGUMENT-VALUE
-             MOVE FUNCTION TRIM(WS-ARG2) TO LK-PARAM
-           END-IF
+      * ogni token di argv oltre il comando viene concatenato in
+      * LK-PARAM separato da uno spazio, cosi' "FIND mario rossi"
+      * arriva al sottoprogramma come un unico parametro a due parole
+           PERFORM VARYING WS-ARGI FROM 2 BY 1 UNTIL WS-ARGI > WS-ARGC
+             ACCEPT WS-ARGN FROM ARGUMENT-VALUE
+             IF LK-PARAM = SPACES
+               MOVE FUNCTION TRIM(WS-ARGN) TO LK-PARAM
+             ELSE
+               STRING FUNCTION TRIM(LK-PARAM) " "
+                      FUNCTION TRIM(WS-ARGN)
+                 DELIMITED BY SIZE INTO LK-PARAM
+             END-IF
+           END-PERFORM
 
            EVALUATE LK-CMD
              WHEN "HELP"
                PERFORM SHOW-HELP
 
+             WHEN "INIT"
+               CALL "GENINI00" USING LK-CLI-ARGS
+
              WHEN "COUNT"
                CALL "GENCNT00" USING LK-CLI-ARGS
 
@@ -40,18 +54,36 @@
              WHEN "REPORT"
                CALL "GENRPT00" USING LK-CLI-ARGS
 
+             WHEN "MAINT"
+               CALL "GENMNT00" USING LK-CLI-ARGS
+
+             WHEN "TREE"
+               CALL "GENTRE00" USING LK-CLI-ARGS
+
+             WHEN "DQR"
+               CALL "GENDQR00" USING LK-CLI-ARGS
+
              WHEN OTHER
-               DISPLAY "COMANDO NON RICONOSCIUTO: " FUNCTION TRIM(LK-CMD)
+               DISPLAY "COMANDO NON RICONOSCIUTO: "
+                       FUNCTION TRIM(LK-CMD)
                PERFORM SHOW-HELP
                MOVE 8 TO LK-RETURN-CODE
            END-EVALUATE
 
+           MOVE LK-RETURN-CODE TO RETURN-CODE
            GOBACK.
 
        SHOW-HELP.
            DISPLAY "GENCLI - COMANDI DISPONIBILI:"
            DISPLAY "  HELP"
-           DISPLAY "  COUNT PERSONE|FAMIGLIE|EVENTI"
-           DISPLAY "  FIND  <testo>"
+           DISPLAY "  INIT"
+           DISPLAY "  COUNT  PERSONE|FAMIGLIE|EVENTI|LUOGHI|"
+           DISPLAY "         FONTI|CITAZIONI|ALL"
+           DISPLAY "  FIND   [PERSONE|FAMIGLIE|EVENTI] <testo>"
+           DISPLAY "  FIND   [PERSONE|FAMIGLIE|EVENTI] <CAMPO>=<val>"
            DISPLAY "  REPORT"
+           DISPLAY "  MAINT  ADD  <NOME>|<SESSO>|<DATA>"
+           DISPLAY "  MAINT  EDIT <ID>|<NOME>|<SESSO>|<DATA>"
+           DISPLAY "  TREE   <ID-PERSONA>"
+           DISPLAY "  DQR    (controllo qualita' date)"
            .
