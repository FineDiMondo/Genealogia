@@ -5,69 +5,288 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-FILE
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
+           SELECT EVENTI-FILE ASSIGN TO "data/EVENTI.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EV-FS.
 
        DATA DIVISION.
        FILE SECTION.
        FD INPUT-FILE.
        01 INPUT-REC               PIC X(512).
 
+       FD EVENTI-FILE.
+       01 EVENTI-REC              PIC X(512).
+
        WORKING-STORAGE SECTION.
        01 WS-EOF                  PIC X VALUE "N".
           88 EOF-YES              VALUE "Y".
        01 WS-CNT                  PIC 9(9) VALUE 0.
+       01 WS-REJ                  PIC 9(9) VALUE 0.
+       01 WS-GRAND-CNT             PIC 9(9) VALUE 0.
+       01 WS-GRAND-REJ             PIC 9(9) VALUE 0.
+       01 WS-PIPE-CT                PIC 9(4) VALUE 0.
+       01 WS-EXPECT-FIELDS           PIC 9(2) VALUE 0.
        01 WS-FILE                 PIC X(128).
        01 WS-TARGET               PIC X(16).
        01 WS-TARGET-U             PIC X(16).
 
+       01 WS-FS                   PIC X(02) VALUE "00".
+
+      * stato civile (vivo/morto), ricavato dagli eventi EVENTI.DAT
+       01 WS-EV-FS                PIC X(02) VALUE "00".
+       01 WS-EV-EOF                PIC X VALUE "N".
+          88 EV-EOF-YES            VALUE "Y".
+       01 WS-EV-F1                 PIC X(100) VALUE SPACES.
+       01 WS-EV-F2                 PIC X(100) VALUE SPACES.
+       01 WS-EV-F3                 PIC X(100) VALUE SPACES.
+       01 WS-EV-F4                 PIC X(100) VALUE SPACES.
+       01 WS-MORTE-CT              PIC 9(4) VALUE 0.
+       01 WS-MORTE-TBL.
+          05 WS-MORTE-ID OCCURS 500 TIMES PIC X(20).
+       01 WS-PS-F1                 PIC X(100) VALUE SPACES.
+       01 WS-J                     PIC 9(4) VALUE 0.
+       01 WS-FOUND                 PIC X VALUE "N".
+          88 FOUND-YES             VALUE "Y".
+       01 WS-VIVI                  PIC 9(9) VALUE 0.
+       01 WS-MORTI                 PIC 9(9) VALUE 0.
+
        LINKAGE SECTION.
        COPY "CLIARGS.CPY".
 
        PROCEDURE DIVISION USING LK-CLI-ARGS.
        MAIN-LOGIC.
            MOVE 0 TO LK-RETURN-CODE
+           MOVE 0 TO WS-GRAND-CNT
+           MOVE 0 TO WS-GRAND-REJ
            MOVE SPACES TO WS-FILE
            MOVE LK-PARAM TO WS-TARGET
            MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-TARGET))
              TO WS-TARGET-U
 
+           IF WS-TARGET-U = "ALL"
+             PERFORM 2000-COUNT-ALL
+           ELSE
+             PERFORM 3000-SELECT-FILE
+             IF LK-RETURN-CODE = 0
+               PERFORM 1000-COUNT-FILE
+               DISPLAY FUNCTION TRIM(WS-TARGET-U) " = " WS-CNT
+                       " (SCARTATI: " WS-REJ ")"
+             END-IF
+           END-IF
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * Associa ad ogni target il relativo file dati ed il numero di   *
+      * campi delimitati da "|" che un record valido deve avere (usato *
+      * da 1100-VALIDATE-RECORD per scartare i record malformati).     *
+      *----------------------------------------------------------------*
+       3000-SELECT-FILE.
            EVALUATE WS-TARGET-U
              WHEN "PERSONE"
                MOVE "data/PERSONE.DAT" TO WS-FILE
+               MOVE 4 TO WS-EXPECT-FIELDS
              WHEN "FAMIGLIE"
                MOVE "data/FAMIGLIE.DAT" TO WS-FILE
+               MOVE 4 TO WS-EXPECT-FIELDS
              WHEN "EVENTI"
                MOVE "data/EVENTI.DAT" TO WS-FILE
+               MOVE 4 TO WS-EXPECT-FIELDS
+             WHEN "LUOGHI"
+               MOVE "data/LUOGHI.DAT" TO WS-FILE
+               MOVE 3 TO WS-EXPECT-FIELDS
+             WHEN "FONTI"
+               MOVE "data/FONTI.DAT" TO WS-FILE
+               MOVE 3 TO WS-EXPECT-FIELDS
+             WHEN "CITAZIONI"
+               MOVE "data/CITAZIONI.DAT" TO WS-FILE
+               MOVE 4 TO WS-EXPECT-FIELDS
              WHEN OTHER
                DISPLAY "ERRORE: TARGET COUNT NON SUPPORTATO: "
                        FUNCTION TRIM(WS-TARGET)
                MOVE 8 TO LK-RETURN-CODE
-               GOBACK
            END-EVALUATE
+           .
+
+      *----------------------------------------------------------------*
+      * Conta PERSONE, FAMIGLIE, EVENTI, LUOGHI, FONTI e CITAZIONI in  *
+      * un'unica passata di GENCNT00, una dietro l'altra, e ne         *
+      * stampa anche il totale complessivo.                            *
+      *----------------------------------------------------------------*
+       2000-COUNT-ALL.
+           MOVE ZEROS TO LK-CONTATORI
+           MOVE "PERSONE" TO WS-TARGET-U
+           PERFORM 3000-SELECT-FILE
+           PERFORM 1000-COUNT-FILE
+           MOVE WS-CNT TO LK-CNT-PERSONE
+           DISPLAY FUNCTION TRIM(WS-TARGET-U) " = " WS-CNT
+                   " (SCARTATI: " WS-REJ ")"
+
+           MOVE "FAMIGLIE" TO WS-TARGET-U
+           PERFORM 3000-SELECT-FILE
+           PERFORM 1000-COUNT-FILE
+           MOVE WS-CNT TO LK-CNT-FAMIGLIE
+           DISPLAY FUNCTION TRIM(WS-TARGET-U) " = " WS-CNT
+                   " (SCARTATI: " WS-REJ ")"
+
+           MOVE "EVENTI" TO WS-TARGET-U
+           PERFORM 3000-SELECT-FILE
+           PERFORM 1000-COUNT-FILE
+           MOVE WS-CNT TO LK-CNT-EVENTI
+           DISPLAY FUNCTION TRIM(WS-TARGET-U) " = " WS-CNT
+                   " (SCARTATI: " WS-REJ ")"
+
+           MOVE "LUOGHI" TO WS-TARGET-U
+           PERFORM 3000-SELECT-FILE
+           PERFORM 1000-COUNT-FILE
+           MOVE WS-CNT TO LK-CNT-LUOGHI
+           DISPLAY FUNCTION TRIM(WS-TARGET-U) " = " WS-CNT
+                   " (SCARTATI: " WS-REJ ")"
+
+           MOVE "FONTI" TO WS-TARGET-U
+           PERFORM 3000-SELECT-FILE
+           PERFORM 1000-COUNT-FILE
+           MOVE WS-CNT TO LK-CNT-FONTI
+           DISPLAY FUNCTION TRIM(WS-TARGET-U) " = " WS-CNT
+                   " (SCARTATI: " WS-REJ ")"
 
+           MOVE "CITAZIONI" TO WS-TARGET-U
+           PERFORM 3000-SELECT-FILE
+           PERFORM 1000-COUNT-FILE
+           MOVE WS-CNT TO LK-CNT-CITAZIONI
+           DISPLAY FUNCTION TRIM(WS-TARGET-U) " = " WS-CNT
+                   " (SCARTATI: " WS-REJ ")"
+
+           PERFORM 4000-COUNT-PERSONE-STATO
+           DISPLAY "  DI CUI VIVE: " WS-VIVI " - DECEDUTE: " WS-MORTI
+
+           MOVE WS-GRAND-CNT TO LK-CNT-TOTALE
+           DISPLAY "TOTALE = " WS-GRAND-CNT
+                   " (SCARTATI: " WS-GRAND-REJ ")"
+           MOVE 0 TO LK-RETURN-CODE
+           .
+
+      *----------------------------------------------------------------*
+      * Stato civile delle persone: una sola lettura di EVENTI.DAT     *
+      * costruisce la tavola degli ID con un evento TIPO=MORTE, poi    *
+      * una sola lettura di PERSONE.DAT classifica ogni persona come   *
+      * viva o deceduta confrontandola con la tavola - due passate in  *
+      * tutto, invece di riaprire EVENTI.DAT per ogni persona.         *
+      *----------------------------------------------------------------*
+       4000-COUNT-PERSONE-STATO.
+           MOVE 0 TO WS-VIVI WS-MORTI
+           PERFORM 4100-BUILD-MORTE-TABLE
+           PERFORM 4200-CLASSIFY-PERSONE
+           MOVE WS-VIVI TO LK-CNT-PERSONE-VIVE
+           MOVE WS-MORTI TO LK-CNT-PERSONE-MORTE
+           .
+
+       4100-BUILD-MORTE-TABLE.
+           MOVE 0 TO WS-MORTE-CT
+           MOVE "N" TO WS-EV-EOF
+           OPEN INPUT EVENTI-FILE
+           IF WS-EV-FS = "00"
+             PERFORM UNTIL EV-EOF-YES
+               READ EVENTI-FILE
+                 AT END
+                   MOVE "Y" TO WS-EV-EOF
+                 NOT AT END
+                   IF EVENTI-REC NOT = SPACES
+                      AND EVENTI-REC(1:1) NOT = "#"
+                     MOVE SPACES TO WS-EV-F1 WS-EV-F2 WS-EV-F3 WS-EV-F4
+                     UNSTRING EVENTI-REC DELIMITED BY "|"
+                       INTO WS-EV-F1 WS-EV-F2 WS-EV-F3 WS-EV-F4
+                     IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-EV-F3))
+                        = "MORTE"
+                        AND WS-MORTE-CT < 500
+                       ADD 1 TO WS-MORTE-CT
+                       MOVE FUNCTION TRIM(WS-EV-F2)
+                         TO WS-MORTE-ID(WS-MORTE-CT)
+                     END-IF
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE EVENTI-FILE
+           END-IF
+           .
+
+       4200-CLASSIFY-PERSONE.
+           MOVE "PERSONE" TO WS-TARGET-U
+           PERFORM 3000-SELECT-FILE
+           MOVE "N" TO WS-EOF
+           OPEN INPUT INPUT-FILE
+           IF WS-FS = "00"
+             PERFORM UNTIL EOF-YES
+               READ INPUT-FILE
+                 AT END
+                   MOVE "Y" TO WS-EOF
+                 NOT AT END
+                   IF INPUT-REC NOT = SPACES
+                      AND INPUT-REC(1:1) NOT = "#"
+                     MOVE SPACES TO WS-PS-F1
+                     UNSTRING INPUT-REC DELIMITED BY "|"
+                       INTO WS-PS-F1
+                     MOVE "N" TO WS-FOUND
+                     PERFORM VARYING WS-J FROM 1 BY 1
+                       UNTIL WS-J > WS-MORTE-CT OR FOUND-YES
+                       IF FUNCTION TRIM(WS-PS-F1) =
+                          FUNCTION TRIM(WS-MORTE-ID(WS-J))
+                         MOVE "Y" TO WS-FOUND
+                       END-IF
+                     END-PERFORM
+                     IF FOUND-YES
+                       ADD 1 TO WS-MORTI
+                     ELSE
+                       ADD 1 TO WS-VIVI
+                     END-IF
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE INPUT-FILE
+           END-IF
+           .
+
+       1000-COUNT-FILE.
            MOVE 0 TO WS-CNT
+           MOVE 0 TO WS-REJ
            MOVE "N" TO WS-EOF
 
            OPEN INPUT INPUT-FILE
-           IF LK-RETURN-CODE NOT = 0
+           IF WS-FS NOT = "00"
              DISPLAY "ERRORE OPEN INPUT SU " FUNCTION TRIM(WS-FILE)
              MOVE 12 TO LK-RETURN-CODE
-             GOBACK
+           ELSE
+             PERFORM UNTIL EOF-YES
+               READ INPUT-FILE
+                 AT END
+                   MOVE "Y" TO WS-EOF
+                 NOT AT END
+                   IF INPUT-REC NOT = SPACES
+                      AND INPUT-REC(1:1) NOT = "#"
+                     PERFORM 1100-VALIDATE-RECORD
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE INPUT-FILE
+             ADD WS-CNT TO WS-GRAND-CNT
+             ADD WS-REJ TO WS-GRAND-REJ
            END-IF
+           .
 
-           PERFORM UNTIL EOF-YES
-             READ INPUT-FILE
-               AT END
-                 MOVE "Y" TO WS-EOF
-               NOT AT END
-                 IF INPUT-REC NOT = SPACES
-                    AND INPUT-REC(1:1) NOT = "#"
-                   ADD 1 TO WS-CNT
-                 END-IF
-             END-READ
-           END-PERFORM
-
-           CLOSE INPUT-FILE
-           DISPLAY FUNCTION TRIM(WS-TARGET-U) " = " WS-CNT
-           MOVE 0 TO LK-RETURN-CODE
-           GOBACK.
+      *----------------------------------------------------------------*
+      * Un record e' strutturalmente valido se ha esattamente il       *
+      * numero di campi delimitati da "|" previsto per il target       *
+      * corrente; altrimenti viene scartato dal conteggio e tallyato   *
+      * come rifiuto.                                                  *
+      *----------------------------------------------------------------*
+       1100-VALIDATE-RECORD.
+           MOVE 0 TO WS-PIPE-CT
+           INSPECT INPUT-REC TALLYING WS-PIPE-CT FOR ALL "|"
+           IF WS-PIPE-CT + 1 = WS-EXPECT-FIELDS
+             ADD 1 TO WS-CNT
+           ELSE
+             ADD 1 TO WS-REJ
+           END-IF
+           .
