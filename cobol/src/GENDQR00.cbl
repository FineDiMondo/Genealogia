@@ -0,0 +1,511 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GENDQR00.
+
+      * DQR: controllo di qualita' dei dati - verifica il formato di
+      * ogni data in PERSONE/EVENTI/FAMIGLIE e segnala le date fra
+      * loro incoerenti (decesso prima della nascita, eventi prima
+      * della nascita, unioni prima della nascita o dopo il decesso
+      * di uno dei coniugi). Scrive un report su report/QUALITA.RPT
+      * con lo stesso schema di GENRPT00.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EVENTI-LOOKUP-FILE ASSIGN TO "data/EVENTI.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EL-FS.
+           SELECT FAMIGLIE-LOOKUP-FILE ASSIGN TO "data/FAMIGLIE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FL-FS.
+           SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-RPT-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INPUT-FILE.
+       01 INPUT-REC               PIC X(512).
+
+       FD EVENTI-LOOKUP-FILE.
+       01 EVENTI-LOOKUP-REC       PIC X(512).
+
+       FD FAMIGLIE-LOOKUP-FILE.
+       01 FAMIGLIE-LOOKUP-REC     PIC X(512).
+
+       FD REPORT-FILE.
+       01 REPORT-REC               PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE                  PIC X(128) VALUE SPACES.
+       01 WS-EOF                   PIC X VALUE "N".
+          88 EOF-YES               VALUE "Y".
+       01 WS-EL-FS                  PIC X(02) VALUE "00".
+       01 WS-EL-EOF                  PIC X VALUE "N".
+          88 EL-EOF-YES              VALUE "Y".
+       01 WS-FL-FS                  PIC X(02) VALUE "00".
+       01 WS-FL-EOF                  PIC X VALUE "N".
+          88 FL-EOF-YES              VALUE "Y".
+       01 WS-RPT-FILE               PIC X(128)
+          VALUE "report/QUALITA.RPT".
+       01 WS-RPT-FS                 PIC X(02) VALUE "00".
+       01 WS-LINE                   PIC X(200) VALUE SPACES.
+
+       01 WS-ANOMALIE-CT            PIC 9(7) VALUE 0.
+
+      * record corrente in lettura (PERSONE/EVENTI/FAMIGLIE, stesso
+      * schema ID|campo2|campo3|DATA su quattro colonne)
+       01 WS-F1                    PIC X(100) VALUE SPACES.
+       01 WS-F2                    PIC X(100) VALUE SPACES.
+       01 WS-F3                    PIC X(100) VALUE SPACES.
+       01 WS-F4                    PIC X(100) VALUE SPACES.
+
+      * lookup dedicato su PERSONE (nascita di un coniuge/persona),
+      * separato da WS-F1..F4 per non sovrascrivere il record in
+      * corso di controllo nel chiamante (vedi bug di clobbering
+      * risolto in GENTRE00)
+       01 WS-LKP-F1                 PIC X(100) VALUE SPACES.
+       01 WS-LKP-F2                 PIC X(100) VALUE SPACES.
+       01 WS-LKP-F3                 PIC X(100) VALUE SPACES.
+       01 WS-LKP-F4                 PIC X(100) VALUE SPACES.
+
+      * lookup dedicato su EVENTI (decesso di un coniuge/persona)
+       01 WS-LKE-F1                 PIC X(100) VALUE SPACES.
+       01 WS-LKE-F2                 PIC X(100) VALUE SPACES.
+       01 WS-LKE-F3                 PIC X(100) VALUE SPACES.
+       01 WS-LKE-F4                 PIC X(100) VALUE SPACES.
+
+       01 WS-FOUND                  PIC X VALUE "N".
+          88 FOUND-YES              VALUE "Y".
+
+       01 WS-CUR-ID                 PIC X(100) VALUE SPACES.
+       01 WS-CUR-DATE                PIC X(100) VALUE SPACES.
+
+      * normalizzazione data -> AAAAMMGG per i confronti; una data
+      * di sola AAAA e' approssimata al 1 gennaio (01-01) di
+      * quell'anno, quindi i confronti "prima di" sono prudenti ma
+      * quelli "dopo di" su un anno nudo possono non cogliere un
+      * giorno effettivamente successivo nello stesso anno - limite
+      * accettato di una data solo-anno, non di questo programma.
+       01 WS-DATE-VALID              PIC X VALUE "N".
+          88 DATE-IS-VALID           VALUE "Y".
+       01 WS-DATE-NUM                 PIC 9(8) VALUE 0.
+       01 WS-DATE-LEN                  PIC 9(4) VALUE 0.
+       01 WS-YYYY                      PIC 9(4) VALUE 0.
+       01 WS-MM                         PIC 9(2) VALUE 0.
+       01 WS-DD                         PIC 9(2) VALUE 0.
+       01 WS-MAX-DD                      PIC 9(2) VALUE 0.
+       01 WS-LEAP                        PIC X VALUE "N".
+          88 LEAP-YES                    VALUE "Y".
+
+       01 WS-MESI-GIORNI.
+          05 WS-MG OCCURS 12 TIMES      PIC 9(2).
+
+      * data/stato di nascita e decesso della persona corrente
+       01 WS-BIRTH-DATE                PIC X(100) VALUE SPACES.
+       01 WS-BIRTH-NUM                  PIC 9(8) VALUE 0.
+       01 WS-BIRTH-OK                    PIC X VALUE "N".
+          88 BIRTH-OK-YES                VALUE "Y".
+       01 WS-DEATH-DATE                  PIC X(100) VALUE SPACES.
+       01 WS-DEATH-NUM                    PIC 9(8) VALUE 0.
+       01 WS-DEATH-OK                      PIC X VALUE "N".
+          88 DEATH-OK-YES                  VALUE "Y".
+       01 WS-MORTE-CT                       PIC 9(4) VALUE 0.
+
+       01 WS-EVENT-NUM                       PIC 9(8) VALUE 0.
+       01 WS-EVENT-OK                         PIC X VALUE "N".
+          88 EVENT-OK-YES                     VALUE "Y".
+
+       LINKAGE SECTION.
+       COPY "CLIARGS.CPY".
+
+       PROCEDURE DIVISION USING LK-CLI-ARGS.
+       MAIN-LOGIC.
+           MOVE 0 TO LK-RETURN-CODE
+           MOVE 0 TO WS-ANOMALIE-CT
+           MOVE 31 TO WS-MG(1)
+           MOVE 28 TO WS-MG(2)
+           MOVE 31 TO WS-MG(3)
+           MOVE 30 TO WS-MG(4)
+           MOVE 31 TO WS-MG(5)
+           MOVE 30 TO WS-MG(6)
+           MOVE 31 TO WS-MG(7)
+           MOVE 31 TO WS-MG(8)
+           MOVE 30 TO WS-MG(9)
+           MOVE 31 TO WS-MG(10)
+           MOVE 30 TO WS-MG(11)
+           MOVE 31 TO WS-MG(12)
+
+           CALL "SYSTEM" USING "mkdir -p report"
+           OPEN OUTPUT REPORT-FILE
+           IF WS-RPT-FS NOT = "00"
+             DISPLAY "ERRORE CREAZIONE REPORT QUALITA"
+             MOVE 12 TO LK-RETURN-CODE
+             GOBACK
+           END-IF
+
+           MOVE "CONTROLLO QUALITA' DATI - PERSONE/EVENTI/FAMIGLIE"
+             TO REPORT-REC
+           PERFORM 9000-EMIT-LINE
+           MOVE SPACES TO REPORT-REC
+           PERFORM 9000-EMIT-LINE
+
+           PERFORM 1000-CHECK-FORMATI
+           PERFORM 2000-CHECK-PERSONE
+
+           MOVE SPACES TO REPORT-REC
+           PERFORM 9000-EMIT-LINE
+           MOVE SPACES TO WS-LINE
+           STRING "TOTALE ANOMALIE SEGNALATE: " DELIMITED BY SIZE
+                  WS-ANOMALIE-CT DELIMITED BY SIZE
+             INTO REPORT-REC
+           PERFORM 9000-EMIT-LINE
+
+           CLOSE REPORT-FILE
+           DISPLAY "REPORT QUALITA' SCRITTO IN "
+                   FUNCTION TRIM(WS-RPT-FILE)
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * Formato data: vuoto (ignoto, non e' un errore), AAAA a 4 cifre,*
+      * oppure AAAA-MM-GG a 10 caratteri con mese 01-12 e giorno       *
+      * valido per quel mese/anno (compreso 29 febbraio bisestile).    *
+      * Qualunque altra forma e' "FORMATO DATA NON VALIDO".            *
+      *----------------------------------------------------------------*
+       1000-CHECK-FORMATI.
+           MOVE "data/PERSONE.DAT" TO WS-FILE
+           PERFORM 1100-SCAN-DATE-FIELD-4
+
+           MOVE "data/EVENTI.DAT" TO WS-FILE
+           PERFORM 1100-SCAN-DATE-FIELD-4
+
+           MOVE "data/FAMIGLIE.DAT" TO WS-FILE
+           PERFORM 1100-SCAN-DATE-FIELD-4
+           .
+
+       1100-SCAN-DATE-FIELD-4.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT INPUT-FILE
+           IF RETURN-CODE = 0
+             PERFORM UNTIL EOF-YES
+               READ INPUT-FILE
+                 AT END
+                   MOVE "Y" TO WS-EOF
+                 NOT AT END
+                   IF INPUT-REC NOT = SPACES
+                      AND INPUT-REC(1:1) NOT = "#"
+                     MOVE SPACES TO WS-F1 WS-F2 WS-F3 WS-F4
+                     UNSTRING INPUT-REC DELIMITED BY "|"
+                       INTO WS-F1 WS-F2 WS-F3 WS-F4
+                     MOVE WS-F4 TO WS-CUR-DATE
+                     PERFORM 8000-VALIDATE-DATE-FORMAT
+                     IF NOT DATE-IS-VALID
+                       ADD 1 TO WS-ANOMALIE-CT
+                       MOVE SPACES TO REPORT-REC
+                       STRING FUNCTION TRIM(WS-FILE)
+                              " ID=" FUNCTION TRIM(WS-F1)
+                              ": FORMATO DATA NON VALIDO: "
+                              FUNCTION TRIM(WS-CUR-DATE)
+                         DELIMITED BY SIZE INTO REPORT-REC
+                       PERFORM 9000-EMIT-LINE
+                     END-IF
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE INPUT-FILE
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Valida WS-CUR-DATE e, se valida, normalizza in WS-DATE-NUM     *
+      * (AAAAMMGG). Una data vuota e' trattata come valida ma non      *
+      * viene normalizzata (WS-DATE-NUM resta 0) cosi' il chiamante    *
+      * puo' distinguere "ignota" da "invalida" controllando           *
+      * FUNCTION TRIM(WS-CUR-DATE) = SPACES prima di usare il numero.  *
+      *----------------------------------------------------------------*
+       8000-VALIDATE-DATE-FORMAT.
+           MOVE "N" TO WS-DATE-VALID
+           MOVE 0 TO WS-DATE-NUM
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-CUR-DATE))
+             TO WS-DATE-LEN
+           IF FUNCTION TRIM(WS-CUR-DATE) = SPACES
+             MOVE "Y" TO WS-DATE-VALID
+           ELSE
+             IF WS-DATE-LEN = 4
+               PERFORM 8100-VALIDATE-YEAR-ONLY
+             ELSE
+               IF WS-DATE-LEN = 10
+                 PERFORM 8200-VALIDATE-FULL-DATE
+               END-IF
+             END-IF
+           END-IF
+           .
+
+       8100-VALIDATE-YEAR-ONLY.
+           IF FUNCTION TRIM(WS-CUR-DATE) IS NUMERIC
+             MOVE FUNCTION TRIM(WS-CUR-DATE) TO WS-YYYY
+             IF WS-YYYY >= 1000 AND WS-YYYY <= 2099
+               MOVE "Y" TO WS-DATE-VALID
+               COMPUTE WS-DATE-NUM = WS-YYYY * 10000 + 0101
+             END-IF
+           END-IF
+           .
+
+       8200-VALIDATE-FULL-DATE.
+           IF WS-CUR-DATE(5:1) = "-" AND WS-CUR-DATE(8:1) = "-"
+              AND WS-CUR-DATE(1:4) IS NUMERIC
+              AND WS-CUR-DATE(6:2) IS NUMERIC
+              AND WS-CUR-DATE(9:2) IS NUMERIC
+             MOVE WS-CUR-DATE(1:4) TO WS-YYYY
+             MOVE WS-CUR-DATE(6:2) TO WS-MM
+             MOVE WS-CUR-DATE(9:2) TO WS-DD
+             IF WS-YYYY >= 1000 AND WS-YYYY <= 2099
+                AND WS-MM >= 1 AND WS-MM <= 12
+               PERFORM 8300-COMPUTE-MAX-DAY
+               IF WS-DD >= 1 AND WS-DD <= WS-MAX-DD
+                 MOVE "Y" TO WS-DATE-VALID
+                 COMPUTE WS-DATE-NUM =
+                   WS-YYYY * 10000 + WS-MM * 100 + WS-DD
+               END-IF
+             END-IF
+           END-IF
+           .
+
+       8300-COMPUTE-MAX-DAY.
+           MOVE WS-MG(WS-MM) TO WS-MAX-DD
+           IF WS-MM = 2
+             MOVE "N" TO WS-LEAP
+             IF FUNCTION MOD(WS-YYYY, 4) = 0
+               MOVE "Y" TO WS-LEAP
+               IF FUNCTION MOD(WS-YYYY, 100) = 0
+                  AND FUNCTION MOD(WS-YYYY, 400) NOT = 0
+                 MOVE "N" TO WS-LEAP
+               END-IF
+             END-IF
+             IF LEAP-YES
+               MOVE 29 TO WS-MAX-DD
+             END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Per ogni PERSONA con una data di nascita valida e non vuota:   *
+      * segnala ogni EVENTI.DAT che la riguarda con data precedente    *
+      * alla nascita (il decesso prima della nascita e' un caso di     *
+      * questa stessa regola), poi piu' di un evento TIPO=MORTE per la *
+      * stessa persona, poi - per le FAMIGLIE dove compare come MARITO *
+      * o MOGLIE - l'unione prima della propria nascita o dopo il      *
+      * proprio decesso (se esiste una data di decesso).               *
+      *----------------------------------------------------------------*
+       2000-CHECK-PERSONE.
+           MOVE "data/PERSONE.DAT" TO WS-FILE
+           MOVE "N" TO WS-EOF
+           OPEN INPUT INPUT-FILE
+           IF RETURN-CODE = 0
+             PERFORM UNTIL EOF-YES
+               READ INPUT-FILE
+                 AT END
+                   MOVE "Y" TO WS-EOF
+                 NOT AT END
+                   IF INPUT-REC NOT = SPACES
+                      AND INPUT-REC(1:1) NOT = "#"
+                     MOVE SPACES TO WS-F1 WS-F2 WS-F3 WS-F4
+                     UNSTRING INPUT-REC DELIMITED BY "|"
+                       INTO WS-F1 WS-F2 WS-F3 WS-F4
+                     PERFORM 2100-CHECK-ONE-PERSONA
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE INPUT-FILE
+           END-IF
+           .
+
+       2100-CHECK-ONE-PERSONA.
+           MOVE FUNCTION TRIM(WS-F1) TO WS-CUR-ID
+           MOVE WS-F4 TO WS-BIRTH-DATE
+           MOVE WS-BIRTH-DATE TO WS-CUR-DATE
+           PERFORM 8000-VALIDATE-DATE-FORMAT
+           MOVE WS-DATE-VALID TO WS-BIRTH-OK
+           MOVE WS-DATE-NUM TO WS-BIRTH-NUM
+
+           IF BIRTH-OK-YES AND FUNCTION TRIM(WS-BIRTH-DATE) NOT = SPACES
+             PERFORM 2200-CHECK-EVENTI-VS-NASCITA
+             PERFORM 2300-RESOLVE-DEATH-DATE
+             PERFORM 2400-CHECK-FAMIGLIE-VS-PERSONA
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Ogni evento di questa persona con data valida precedente alla  *
+      * nascita e' un'incoerenza; un secondo evento TIPO=MORTE per la  *
+      * stessa persona e' segnalato una volta sola, al secondo trovato.*
+      *----------------------------------------------------------------*
+       2200-CHECK-EVENTI-VS-NASCITA.
+           MOVE 0 TO WS-MORTE-CT
+           MOVE "N" TO WS-EL-EOF
+           OPEN INPUT EVENTI-LOOKUP-FILE
+           IF WS-EL-FS = "00"
+             PERFORM UNTIL EL-EOF-YES
+               READ EVENTI-LOOKUP-FILE
+                 AT END
+                   MOVE "Y" TO WS-EL-EOF
+                 NOT AT END
+                   IF EVENTI-LOOKUP-REC NOT = SPACES
+                      AND EVENTI-LOOKUP-REC(1:1) NOT = "#"
+                     MOVE SPACES TO WS-LKE-F1 WS-LKE-F2 WS-LKE-F3
+                                     WS-LKE-F4
+                     UNSTRING EVENTI-LOOKUP-REC DELIMITED BY "|"
+                       INTO WS-LKE-F1 WS-LKE-F2 WS-LKE-F3 WS-LKE-F4
+                     IF FUNCTION TRIM(WS-LKE-F2) = WS-CUR-ID
+                       PERFORM 2210-CHECK-EVENTO-DATE
+                     END-IF
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE EVENTI-LOOKUP-FILE
+           END-IF
+           .
+
+       2210-CHECK-EVENTO-DATE.
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-LKE-F3)) = "MORTE"
+             ADD 1 TO WS-MORTE-CT
+             IF WS-MORTE-CT = 2
+               ADD 1 TO WS-ANOMALIE-CT
+               MOVE SPACES TO REPORT-REC
+               STRING "PERSONA ID=" FUNCTION TRIM(WS-CUR-ID)
+                      ": PIU' DI UN DECESSO REGISTRATO"
+                 DELIMITED BY SIZE INTO REPORT-REC
+               PERFORM 9000-EMIT-LINE
+             END-IF
+           END-IF
+
+           MOVE WS-LKE-F4 TO WS-CUR-DATE
+           PERFORM 8000-VALIDATE-DATE-FORMAT
+           MOVE WS-DATE-VALID TO WS-EVENT-OK
+           MOVE WS-DATE-NUM TO WS-EVENT-NUM
+           IF EVENT-OK-YES AND FUNCTION TRIM(WS-CUR-DATE) NOT = SPACES
+              AND WS-EVENT-NUM < WS-BIRTH-NUM
+             ADD 1 TO WS-ANOMALIE-CT
+             MOVE SPACES TO REPORT-REC
+             STRING "PERSONA ID=" FUNCTION TRIM(WS-CUR-ID)
+                    ": EVENTO " FUNCTION TRIM(WS-LKE-F3)
+                    " (" FUNCTION TRIM(WS-LKE-F4)
+                    ") PRIMA DELLA NASCITA ("
+                    FUNCTION TRIM(WS-BIRTH-DATE) ")"
+               DELIMITED BY SIZE INTO REPORT-REC
+             PERFORM 9000-EMIT-LINE
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Cerca un evento TIPO=MORTE per questa persona e, se valido,    *
+      * memorizza la sua data normalizzata per il controllo 2400 sulle *
+      * unioni; se non trovato o non valido WS-DEATH-OK resta "N".     *
+      *----------------------------------------------------------------*
+       2300-RESOLVE-DEATH-DATE.
+           MOVE "N" TO WS-DEATH-OK
+           MOVE SPACES TO WS-DEATH-DATE
+           MOVE "N" TO WS-EL-EOF
+           MOVE "N" TO WS-FOUND
+           OPEN INPUT EVENTI-LOOKUP-FILE
+           IF WS-EL-FS = "00"
+             PERFORM UNTIL EL-EOF-YES OR FOUND-YES
+               READ EVENTI-LOOKUP-FILE
+                 AT END
+                   MOVE "Y" TO WS-EL-EOF
+                 NOT AT END
+                   IF EVENTI-LOOKUP-REC NOT = SPACES
+                      AND EVENTI-LOOKUP-REC(1:1) NOT = "#"
+                     MOVE SPACES TO WS-LKE-F1 WS-LKE-F2 WS-LKE-F3
+                                     WS-LKE-F4
+                     UNSTRING EVENTI-LOOKUP-REC DELIMITED BY "|"
+                       INTO WS-LKE-F1 WS-LKE-F2 WS-LKE-F3 WS-LKE-F4
+                     IF FUNCTION TRIM(WS-LKE-F2) = WS-CUR-ID
+                        AND FUNCTION UPPER-CASE(
+                            FUNCTION TRIM(WS-LKE-F3)) = "MORTE"
+                       SET FOUND-YES TO TRUE
+                       MOVE WS-LKE-F4 TO WS-DEATH-DATE
+                     END-IF
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE EVENTI-LOOKUP-FILE
+           END-IF
+
+           IF FOUND-YES
+             MOVE WS-DEATH-DATE TO WS-CUR-DATE
+             PERFORM 8000-VALIDATE-DATE-FORMAT
+             IF DATE-IS-VALID
+                AND FUNCTION TRIM(WS-CUR-DATE) NOT = SPACES
+               MOVE "Y" TO WS-DEATH-OK
+               MOVE WS-DATE-NUM TO WS-DEATH-NUM
+             END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Ogni FAMIGLIA dove questa persona e' MARITO o MOGLIE: l'unione *
+      * non puo' avere una data valida precedente alla sua nascita, ne *
+      * (se il decesso e' noto) successiva al suo decesso.             *
+      *----------------------------------------------------------------*
+       2400-CHECK-FAMIGLIE-VS-PERSONA.
+           MOVE "N" TO WS-FL-EOF
+           OPEN INPUT FAMIGLIE-LOOKUP-FILE
+           IF WS-FL-FS = "00"
+             PERFORM UNTIL FL-EOF-YES
+               READ FAMIGLIE-LOOKUP-FILE
+                 AT END
+                   MOVE "Y" TO WS-FL-EOF
+                 NOT AT END
+                   IF FAMIGLIE-LOOKUP-REC NOT = SPACES
+                      AND FAMIGLIE-LOOKUP-REC(1:1) NOT = "#"
+                     MOVE SPACES TO WS-LKP-F1 WS-LKP-F2 WS-LKP-F3
+                                     WS-LKP-F4
+                     UNSTRING FAMIGLIE-LOOKUP-REC DELIMITED BY "|"
+                       INTO WS-LKP-F1 WS-LKP-F2 WS-LKP-F3 WS-LKP-F4
+                     IF FUNCTION TRIM(WS-LKP-F2) = WS-CUR-ID
+                        OR FUNCTION TRIM(WS-LKP-F3) = WS-CUR-ID
+                       PERFORM 2410-CHECK-UNIONE-DATE
+                     END-IF
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE FAMIGLIE-LOOKUP-FILE
+           END-IF
+           .
+
+       2410-CHECK-UNIONE-DATE.
+           MOVE WS-LKP-F4 TO WS-CUR-DATE
+           PERFORM 8000-VALIDATE-DATE-FORMAT
+           IF DATE-IS-VALID
+              AND FUNCTION TRIM(WS-CUR-DATE) NOT = SPACES
+             IF WS-DATE-NUM < WS-BIRTH-NUM
+               ADD 1 TO WS-ANOMALIE-CT
+               MOVE SPACES TO REPORT-REC
+               STRING "FAMIGLIA ID=" FUNCTION TRIM(WS-LKP-F1)
+                      ": UNIONE (" FUNCTION TRIM(WS-LKP-F4)
+                      ") PRIMA DELLA NASCITA DI "
+                      FUNCTION TRIM(WS-CUR-ID)
+                      " (" FUNCTION TRIM(WS-BIRTH-DATE) ")"
+                 DELIMITED BY SIZE INTO REPORT-REC
+               PERFORM 9000-EMIT-LINE
+             ELSE
+               IF DEATH-OK-YES AND WS-DATE-NUM > WS-DEATH-NUM
+                 ADD 1 TO WS-ANOMALIE-CT
+                 MOVE SPACES TO REPORT-REC
+                 STRING "FAMIGLIA ID=" FUNCTION TRIM(WS-LKP-F1)
+                        ": UNIONE (" FUNCTION TRIM(WS-LKP-F4)
+                        ") DOPO IL DECESSO DI " FUNCTION TRIM(WS-CUR-ID)
+                        " (" FUNCTION TRIM(WS-DEATH-DATE) ")"
+                   DELIMITED BY SIZE INTO REPORT-REC
+                 PERFORM 9000-EMIT-LINE
+               END-IF
+             END-IF
+           END-IF
+           .
+
+       9000-EMIT-LINE.
+           DISPLAY FUNCTION TRIM(REPORT-REC)
+           WRITE REPORT-REC
+           .
