@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GENINI00.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATI-FILE ASSIGN TO DYNAMIC WS-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD DATI-FILE.
+       01 DATI-REC                PIC X(512).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE                 PIC X(128) VALUE SPACES.
+       01 WS-FS                    PIC X(02) VALUE "00".
+       01 WS-HEADER                PIC X(80) VALUE SPACES.
+       01 WS-CREATED-CT             PIC 9(4) VALUE 0.
+       01 WS-SKIPPED-CT             PIC 9(4) VALUE 0.
+
+       LINKAGE SECTION.
+       COPY "CLIARGS.CPY".
+
+       PROCEDURE DIVISION USING LK-CLI-ARGS.
+       MAIN-LOGIC.
+           MOVE 0 TO LK-RETURN-CODE
+           CALL "SYSTEM" USING "mkdir -p data"
+
+           MOVE "data/PERSONE.DAT" TO WS-FILE
+           MOVE "#PERSONE.DAT - UNA RIGA PER PERSONA" TO WS-HEADER
+           PERFORM 1000-INIT-FILE
+
+           MOVE "data/FAMIGLIE.DAT" TO WS-FILE
+           MOVE "#FAMIGLIE.DAT - UNA RIGA PER FAMIGLIA/UNIONE"
+             TO WS-HEADER
+           PERFORM 1000-INIT-FILE
+
+           MOVE "data/EVENTI.DAT" TO WS-FILE
+           MOVE "#EVENTI.DAT - UNA RIGA PER EVENTO" TO WS-HEADER
+           PERFORM 1000-INIT-FILE
+
+           MOVE "data/LUOGHI.DAT" TO WS-FILE
+           MOVE "#LUOGHI.DAT - UNA RIGA PER LUOGO" TO WS-HEADER
+           PERFORM 1000-INIT-FILE
+
+           MOVE "data/FONTI.DAT" TO WS-FILE
+           MOVE "#FONTI.DAT - UNA RIGA PER FONTE" TO WS-HEADER
+           PERFORM 1000-INIT-FILE
+
+           MOVE "data/CITAZIONI.DAT" TO WS-FILE
+           MOVE "#CITAZIONI.DAT - UNA RIGA PER CITAZIONE" TO WS-HEADER
+           PERFORM 1000-INIT-FILE
+
+           DISPLAY "INIT: " WS-CREATED-CT " FILE CREATI, "
+                   WS-SKIPPED-CT " GIA' PRESENTI"
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * Crea WS-FILE con una riga di intestazione se non esiste gia';  *
+      * se esiste, lo lascia intatto (OPEN EXTEND riesce e non tocca i *
+      * dati, come fa GN3S5CMT per il log di import GEDCOM).           *
+      *----------------------------------------------------------------*
+       1000-INIT-FILE.
+           OPEN EXTEND DATI-FILE
+           IF WS-FS = "00"
+             CLOSE DATI-FILE
+             ADD 1 TO WS-SKIPPED-CT
+           ELSE
+             OPEN OUTPUT DATI-FILE
+             IF WS-FS NOT = "00"
+               DISPLAY "ERRORE CREAZIONE " FUNCTION TRIM(WS-FILE)
+               MOVE 12 TO LK-RETURN-CODE
+             ELSE
+               MOVE WS-HEADER TO DATI-REC
+               WRITE DATI-REC
+               CLOSE DATI-FILE
+               ADD 1 TO WS-CREATED-CT
+             END-IF
+           END-IF
+           .
