@@ -0,0 +1,264 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GENMNT00.
+
+      * MAINT ADD  <NOME>|<SESSO>|<DATA>          (ID assegnato qui)
+      * MAINT EDIT <ID>|<NOME>|<SESSO>|<DATA>      (sostituisce l'ID)
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSONE-FILE ASSIGN TO "data/PERSONE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
+           SELECT PERSONE-OUT-FILE ASSIGN TO DYNAMIC WS-OUT-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PERSONE-FILE.
+       01 PERSONE-REC             PIC X(512).
+
+       FD PERSONE-OUT-FILE.
+       01 PERSONE-OUT-REC         PIC X(512).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS                   PIC X(02) VALUE "00".
+       01 WS-OUT-FS                PIC X(02) VALUE "00".
+       01 WS-OUT-FILE               PIC X(128)
+          VALUE "data/PERSONE.DAT.TMP".
+       01 WS-EOF                  PIC X VALUE "N".
+          88 EOF-YES              VALUE "Y".
+
+      * parametro MAINT: <ADD|EDIT> (<ID>|)<NOME>|<SESSO>|<DATA>
+       01 WS-PARAM                PIC X(120) VALUE SPACES.
+       01 WS-VERB                 PIC X(08) VALUE SPACES.
+       01 WS-VERB-U               PIC X(08) VALUE SPACES.
+       01 WS-REST                 PIC X(120) VALUE SPACES.
+       01 WS-SP-POS               PIC 9(4) VALUE 0.
+
+       01 WS-F-ID                  PIC X(20) VALUE SPACES.
+       01 WS-F-NOME                 PIC X(100) VALUE SPACES.
+       01 WS-F-SESSO                PIC X(20) VALUE SPACES.
+       01 WS-F-DATA                 PIC X(20) VALUE SPACES.
+
+       01 WS-REC-ID                PIC X(20) VALUE SPACES.
+       01 WS-REC-REST              PIC X(480) VALUE SPACES.
+       01 WS-PIPE-POS               PIC 9(4) VALUE 0.
+       01 WS-NEXT-ID                PIC 9(9) VALUE 0.
+       01 WS-NEXT-ID-ED              PIC Z(8)9.
+       01 WS-MAX-ID                 PIC 9(9) VALUE 0.
+       01 WS-ID-NUM                 PIC 9(9) VALUE 0.
+       01 WS-NEW-REC                PIC X(512) VALUE SPACES.
+       01 WS-FOUND                 PIC X VALUE "N".
+          88 FOUND-YES             VALUE "Y".
+
+       LINKAGE SECTION.
+       COPY "CLIARGS.CPY".
+
+       PROCEDURE DIVISION USING LK-CLI-ARGS.
+       MAIN-LOGIC.
+           MOVE 0 TO LK-RETURN-CODE
+           MOVE FUNCTION TRIM(LK-PARAM) TO WS-PARAM
+           PERFORM 1000-SPLIT-VERB
+           MOVE FUNCTION UPPER-CASE(WS-VERB) TO WS-VERB-U
+
+           EVALUATE WS-VERB-U
+             WHEN "ADD"
+               PERFORM 2000-PARSE-ADD-FIELDS
+               IF LK-RETURN-CODE = 0
+                 PERFORM 3000-APPEND-PERSON
+               END-IF
+             WHEN "EDIT"
+               PERFORM 2100-PARSE-EDIT-FIELDS
+               IF LK-RETURN-CODE = 0
+                 PERFORM 4000-REPLACE-PERSON
+               END-IF
+             WHEN OTHER
+               DISPLAY "ERRORE: MAINT RICHIEDE ADD O EDIT"
+               MOVE 8 TO LK-RETURN-CODE
+           END-EVALUATE
+           GOBACK.
+
+       1000-SPLIT-VERB.
+           MOVE SPACES TO WS-VERB WS-REST
+           MOVE 0 TO WS-SP-POS
+           INSPECT WS-PARAM TALLYING WS-SP-POS FOR CHARACTERS
+             BEFORE INITIAL SPACE
+           IF WS-SP-POS < FUNCTION LENGTH(FUNCTION TRIM(WS-PARAM))
+             MOVE WS-PARAM(1:WS-SP-POS) TO WS-VERB
+             MOVE WS-PARAM(WS-SP-POS + 2:) TO WS-REST
+           ELSE
+             MOVE FUNCTION TRIM(WS-PARAM) TO WS-VERB
+             MOVE SPACES TO WS-REST
+           END-IF
+           .
+
+       2000-PARSE-ADD-FIELDS.
+           MOVE SPACES TO WS-F-NOME WS-F-SESSO WS-F-DATA
+           UNSTRING WS-REST DELIMITED BY "|"
+             INTO WS-F-NOME WS-F-SESSO WS-F-DATA
+           IF FUNCTION TRIM(WS-F-NOME) = SPACES
+             DISPLAY "ERRORE: ADD RICHIEDE NOME|SESSO|DATA"
+             MOVE 8 TO LK-RETURN-CODE
+           END-IF
+           .
+
+       2100-PARSE-EDIT-FIELDS.
+           MOVE SPACES TO WS-F-ID WS-F-NOME WS-F-SESSO WS-F-DATA
+           UNSTRING WS-REST DELIMITED BY "|"
+             INTO WS-F-ID WS-F-NOME WS-F-SESSO WS-F-DATA
+           IF FUNCTION TRIM(WS-F-ID) = SPACES
+              OR FUNCTION TRIM(WS-F-NOME) = SPACES
+             DISPLAY "ERRORE: EDIT RICHIEDE ID|NOME|SESSO|DATA"
+             MOVE 8 TO LK-RETURN-CODE
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Il prossimo ID e' il massimo ID numerico gia' presente in      *
+      * PERSONE.DAT piu' uno (gli ID non numerici, se mai presenti,    *
+      * vengono semplicemente ignorati nel calcolo del massimo).       *
+      *----------------------------------------------------------------*
+       3000-APPEND-PERSON.
+           PERFORM 3100-FIND-MAX-ID
+           ADD 1 TO WS-MAX-ID GIVING WS-NEXT-ID
+           MOVE WS-NEXT-ID TO WS-NEXT-ID-ED
+           MOVE SPACES TO WS-NEW-REC
+           STRING FUNCTION TRIM(WS-NEXT-ID-ED) "|"
+                  FUNCTION TRIM(WS-F-NOME) "|"
+                  FUNCTION TRIM(WS-F-SESSO) "|"
+                  FUNCTION TRIM(WS-F-DATA)
+             DELIMITED BY SIZE INTO WS-NEW-REC
+
+           OPEN EXTEND PERSONE-FILE
+           IF WS-FS NOT = "00"
+             DISPLAY "ERRORE APERTURA data/PERSONE.DAT"
+             MOVE 12 TO LK-RETURN-CODE
+           ELSE
+             MOVE WS-NEW-REC TO PERSONE-REC
+             WRITE PERSONE-REC
+             CLOSE PERSONE-FILE
+             DISPLAY "PERSONA AGGIUNTA: ID "
+                     FUNCTION TRIM(WS-NEXT-ID-ED)
+           END-IF
+           .
+
+       3100-FIND-MAX-ID.
+           MOVE 0 TO WS-MAX-ID
+           MOVE "N" TO WS-EOF
+           OPEN INPUT PERSONE-FILE
+           IF WS-FS = "00"
+             PERFORM UNTIL EOF-YES
+               READ PERSONE-FILE
+                 AT END
+                   MOVE "Y" TO WS-EOF
+                 NOT AT END
+                   IF PERSONE-REC NOT = SPACES
+                      AND PERSONE-REC(1:1) NOT = "#"
+                     PERFORM 3110-TRY-UPDATE-MAX-ID
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE PERSONE-FILE
+           END-IF
+           .
+
+       3110-TRY-UPDATE-MAX-ID.
+           PERFORM 5000-SPLIT-ID-FROM-REST
+           IF FUNCTION TRIM(WS-REC-ID) IS NUMERIC
+             MOVE FUNCTION TRIM(WS-REC-ID) TO WS-ID-NUM
+             IF WS-ID-NUM > WS-MAX-ID
+               MOVE WS-ID-NUM TO WS-MAX-ID
+             END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Non esistendo file INDEXED in questo sistema, la modifica di   *
+      * un record equivale a riscrivere l'intero file: ogni riga viene *
+      * ricopiata tale e quale tranne quella con l'ID cercato, che     *
+      * viene sostituita con i nuovi valori; al termine il file di     *
+      * lavoro rimpiazza l'originale.                                  *
+      *----------------------------------------------------------------*
+       4000-REPLACE-PERSON.
+           MOVE SPACES TO WS-NEW-REC
+           STRING FUNCTION TRIM(WS-F-ID) "|"
+                  FUNCTION TRIM(WS-F-NOME) "|"
+                  FUNCTION TRIM(WS-F-SESSO) "|"
+                  FUNCTION TRIM(WS-F-DATA)
+             DELIMITED BY SIZE INTO WS-NEW-REC
+
+           MOVE "N" TO WS-FOUND
+           MOVE "N" TO WS-EOF
+           OPEN INPUT PERSONE-FILE
+           IF WS-FS NOT = "00"
+             DISPLAY "ERRORE APERTURA data/PERSONE.DAT"
+             MOVE 12 TO LK-RETURN-CODE
+           ELSE
+             OPEN OUTPUT PERSONE-OUT-FILE
+             IF WS-OUT-FS NOT = "00"
+               DISPLAY "ERRORE CREAZIONE FILE DI LAVORO"
+               MOVE 12 TO LK-RETURN-CODE
+               CLOSE PERSONE-FILE
+             ELSE
+               PERFORM UNTIL EOF-YES
+                 READ PERSONE-FILE
+                   AT END
+                     MOVE "Y" TO WS-EOF
+                   NOT AT END
+                     PERFORM 4100-COPY-OR-REPLACE-LINE
+                 END-READ
+               END-PERFORM
+               CLOSE PERSONE-FILE
+               CLOSE PERSONE-OUT-FILE
+               IF FOUND-YES
+                 CALL "SYSTEM" USING
+                   "mv data/PERSONE.DAT.TMP data/PERSONE.DAT"
+                 DISPLAY "PERSONA MODIFICATA: ID "
+                         FUNCTION TRIM(WS-F-ID)
+               ELSE
+                 CALL "SYSTEM" USING "rm -f data/PERSONE.DAT.TMP"
+                 DISPLAY "ERRORE: ID NON TROVATO: "
+                         FUNCTION TRIM(WS-F-ID)
+                 MOVE 4 TO LK-RETURN-CODE
+               END-IF
+             END-IF
+           END-IF
+           .
+
+       4100-COPY-OR-REPLACE-LINE.
+           IF PERSONE-REC NOT = SPACES
+              AND PERSONE-REC(1:1) NOT = "#"
+             PERFORM 5000-SPLIT-ID-FROM-REST
+             IF FUNCTION TRIM(WS-REC-ID) = FUNCTION TRIM(WS-F-ID)
+               MOVE WS-NEW-REC TO PERSONE-OUT-REC
+               SET FOUND-YES TO TRUE
+             ELSE
+               MOVE PERSONE-REC TO PERSONE-OUT-REC
+             END-IF
+           ELSE
+             MOVE PERSONE-REC TO PERSONE-OUT-REC
+           END-IF
+           WRITE PERSONE-OUT-REC
+           .
+
+      *----------------------------------------------------------------*
+      * Estrae il primo campo (ID) di PERSONE-REC, cioe' tutto cio'    *
+      * che precede il primo "|"; stesso schema INSPECT TALLYING       *
+      * BEFORE INITIAL di GENSRH00/1100-SPLIT-FIRST-TOKEN, applicato   *
+      * al delimitatore di campo "|" invece che allo spazio.           *
+      *----------------------------------------------------------------*
+       5000-SPLIT-ID-FROM-REST.
+           MOVE SPACES TO WS-REC-ID WS-REC-REST
+           MOVE 0 TO WS-PIPE-POS
+           INSPECT PERSONE-REC TALLYING WS-PIPE-POS FOR CHARACTERS
+             BEFORE INITIAL "|"
+           IF WS-PIPE-POS < FUNCTION LENGTH(FUNCTION TRIM(PERSONE-REC))
+             MOVE PERSONE-REC(1:WS-PIPE-POS) TO WS-REC-ID
+             MOVE PERSONE-REC(WS-PIPE-POS + 2:) TO WS-REC-REST
+           ELSE
+             MOVE FUNCTION TRIM(PERSONE-REC) TO WS-REC-ID
+             MOVE SPACES TO WS-REC-REST
+           END-IF
+           .
