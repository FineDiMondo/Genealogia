@@ -1,13 +1,26 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GENRPT00.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-RPT-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD REPORT-FILE.
+       01 REPORT-REC              PIC X(132).
+
        WORKING-STORAGE SECTION.
-       01 WS-RC                   PIC S9(4) COMP VALUE 0.
-       01 WS-CLI-ARGS.
-          05 WS-CMD               PIC X(16).
-          05 WS-PARAM             PIC X(120).
-          05 WS-RETURN-CODE       PIC S9(4) COMP.
+       01 WS-RPT-FILE              PIC X(128)
+          VALUE "report/GENEALOGIA.RPT".
+       01 WS-FS                    PIC X(02) VALUE "00".
+       01 WS-LINE                  PIC X(132) VALUE SPACES.
+       01 WS-LABEL                 PIC X(30) VALUE SPACES.
+       01 WS-CNT-VAL                PIC 9(9) VALUE 0.
+       01 WS-EDIT-CNT                PIC ZZZ,ZZZ,ZZ9.
 
        LINKAGE SECTION.
        COPY "CLIARGS.CPY".
@@ -19,31 +32,103 @@
            DISPLAY "REPORT GENEALOGIA - COBOL CLI"
            DISPLAY "=============================="
 
-           MOVE "COUNT" TO WS-CMD
-           MOVE "PERSONE" TO WS-PARAM
-           MOVE 0 TO WS-RETURN-CODE
-           CALL "GENCNT00" USING WS-CLI-ARGS
-           MOVE WS-RETURN-CODE TO WS-RC
-           IF WS-RC > LK-RETURN-CODE
-             MOVE WS-RC TO LK-RETURN-CODE
-           END-IF
-
-           MOVE "COUNT" TO WS-CMD
-           MOVE "FAMIGLIE" TO WS-PARAM
-           MOVE 0 TO WS-RETURN-CODE
-           CALL "GENCNT00" USING WS-CLI-ARGS
-           MOVE WS-RETURN-CODE TO WS-RC
-           IF WS-RC > LK-RETURN-CODE
-             MOVE WS-RC TO LK-RETURN-CODE
+           CALL "SYSTEM" USING "mkdir -p report"
+           OPEN OUTPUT REPORT-FILE
+           IF WS-FS NOT = "00"
+             DISPLAY "ERRORE CREAZIONE " FUNCTION TRIM(WS-RPT-FILE)
+             MOVE 12 TO LK-RETURN-CODE
+             GOBACK
            END-IF
 
-           MOVE "COUNT" TO WS-CMD
-           MOVE "EVENTI" TO WS-PARAM
-           MOVE 0 TO WS-RETURN-CODE
-           CALL "GENCNT00" USING WS-CLI-ARGS
-           MOVE WS-RETURN-CODE TO WS-RC
-           IF WS-RC > LK-RETURN-CODE
-             MOVE WS-RC TO LK-RETURN-CODE
-           END-IF
+           MOVE "COUNT" TO LK-CMD
+           MOVE "ALL" TO LK-PARAM
+           MOVE 0 TO LK-RETURN-CODE
+           CALL "GENCNT00" USING LK-CLI-ARGS
 
+           PERFORM 1000-WRITE-REPORT
+           CLOSE REPORT-FILE
+           DISPLAY "REPORT SCRITTO IN " FUNCTION TRIM(WS-RPT-FILE)
            GOBACK.
+
+      *----------------------------------------------------------------*
+      * Scrive i subtotali per categoria, il riepilogo vivi/deceduti e *
+      * il totale complessivo sia a video (DISPLAY) che sul file       *
+      * report, usando i contatori che GENCNT00 ha gia' calcolato in   *
+      * un'unica CALL con LK-PARAM = "ALL" (niente riletture dei file  *
+      * dati qui: vedi 2000-COUNT-ALL/4000-COUNT-PERSONE-STATO in      *
+      * GENCNT00 per come vengono prodotti).                           *
+      *----------------------------------------------------------------*
+       1000-WRITE-REPORT.
+           MOVE "RIEPILOGO PER CATEGORIA" TO WS-LABEL
+           PERFORM 1100-PUT-TITLE-LINE
+
+           MOVE "PERSONE" TO WS-LABEL
+           MOVE LK-CNT-PERSONE TO WS-CNT-VAL
+           PERFORM 1200-PUT-COUNT-LINE
+
+           MOVE "FAMIGLIE" TO WS-LABEL
+           MOVE LK-CNT-FAMIGLIE TO WS-CNT-VAL
+           PERFORM 1200-PUT-COUNT-LINE
+
+           MOVE "EVENTI" TO WS-LABEL
+           MOVE LK-CNT-EVENTI TO WS-CNT-VAL
+           PERFORM 1200-PUT-COUNT-LINE
+
+           MOVE "LUOGHI" TO WS-LABEL
+           MOVE LK-CNT-LUOGHI TO WS-CNT-VAL
+           PERFORM 1200-PUT-COUNT-LINE
+
+           MOVE "FONTI" TO WS-LABEL
+           MOVE LK-CNT-FONTI TO WS-CNT-VAL
+           PERFORM 1200-PUT-COUNT-LINE
+
+           MOVE "CITAZIONI" TO WS-LABEL
+           MOVE LK-CNT-CITAZIONI TO WS-CNT-VAL
+           PERFORM 1200-PUT-COUNT-LINE
+
+           PERFORM 1300-PUT-BLANK-LINE
+
+           MOVE "PERSONE PER STATO CIVILE" TO WS-LABEL
+           PERFORM 1100-PUT-TITLE-LINE
+
+           MOVE "VIVE" TO WS-LABEL
+           MOVE LK-CNT-PERSONE-VIVE TO WS-CNT-VAL
+           PERFORM 1200-PUT-COUNT-LINE
+
+           MOVE "DECEDUTE" TO WS-LABEL
+           MOVE LK-CNT-PERSONE-MORTE TO WS-CNT-VAL
+           PERFORM 1200-PUT-COUNT-LINE
+
+           PERFORM 1300-PUT-BLANK-LINE
+
+           MOVE "TOTALE RECORD" TO WS-LABEL
+           MOVE LK-CNT-TOTALE TO WS-CNT-VAL
+           PERFORM 1200-PUT-COUNT-LINE
+           .
+
+       1100-PUT-TITLE-LINE.
+           MOVE SPACES TO WS-LINE
+           MOVE WS-LABEL TO WS-LINE
+           PERFORM 1400-EMIT-LINE
+           .
+
+       1200-PUT-COUNT-LINE.
+           MOVE WS-CNT-VAL TO WS-EDIT-CNT
+           MOVE SPACES TO WS-LINE
+           STRING WS-LABEL DELIMITED BY SIZE
+                  " ...................." DELIMITED BY SIZE
+                  WS-EDIT-CNT DELIMITED BY SIZE
+             INTO WS-LINE
+           PERFORM 1400-EMIT-LINE
+           .
+
+       1300-PUT-BLANK-LINE.
+           MOVE SPACES TO WS-LINE
+           PERFORM 1400-EMIT-LINE
+           .
+
+       1400-EMIT-LINE.
+           DISPLAY WS-LINE
+           MOVE WS-LINE TO REPORT-REC
+           WRITE REPORT-REC
+           .
