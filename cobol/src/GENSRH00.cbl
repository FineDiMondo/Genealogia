@@ -4,18 +4,25 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT PERSONE-FILE ASSIGN TO "data/PERSONE.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
+           SELECT SORT-WORK ASSIGN TO DYNAMIC WS-SORT-FILE.
 
        DATA DIVISION.
        FILE SECTION.
-       FD PERSONE-FILE.
-       01 PERSONE-REC             PIC X(512).
+       FD INPUT-FILE.
+       01 INPUT-REC               PIC X(512).
+
+       SD SORT-WORK.
+       01 SORT-REC.
+          05 SORT-KEY             PIC X(64).
+          05 SORT-LINE            PIC X(512).
 
        WORKING-STORAGE SECTION.
+       01 WS-FS                   PIC X(02) VALUE "00".
        01 WS-EOF                  PIC X VALUE "N".
           88 EOF-YES              VALUE "Y".
-       01 WS-SEARCH               PIC X(120).
        01 WS-SEARCH-U             PIC X(120).
        01 WS-LINE-U               PIC X(512).
        01 WS-MATCH-COUNT          PIC 9(9) VALUE 0.
@@ -24,6 +31,33 @@
        01 WS-LINE-LEN             PIC 9(4) VALUE 512.
        01 WS-HIT                  PIC X VALUE "N".
           88 WS-HIT-YES           VALUE "Y".
+       01 WS-FILE                 PIC X(128) VALUE SPACES.
+       01 WS-SORT-FILE            PIC X(64)
+          VALUE "work/gensrh-sort.tmp".
+
+      * parametro FIND: [PERSONE|FAMIGLIE|EVENTI] (CAMPO=VALORE|testo)
+       01 WS-PARAM                PIC X(120) VALUE SPACES.
+       01 WS-FIRST-TOK            PIC X(16) VALUE SPACES.
+       01 WS-FIRST-TOK-U          PIC X(16) VALUE SPACES.
+       01 WS-REST                 PIC X(120) VALUE SPACES.
+       01 WS-SP-POS               PIC 9(4) VALUE 0.
+       01 WS-TARGET-U             PIC X(16) VALUE "PERSONE".
+
+       01 WS-EQ-POS               PIC 9(4) VALUE 0.
+       01 WS-FIELD-NAME           PIC X(16) VALUE SPACES.
+       01 WS-FIELD-NAME-U         PIC X(16) VALUE SPACES.
+       01 WS-FIELD-VALUE          PIC X(64) VALUE SPACES.
+       01 WS-FIELD-VALUE-U        PIC X(64) VALUE SPACES.
+       01 WS-FIELD-POS            PIC 9(2) VALUE 0.
+       01 WS-SCOPED               PIC X VALUE "N".
+          88 SCOPED-YES           VALUE "Y".
+       01 WS-SORT-EOF             PIC X VALUE "N".
+          88 SORT-EOF-YES         VALUE "Y".
+
+       01 WS-F1                   PIC X(100) VALUE SPACES.
+       01 WS-F2                   PIC X(100) VALUE SPACES.
+       01 WS-F3                   PIC X(100) VALUE SPACES.
+       01 WS-F4                   PIC X(100) VALUE SPACES.
 
        LINKAGE SECTION.
        COPY "CLIARGS.CPY".
@@ -31,55 +65,260 @@
        PROCEDURE DIVISION USING LK-CLI-ARGS.
        MAIN-LOGIC.
            MOVE 0 TO LK-RETURN-CODE
-           MOVE FUNCTION TRIM(LK-PARAM) TO WS-SEARCH
-           IF WS-SEARCH = SPACES
+           MOVE FUNCTION TRIM(LK-PARAM) TO WS-PARAM
+           IF WS-PARAM = SPACES
              DISPLAY "ERRORE: FIND RICHIEDE TESTO"
              MOVE 8 TO LK-RETURN-CODE
              GOBACK
            END-IF
 
-           MOVE FUNCTION UPPER-CASE(WS-SEARCH) TO WS-SEARCH-U
-           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-U)) TO WS-SEARCH-LEN
-           MOVE "N" TO WS-EOF
+           PERFORM 1000-PARSE-PARAM
+
+           EVALUATE WS-TARGET-U
+             WHEN "PERSONE"
+               MOVE "data/PERSONE.DAT" TO WS-FILE
+             WHEN "FAMIGLIE"
+               MOVE "data/FAMIGLIE.DAT" TO WS-FILE
+             WHEN "EVENTI"
+               MOVE "data/EVENTI.DAT" TO WS-FILE
+             WHEN OTHER
+               DISPLAY "ERRORE: TARGET FIND NON SUPPORTATO: "
+                       FUNCTION TRIM(WS-TARGET-U)
+               MOVE 8 TO LK-RETURN-CODE
+               GOBACK
+           END-EVALUATE
+
            MOVE 0 TO WS-MATCH-COUNT
 
-           OPEN INPUT PERSONE-FILE
-           IF LK-RETURN-CODE NOT = 0
-             DISPLAY "ERRORE OPEN INPUT SU data/PERSONE.DAT"
+           IF SCOPED-YES
+             PERFORM 2000-RESOLVE-FIELD-POS
+             IF WS-FIELD-POS = 0
+               DISPLAY "ERRORE: CAMPO NON VALIDO PER "
+                       FUNCTION TRIM(WS-TARGET-U) ": "
+                       FUNCTION TRIM(WS-FIELD-NAME)
+               MOVE 8 TO LK-RETURN-CODE
+               GOBACK
+             END-IF
+             PERFORM 3000-SCOPED-SEARCH
+           ELSE
+             PERFORM 4000-SUBSTRING-SEARCH
+           END-IF
+
+           IF LK-RETURN-CODE = 0
+             DISPLAY "MATCH TROVATI: " WS-MATCH-COUNT
+             IF WS-MATCH-COUNT = 0
+               MOVE 4 TO LK-RETURN-CODE
+             ELSE
+               MOVE 0 TO LK-RETURN-CODE
+             END-IF
+           END-IF
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * Se il primo token del parametro e' un nome di target valido lo *
+      * consuma (switch di record-type); altrimenti il target resta   *
+      * PERSONE, compatibile con le FIND di prima di questa estensione.*
+      * Se cio' che resta contiene un "=" la ricerca e' scoped su un   *
+      * campo (CAMPO=VALORE); altrimenti e' una sottostringa sull'     *
+      * intero record, come sempre.                                    *
+      *----------------------------------------------------------------*
+       1000-PARSE-PARAM.
+           MOVE "PERSONE" TO WS-TARGET-U
+           PERFORM 1100-SPLIT-FIRST-TOKEN
+           MOVE FUNCTION UPPER-CASE(WS-FIRST-TOK) TO WS-FIRST-TOK-U
+           IF WS-FIRST-TOK-U = "PERSONE" OR WS-FIRST-TOK-U = "FAMIGLIE"
+              OR WS-FIRST-TOK-U = "EVENTI"
+             MOVE WS-FIRST-TOK-U TO WS-TARGET-U
+             MOVE FUNCTION TRIM(WS-REST) TO WS-PARAM
+           END-IF
+
+           MOVE "N" TO WS-SCOPED
+           MOVE 0 TO WS-EQ-POS
+           INSPECT WS-PARAM TALLYING WS-EQ-POS FOR CHARACTERS
+             BEFORE INITIAL "="
+           IF WS-EQ-POS < FUNCTION LENGTH(FUNCTION TRIM(WS-PARAM))
+             SET SCOPED-YES TO TRUE
+             MOVE WS-PARAM(1:WS-EQ-POS) TO WS-FIELD-NAME
+             MOVE FUNCTION TRIM(WS-PARAM(WS-EQ-POS + 2:))
+               TO WS-FIELD-VALUE
+             MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-FIELD-NAME))
+               TO WS-FIELD-NAME-U
+             MOVE FUNCTION UPPER-CASE(WS-FIELD-VALUE)
+               TO WS-FIELD-VALUE-U
+           END-IF
+           .
+
+       1100-SPLIT-FIRST-TOKEN.
+           MOVE SPACES TO WS-FIRST-TOK WS-REST
+           MOVE 0 TO WS-SP-POS
+           INSPECT WS-PARAM TALLYING WS-SP-POS FOR CHARACTERS
+             BEFORE INITIAL SPACE
+           IF WS-SP-POS < FUNCTION LENGTH(FUNCTION TRIM(WS-PARAM))
+             MOVE WS-PARAM(1:WS-SP-POS) TO WS-FIRST-TOK
+             MOVE WS-PARAM(WS-SP-POS + 2:) TO WS-REST
+           ELSE
+             MOVE FUNCTION TRIM(WS-PARAM) TO WS-FIRST-TOK
+             MOVE SPACES TO WS-REST
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Posizione (1-4) del campo CAMPO nel record pipe-delimited di   *
+      * WS-TARGET-U; 0 se il nome campo non e' riconosciuto.           *
+      *----------------------------------------------------------------*
+       2000-RESOLVE-FIELD-POS.
+           MOVE 0 TO WS-FIELD-POS
+           EVALUATE WS-TARGET-U
+             WHEN "PERSONE"
+               EVALUATE WS-FIELD-NAME-U
+                 WHEN "ID"    MOVE 1 TO WS-FIELD-POS
+                 WHEN "NOME"  MOVE 2 TO WS-FIELD-POS
+                 WHEN "SESSO" MOVE 3 TO WS-FIELD-POS
+                 WHEN "DATA"  MOVE 4 TO WS-FIELD-POS
+               END-EVALUATE
+             WHEN "FAMIGLIE"
+               EVALUATE WS-FIELD-NAME-U
+                 WHEN "ID"     MOVE 1 TO WS-FIELD-POS
+                 WHEN "MARITO" MOVE 2 TO WS-FIELD-POS
+                 WHEN "MOGLIE" MOVE 3 TO WS-FIELD-POS
+                 WHEN "DATA"   MOVE 4 TO WS-FIELD-POS
+               END-EVALUATE
+             WHEN "EVENTI"
+               EVALUATE WS-FIELD-NAME-U
+                 WHEN "ID"      MOVE 1 TO WS-FIELD-POS
+                 WHEN "PERSONA" MOVE 2 TO WS-FIELD-POS
+                 WHEN "TIPO"    MOVE 3 TO WS-FIELD-POS
+                 WHEN "DATA"    MOVE 4 TO WS-FIELD-POS
+               END-EVALUATE
+           END-EVALUATE
+           .
+
+      *----------------------------------------------------------------*
+      * Ricerca scoped su un campo: ordina il file su quel campo       *
+      * (SORT, come un indice estratto al volo) e scorre l'output      *
+      * ordinato uscendo non appena la chiave supera il valore         *
+      * cercato, invece di confrontare ogni record dell'intero file -  *
+      * l'equivalente, senza file INDEXED (non disponibile in questo   *
+      * ambiente), di una ricerca su indice.                           *
+      *----------------------------------------------------------------*
+       3000-SCOPED-SEARCH.
+           SORT SORT-WORK
+               ON ASCENDING KEY SORT-KEY
+               INPUT PROCEDURE 3100-BUILD-SORT-INPUT
+               OUTPUT PROCEDURE 3200-SCAN-SORTED-OUTPUT
+           .
+
+       3100-BUILD-SORT-INPUT.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT INPUT-FILE
+           IF WS-FS NOT = "00"
+             DISPLAY "ERRORE OPEN INPUT SU " FUNCTION TRIM(WS-FILE)
              MOVE 12 TO LK-RETURN-CODE
-             GOBACK
+           ELSE
+             PERFORM UNTIL EOF-YES
+               READ INPUT-FILE
+                 AT END
+                   MOVE "Y" TO WS-EOF
+                 NOT AT END
+                   IF INPUT-REC NOT = SPACES
+                      AND INPUT-REC(1:1) NOT = "#"
+                     PERFORM 3110-RELEASE-KEYED-RECORD
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE INPUT-FILE
            END-IF
+           .
 
-           PERFORM UNTIL EOF-YES
-             READ PERSONE-FILE
+       3110-RELEASE-KEYED-RECORD.
+           MOVE SPACES TO WS-F1 WS-F2 WS-F3 WS-F4
+           UNSTRING INPUT-REC DELIMITED BY "|"
+             INTO WS-F1 WS-F2 WS-F3 WS-F4
+           MOVE SPACES TO SORT-REC
+           EVALUATE WS-FIELD-POS
+             WHEN 1
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-F1))
+                 TO SORT-KEY
+             WHEN 2
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-F2))
+                 TO SORT-KEY
+             WHEN 3
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-F3))
+                 TO SORT-KEY
+             WHEN 4
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-F4))
+                 TO SORT-KEY
+           END-EVALUATE
+           MOVE INPUT-REC TO SORT-LINE
+           RELEASE SORT-REC
+           .
+
+       3200-SCAN-SORTED-OUTPUT.
+           MOVE "N" TO WS-SORT-EOF
+           PERFORM UNTIL SORT-EOF-YES
+             RETURN SORT-WORK
                AT END
-                 MOVE "Y" TO WS-EOF
+                 MOVE "Y" TO WS-SORT-EOF
                NOT AT END
-                 IF PERSONE-REC(1:1) NOT = "#"
-                    AND PERSONE-REC NOT = SPACES
-                   MOVE FUNCTION UPPER-CASE(PERSONE-REC) TO WS-LINE-U
-                   MOVE "N" TO WS-HIT
-                   PERFORM VARYING WS-I FROM 1 BY 1
-                     UNTIL WS-I > (WS-LINE-LEN - WS-SEARCH-LEN + 1)
-                        OR WS-HIT-YES
-                     IF WS-LINE-U(WS-I:WS-SEARCH-LEN) =
-                        FUNCTION TRIM(WS-SEARCH-U)
-                       MOVE "Y" TO WS-HIT
-                     END-IF
-                   END-PERFORM
-                   IF WS-HIT-YES
+                 IF SORT-KEY > WS-FIELD-VALUE-U
+                   MOVE "Y" TO WS-SORT-EOF
+                 ELSE
+                   IF SORT-KEY = WS-FIELD-VALUE-U
                      ADD 1 TO WS-MATCH-COUNT
-                     DISPLAY PERSONE-REC
+                     DISPLAY SORT-LINE
                    END-IF
                  END-IF
-             END-READ
+             END-RETURN
            END-PERFORM
+           .
 
-           CLOSE PERSONE-FILE
-           DISPLAY "MATCH TROVATI: " WS-MATCH-COUNT
-           IF WS-MATCH-COUNT = 0
-             MOVE 4 TO LK-RETURN-CODE
+      *----------------------------------------------------------------*
+      * Ricerca per sottostringa sull'intero record (comportamento     *
+      * originale di FIND, ora su un file DYNAMIC qualsiasi invece del *
+      * solo PERSONE.DAT).                                             *
+      *----------------------------------------------------------------*
+       4000-SUBSTRING-SEARCH.
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-PARAM))
+             TO WS-SEARCH-U
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-U))
+             TO WS-SEARCH-LEN
+           MOVE "N" TO WS-EOF
+
+           IF WS-SEARCH-LEN = 0
+             DISPLAY "ERRORE: FIND RICHIEDE TESTO NON VUOTO"
+             MOVE 8 TO LK-RETURN-CODE
+             EXIT PARAGRAPH
+           END-IF
+
+           OPEN INPUT INPUT-FILE
+           IF WS-FS NOT = "00"
+             DISPLAY "ERRORE OPEN INPUT SU " FUNCTION TRIM(WS-FILE)
+             MOVE 12 TO LK-RETURN-CODE
            ELSE
-             MOVE 0 TO LK-RETURN-CODE
+             PERFORM UNTIL EOF-YES
+               READ INPUT-FILE
+                 AT END
+                   MOVE "Y" TO WS-EOF
+                 NOT AT END
+                   IF INPUT-REC(1:1) NOT = "#"
+                      AND INPUT-REC NOT = SPACES
+                     MOVE FUNCTION UPPER-CASE(INPUT-REC) TO WS-LINE-U
+                     MOVE "N" TO WS-HIT
+                     PERFORM VARYING WS-I FROM 1 BY 1
+                       UNTIL WS-I > (WS-LINE-LEN - WS-SEARCH-LEN + 1)
+                          OR WS-HIT-YES
+                       IF WS-LINE-U(WS-I:WS-SEARCH-LEN) =
+                          FUNCTION TRIM(WS-SEARCH-U)
+                         MOVE "Y" TO WS-HIT
+                       END-IF
+                     END-PERFORM
+                     IF WS-HIT-YES
+                       ADD 1 TO WS-MATCH-COUNT
+                       DISPLAY INPUT-REC
+                     END-IF
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE INPUT-FILE
            END-IF
-           GOBACK.
+           .
