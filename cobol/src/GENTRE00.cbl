@@ -0,0 +1,215 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GENTRE00.
+
+      * TREE <ID-PERSONA>: stampa la persona, le sue unioni
+      * (FAMIGLIE.DAT dove e' MARITO o MOGLIE) e i suoi eventi
+      * (EVENTI.DAT dove e' PERSONA), incrociando i tre file senza
+      * bisogno di un file INDEXED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
+           SELECT PERSONE-LOOKUP-FILE ASSIGN TO "data/PERSONE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PL-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INPUT-FILE.
+       01 INPUT-REC               PIC X(512).
+
+       FD PERSONE-LOOKUP-FILE.
+       01 PERSONE-LOOKUP-REC      PIC X(512).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE                 PIC X(128) VALUE SPACES.
+       01 WS-FS                   PIC X(02) VALUE "00".
+       01 WS-EOF                  PIC X VALUE "N".
+          88 EOF-YES              VALUE "Y".
+       01 WS-PL-FS                 PIC X(02) VALUE "00".
+       01 WS-PL-EOF                 PIC X VALUE "N".
+          88 PL-EOF-YES             VALUE "Y".
+
+       01 WS-PERSON-ID             PIC X(20) VALUE SPACES.
+       01 WS-FOUND                 PIC X VALUE "N".
+          88 FOUND-YES             VALUE "Y".
+
+       01 WS-F1                   PIC X(100) VALUE SPACES.
+       01 WS-F2                   PIC X(100) VALUE SPACES.
+       01 WS-F3                   PIC X(100) VALUE SPACES.
+       01 WS-F4                   PIC X(100) VALUE SPACES.
+
+       01 WS-SPOUSE-ID              PIC X(20) VALUE SPACES.
+       01 WS-SPOUSE-NOME             PIC X(100) VALUE SPACES.
+       01 WS-RUOLO                  PIC X(08) VALUE SPACES.
+
+       01 WS-PL-F1                  PIC X(100) VALUE SPACES.
+       01 WS-PL-F2                  PIC X(100) VALUE SPACES.
+       01 WS-PL-F3                  PIC X(100) VALUE SPACES.
+       01 WS-PL-F4                  PIC X(100) VALUE SPACES.
+
+       LINKAGE SECTION.
+       COPY "CLIARGS.CPY".
+
+       PROCEDURE DIVISION USING LK-CLI-ARGS.
+       MAIN-LOGIC.
+           MOVE 0 TO LK-RETURN-CODE
+           MOVE FUNCTION TRIM(LK-PARAM) TO WS-PERSON-ID
+           IF WS-PERSON-ID = SPACES
+             DISPLAY "ERRORE: TREE RICHIEDE UN ID PERSONA"
+             MOVE 8 TO LK-RETURN-CODE
+             GOBACK
+           END-IF
+
+           PERFORM 1000-PRINT-PERSON
+           IF NOT FOUND-YES
+             DISPLAY "ERRORE: PERSONA NON TROVATA: "
+                     FUNCTION TRIM(WS-PERSON-ID)
+             MOVE 4 TO LK-RETURN-CODE
+             GOBACK
+           END-IF
+
+           DISPLAY "UNIONI:"
+           PERFORM 2000-PRINT-FAMIGLIE
+
+           DISPLAY "EVENTI:"
+           PERFORM 3000-PRINT-EVENTI
+           GOBACK.
+
+       1000-PRINT-PERSON.
+           MOVE "N" TO WS-FOUND
+           MOVE "data/PERSONE.DAT" TO WS-FILE
+           MOVE "N" TO WS-EOF
+           OPEN INPUT INPUT-FILE
+           IF WS-FS = "00"
+             PERFORM UNTIL EOF-YES OR FOUND-YES
+               READ INPUT-FILE
+                 AT END
+                   MOVE "Y" TO WS-EOF
+                 NOT AT END
+                   IF INPUT-REC NOT = SPACES
+                      AND INPUT-REC(1:1) NOT = "#"
+                     MOVE SPACES TO WS-F1 WS-F2 WS-F3 WS-F4
+                     UNSTRING INPUT-REC DELIMITED BY "|"
+                       INTO WS-F1 WS-F2 WS-F3 WS-F4
+                     IF FUNCTION TRIM(WS-F1) =
+                        FUNCTION TRIM(WS-PERSON-ID)
+                       SET FOUND-YES TO TRUE
+                       DISPLAY "PERSONA: " FUNCTION TRIM(WS-F1)
+                               " - " FUNCTION TRIM(WS-F2)
+                               " (" FUNCTION TRIM(WS-F3) ") NATO/A "
+                               FUNCTION TRIM(WS-F4)
+                     END-IF
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE INPUT-FILE
+           END-IF
+           .
+
+       2000-PRINT-FAMIGLIE.
+           MOVE "data/FAMIGLIE.DAT" TO WS-FILE
+           MOVE "N" TO WS-EOF
+           OPEN INPUT INPUT-FILE
+           IF WS-FS = "00"
+             PERFORM UNTIL EOF-YES
+               READ INPUT-FILE
+                 AT END
+                   MOVE "Y" TO WS-EOF
+                 NOT AT END
+                   IF INPUT-REC NOT = SPACES
+                      AND INPUT-REC(1:1) NOT = "#"
+                     PERFORM 2100-CHECK-FAMIGLIA-ROW
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE INPUT-FILE
+           END-IF
+           .
+
+       2100-CHECK-FAMIGLIA-ROW.
+           MOVE SPACES TO WS-F1 WS-F2 WS-F3 WS-F4
+           UNSTRING INPUT-REC DELIMITED BY "|"
+             INTO WS-F1 WS-F2 WS-F3 WS-F4
+           MOVE SPACES TO WS-SPOUSE-ID WS-RUOLO
+           IF FUNCTION TRIM(WS-F2) = FUNCTION TRIM(WS-PERSON-ID)
+             MOVE "MARITO" TO WS-RUOLO
+             MOVE WS-F3 TO WS-SPOUSE-ID
+           ELSE
+             IF FUNCTION TRIM(WS-F3) = FUNCTION TRIM(WS-PERSON-ID)
+               MOVE "MOGLIE" TO WS-RUOLO
+               MOVE WS-F2 TO WS-SPOUSE-ID
+             END-IF
+           END-IF
+           IF WS-RUOLO NOT = SPACES
+             PERFORM 2200-RESOLVE-SPOUSE-NAME
+             DISPLAY "  FAMIGLIA " FUNCTION TRIM(WS-F1) " - "
+                     FUNCTION TRIM(WS-RUOLO) " - CONIUGE: "
+                     FUNCTION TRIM(WS-SPOUSE-NOME)
+                     " (" FUNCTION TRIM(WS-SPOUSE-ID) ") - DATA "
+                     FUNCTION TRIM(WS-F4)
+           END-IF
+           .
+
+       2200-RESOLVE-SPOUSE-NAME.
+           MOVE "NON TROVATO" TO WS-SPOUSE-NOME
+           MOVE "N" TO WS-PL-EOF
+           OPEN INPUT PERSONE-LOOKUP-FILE
+           IF WS-PL-FS = "00"
+             PERFORM UNTIL PL-EOF-YES
+               READ PERSONE-LOOKUP-FILE
+                 AT END
+                   MOVE "Y" TO WS-PL-EOF
+                 NOT AT END
+                   IF PERSONE-LOOKUP-REC NOT = SPACES
+                      AND PERSONE-LOOKUP-REC(1:1) NOT = "#"
+                     PERFORM 2210-CHECK-LOOKUP-ROW
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE PERSONE-LOOKUP-FILE
+           END-IF
+           .
+
+       2210-CHECK-LOOKUP-ROW.
+           MOVE SPACES TO WS-PL-F1 WS-PL-F2 WS-PL-F3 WS-PL-F4
+           UNSTRING PERSONE-LOOKUP-REC DELIMITED BY "|"
+             INTO WS-PL-F1 WS-PL-F2 WS-PL-F3 WS-PL-F4
+           IF FUNCTION TRIM(WS-PL-F1) = FUNCTION TRIM(WS-SPOUSE-ID)
+             MOVE WS-PL-F2 TO WS-SPOUSE-NOME
+           END-IF
+           .
+
+       3000-PRINT-EVENTI.
+           MOVE "data/EVENTI.DAT" TO WS-FILE
+           MOVE "N" TO WS-EOF
+           OPEN INPUT INPUT-FILE
+           IF WS-FS = "00"
+             PERFORM UNTIL EOF-YES
+               READ INPUT-FILE
+                 AT END
+                   MOVE "Y" TO WS-EOF
+                 NOT AT END
+                   IF INPUT-REC NOT = SPACES
+                      AND INPUT-REC(1:1) NOT = "#"
+                     PERFORM 3100-CHECK-EVENTO-ROW
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE INPUT-FILE
+           END-IF
+           .
+
+       3100-CHECK-EVENTO-ROW.
+           MOVE SPACES TO WS-F1 WS-F2 WS-F3 WS-F4
+           UNSTRING INPUT-REC DELIMITED BY "|"
+             INTO WS-F1 WS-F2 WS-F3 WS-F4
+           IF FUNCTION TRIM(WS-F2) = FUNCTION TRIM(WS-PERSON-ID)
+             DISPLAY "  " FUNCTION TRIM(WS-F3) " IL "
+                     FUNCTION TRIM(WS-F4) " (EVENTO "
+                     FUNCTION TRIM(WS-F1) ")"
+           END-IF
+           .
