@@ -5,49 +5,85 @@
        WORKING-STORAGE SECTION.
        01 WS-CHOICE               PIC X VALUE SPACE.
        01 WS-DUMMY                PIC X(120) VALUE SPACES.
-       01 WS-CLI-ARGS.
-          05 WS-CMD               PIC X(16).
-          05 WS-PARAM             PIC X(120).
-          05 WS-RETURN-CODE       PIC S9(4) COMP.
+       COPY "CLIARGS.CPY".
+
+       01 WS-IN-ID                 PIC X(20) VALUE SPACES.
+       01 WS-IN-NOME                PIC X(100) VALUE SPACES.
+       01 WS-IN-SESSO                PIC X(20) VALUE SPACES.
+       01 WS-IN-DATA                 PIC X(20) VALUE SPACES.
 
        PROCEDURE DIVISION.
        MAIN-LOOP.
-           PERFORM UNTIL WS-CHOICE = "6"
+           PERFORM UNTIL WS-CHOICE = "8"
              PERFORM SHOW-MENU
              ACCEPT WS-CHOICE
              EVALUATE WS-CHOICE
                WHEN "1"
-                 MOVE "COUNT" TO WS-CMD
-                 MOVE "PERSONE" TO WS-PARAM
-                 MOVE 0 TO WS-RETURN-CODE
-                 CALL "GENCNT00" USING WS-CLI-ARGS
+                 MOVE "COUNT" TO LK-CMD
+                 MOVE "PERSONE" TO LK-PARAM
+                 MOVE 0 TO LK-RETURN-CODE
+                 CALL "GENCNT00" USING LK-CLI-ARGS
                  PERFORM PAUSE-KEY
                WHEN "2"
-                 MOVE "COUNT" TO WS-CMD
-                 MOVE "FAMIGLIE" TO WS-PARAM
-                 MOVE 0 TO WS-RETURN-CODE
-                 CALL "GENCNT00" USING WS-CLI-ARGS
+                 MOVE "COUNT" TO LK-CMD
+                 MOVE "FAMIGLIE" TO LK-PARAM
+                 MOVE 0 TO LK-RETURN-CODE
+                 CALL "GENCNT00" USING LK-CLI-ARGS
                  PERFORM PAUSE-KEY
                WHEN "3"
-                 MOVE "COUNT" TO WS-CMD
-                 MOVE "EVENTI" TO WS-PARAM
-                 MOVE 0 TO WS-RETURN-CODE
-                 CALL "GENCNT00" USING WS-CLI-ARGS
+                 MOVE "COUNT" TO LK-CMD
+                 MOVE "EVENTI" TO LK-PARAM
+                 MOVE 0 TO LK-RETURN-CODE
+                 CALL "GENCNT00" USING LK-CLI-ARGS
                  PERFORM PAUSE-KEY
                WHEN "4"
-                 DISPLAY "Testo da cercare (es. ROSSI): " WITH NO ADVANCING
-                 ACCEPT WS-PARAM
-                 MOVE "FIND" TO WS-CMD
-                 MOVE 0 TO WS-RETURN-CODE
-                 CALL "GENSRH00" USING WS-CLI-ARGS
+                 DISPLAY "Testo da cercare (es. ROSSI): "
+                   WITH NO ADVANCING
+                 ACCEPT LK-PARAM
+                 MOVE "FIND" TO LK-CMD
+                 MOVE 0 TO LK-RETURN-CODE
+                 CALL "GENSRH00" USING LK-CLI-ARGS
                  PERFORM PAUSE-KEY
                WHEN "5"
-                 MOVE "REPORT" TO WS-CMD
-                 MOVE SPACES TO WS-PARAM
-                 MOVE 0 TO WS-RETURN-CODE
-                 CALL "GENRPT00" USING WS-CLI-ARGS
+                 MOVE "REPORT" TO LK-CMD
+                 MOVE SPACES TO LK-PARAM
+                 MOVE 0 TO LK-RETURN-CODE
+                 CALL "GENRPT00" USING LK-CLI-ARGS
                  PERFORM PAUSE-KEY
                WHEN "6"
+                 DISPLAY "Nome e cognome: " WITH NO ADVANCING
+                 ACCEPT WS-IN-NOME
+                 DISPLAY "Sesso (M/F): " WITH NO ADVANCING
+                 ACCEPT WS-IN-SESSO
+                 DISPLAY "Data di nascita: " WITH NO ADVANCING
+                 ACCEPT WS-IN-DATA
+                 MOVE "MAINT" TO LK-CMD
+                 MOVE 0 TO LK-RETURN-CODE
+                 STRING "ADD " FUNCTION TRIM(WS-IN-NOME) "|"
+                        FUNCTION TRIM(WS-IN-SESSO) "|"
+                        FUNCTION TRIM(WS-IN-DATA)
+                   DELIMITED BY SIZE INTO LK-PARAM
+                 CALL "GENMNT00" USING LK-CLI-ARGS
+                 PERFORM PAUSE-KEY
+               WHEN "7"
+                 DISPLAY "ID persona da modificare: " WITH NO ADVANCING
+                 ACCEPT WS-IN-ID
+                 DISPLAY "Nome e cognome: " WITH NO ADVANCING
+                 ACCEPT WS-IN-NOME
+                 DISPLAY "Sesso (M/F): " WITH NO ADVANCING
+                 ACCEPT WS-IN-SESSO
+                 DISPLAY "Data di nascita: " WITH NO ADVANCING
+                 ACCEPT WS-IN-DATA
+                 MOVE "MAINT" TO LK-CMD
+                 MOVE 0 TO LK-RETURN-CODE
+                 STRING "EDIT " FUNCTION TRIM(WS-IN-ID) "|"
+                        FUNCTION TRIM(WS-IN-NOME) "|"
+                        FUNCTION TRIM(WS-IN-SESSO) "|"
+                        FUNCTION TRIM(WS-IN-DATA)
+                   DELIMITED BY SIZE INTO LK-PARAM
+                 CALL "GENMNT00" USING LK-CLI-ARGS
+                 PERFORM PAUSE-KEY
+               WHEN "8"
                  CONTINUE
                WHEN OTHER
                  DISPLAY "Scelta non valida."
@@ -68,7 +104,9 @@
            DISPLAY "3) Count Eventi"
            DISPLAY "4) Find in Persone"
            DISPLAY "5) Report Completo"
-           DISPLAY "6) Esci"
+           DISPLAY "6) Aggiungi persona"
+           DISPLAY "7) Modifica persona"
+           DISPLAY "8) Esci"
            DISPLAY "Scelta => " WITH NO ADVANCING
            .
 
