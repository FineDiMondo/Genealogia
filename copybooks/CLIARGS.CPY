@@ -0,0 +1,22 @@
+      *================================================================*
+      * CLIARGS.CPY  VERSION 1.1                                      *
+      * Parametri di chiamata condivisi fra GENCLI e i sottoprogrammi  *
+      * COUNT/FIND/REPORT/... (COMMAREA in stile CLI).                 *
+      * LK-CONTATORI e' riempito da GENCNT00 quando LK-PARAM = "ALL",  *
+      * cosi' un chiamante (es. GENRPT00) ottiene tutti i totali da    *
+      * un'unica CALL invece di ripeterla una volta per target.        *
+      *================================================================*
+       01 LK-CLI-ARGS.
+          05 LK-CMD                PIC X(16).
+          05 LK-PARAM              PIC X(120).
+          05 LK-RETURN-CODE        PIC S9(4) COMP.
+          05 LK-CONTATORI.
+             10 LK-CNT-PERSONE     PIC 9(9).
+             10 LK-CNT-FAMIGLIE    PIC 9(9).
+             10 LK-CNT-EVENTI      PIC 9(9).
+             10 LK-CNT-LUOGHI      PIC 9(9).
+             10 LK-CNT-FONTI       PIC 9(9).
+             10 LK-CNT-CITAZIONI   PIC 9(9).
+             10 LK-CNT-TOTALE      PIC 9(9).
+             10 LK-CNT-PERSONE-VIVE  PIC 9(9).
+             10 LK-CNT-PERSONE-MORTE PIC 9(9).
