@@ -39,3 +39,18 @@
              88 GNR-NORM-OK        VALUE "K".
              88 GNR-NORM-PARTIAL   VALUE "P".
              88 GNR-NORM-FAIL      VALUE "F".
+          05 GNR-S1-TOKEN-COUNT    PIC 9(04).
+          05 GNR-S2-STATUS         PIC X(01).
+          05 GNR-S2-WARN-COUNT     PIC 9(02).
+      * CAMPI FAM - VALORIZZATI SOLO QUANDO GNR-RECORD-TYPE = "FAM";
+      * GLI XREF DI HUSB/WIFE/CHIL RESTANO XREF GEDCOM (RISOLTI A
+      * PERS-ID REALI SOLO IN S5, DOVE E' NOTO COSA E' GIA' STATO
+      * COMMITTATO IN QUESTA CORSA).
+          05 GNR-FAM-HUSB-XREF     PIC X(30).
+          05 GNR-FAM-WIFE-XREF     PIC X(30).
+          05 GNR-FAM-CHIL-XREFS    OCCURS 10 TIMES PIC X(30).
+          05 GNR-FAM-CHIL-COUNT    PIC 9(02).
+          05 GNR-FAM-MARR-DATE-ISO PIC X(10).
+          05 GNR-FAM-MARR-DATE-QUAL PIC X(01).
+          05 GNR-FAM-MARR-DATE-CONF PIC 9(03).
+          05 GNR-FAM-MARR-PLACE-NORM PIC X(200).
