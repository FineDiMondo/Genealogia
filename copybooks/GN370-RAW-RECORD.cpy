@@ -27,3 +27,13 @@
              88 GRR-MAP-OK         VALUE "K".
              88 GRR-MAP-WARN       VALUE "W".
              88 GRR-MAP-ERR        VALUE "E".
+          05 GRR-S1-TOKEN-COUNT    PIC 9(04).
+          05 GRR-S2-WARN-COUNT     PIC 9(02).
+      * CAMPI FAM - HUSB/WIFE/CHIL SONO XREF GEDCOM (RISOLTI IN S5),
+      * NON NOMI DI PERSONA: NON VANNO NEI CAMPI GRR-RAW-* DI INDI.
+          05 GRR-FAM-HUSB-XREF     PIC X(30).
+          05 GRR-FAM-WIFE-XREF     PIC X(30).
+          05 GRR-FAM-CHIL-XREFS    OCCURS 10 TIMES PIC X(30).
+          05 GRR-FAM-CHIL-COUNT    PIC 9(02).
+          05 GRR-FAM-MARR-DATE     PIC X(50).
+          05 GRR-FAM-MARR-PLACE    PIC X(200).
