@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GN3ILRPT.
+
+      *================================================================*
+      * GEDCOM PIPELINE - IMPORT LOG BROWSER / REPORT                  *
+      * Legge GN370-IMPORT-LOG e stampa, per una data sessione di      *
+      * import, una narrazione riga per riga dello stato di ogni       *
+      * stadio S1-S6 per ogni record della sessione (token letti,      *
+      * avvisi di normalizzazione, conflitti trovati, decisione        *
+      * finale), cosi' da poter verificare un run di import prima di   *
+      * fidarsi dei dati scritti.                                      *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-FILE ASSIGN TO DYNAMIC WS-IN-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOG-FILE.
+       COPY "GN370-IMPORT-LOG.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-ARGC                    PIC 9(4) VALUE 0.
+       01 WS-IN-FILE                 PIC X(256) VALUE SPACES.
+       01 WS-SESSION-FILTER          PIC X(20) VALUE SPACES.
+       01 WS-EOF                     PIC X VALUE "N".
+          88 EOF-YES                 VALUE "Y".
+       01 WS-SEEN                    PIC 9(5) VALUE 0.
+       01 WS-MATCHED                 PIC 9(5) VALUE 0.
+       01 WS-I                       PIC 9(3) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           ACCEPT WS-ARGC FROM ARGUMENT-NUMBER
+           IF WS-ARGC < 1
+             DISPLAY "USO: GN3ILRPT <import-log-file> [session-id]"
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+           END-IF
+           ACCEPT WS-IN-FILE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-IN-FILE) TO WS-IN-FILE
+           IF WS-ARGC >= 2
+             ACCEPT WS-SESSION-FILTER FROM ARGUMENT-VALUE
+             MOVE FUNCTION TRIM(WS-SESSION-FILTER) TO WS-SESSION-FILTER
+           END-IF
+
+           OPEN INPUT LOG-FILE
+           IF RETURN-CODE NOT = 0
+             DISPLAY "ERRORE OPEN INPUT SU " FUNCTION TRIM(WS-IN-FILE)
+             MOVE 12 TO RETURN-CODE
+             GOBACK
+           END-IF
+
+           DISPLAY "================================================"
+           DISPLAY "REPORT IMPORT GEDCOM - NARRAZIONE PER SESSIONE"
+           DISPLAY "================================================"
+
+           PERFORM UNTIL EOF-YES
+             READ LOG-FILE
+               AT END
+                 MOVE "Y" TO WS-EOF
+               NOT AT END
+                 ADD 1 TO WS-SEEN
+                 IF WS-SESSION-FILTER = SPACES OR
+                    FUNCTION TRIM(GIL-IMPORT-SESSION) =
+                    FUNCTION TRIM(WS-SESSION-FILTER)
+                   ADD 1 TO WS-MATCHED
+                   PERFORM 1000-NARRATE-RECORD
+                 END-IF
+             END-READ
+           END-PERFORM
+
+           CLOSE LOG-FILE
+           DISPLAY " "
+           DISPLAY "RECORD LETTI    = " WS-SEEN
+           DISPLAY "RECORD RIPORTATI= " WS-MATCHED
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       1000-NARRATE-RECORD.
+           DISPLAY " "
+           DISPLAY "---------------------------------------------"
+           DISPLAY "SESSIONE  : " FUNCTION TRIM(GIL-IMPORT-SESSION)
+           DISPLAY "PIPELINE  : " FUNCTION TRIM(GIL-PIPELINE-ID)
+           DISPLAY "XREF      : " FUNCTION TRIM(GIL-GEDCOM-XREF)
+                   " (" FUNCTION TRIM(GIL-RECORD-TYPE) ")"
+           DISPLAY "S1 TOKENIZE : STATO=" GIL-S1-STATUS
+                   "  TOKEN LETTI=" GIL-S1-TOKENS
+           DISPLAY "S2 MAPPER   : STATO=" GIL-S2-STATUS
+                   "  AVVISI=" GIL-S2-WARNINGS
+           DISPLAY "S3 NORM     : STATO=" GIL-S3-STATUS
+                   "  CAMPI NORM=" GIL-S3-NORM-COUNT
+                   "  CONFID MEDIA=" GIL-S3-CONF-AVG
+           DISPLAY "S4 CONFLICT : RILEVATO=" GIL-S4-CONFLICT
+                   "  GRAVITA'=" GIL-S4-SEVERITY
+           DISPLAY "S5 DECISIONE: " FUNCTION TRIM(GIL-S5-DECISION)
+           DISPLAY "S6 SCRITTO  : " GIL-S6-WRITTEN
+                   "  ID FINALE=" FUNCTION TRIM(GIL-FINAL-DB-ID)
+           IF GIL-NORM-DETAIL-CNT > 0
+             DISPLAY "  DETTAGLI NORMALIZZAZIONE:"
+             PERFORM VARYING WS-I FROM 1 BY 1
+                 UNTIL WS-I > GIL-NORM-DETAIL-CNT
+               DISPLAY "    " GIL-ND-FIELD(WS-I) ": "
+                       FUNCTION TRIM(GIL-ND-FROM(WS-I)) " -> "
+                       FUNCTION TRIM(GIL-ND-TO(WS-I))
+                       " (CONF=" GIL-ND-CONF(WS-I) ")"
+             END-PERFORM
+           END-IF
+           IF GIL-UNMAPPED-COUNT > 0
+             DISPLAY "  TAG NON MAPPATI:"
+             PERFORM VARYING WS-I FROM 1 BY 1
+                 UNTIL WS-I > GIL-UNMAPPED-COUNT
+               DISPLAY "    " FUNCTION TRIM(GIL-TAGS-UNMAPPED(WS-I))
+             END-PERFORM
+           END-IF
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 5
+             IF GIL-BATCH-AGENT(WS-I) NOT = SPACES
+               DISPLAY "  AGENTE " FUNCTION TRIM(GIL-BATCH-AGENT(WS-I))
+                       ": STATO=" GIL-BATCH-STATUS(WS-I)
+                       "  RILIEVI=" GIL-BATCH-FINDINGS(WS-I)
+                       "  " FUNCTION TRIM(GIL-BATCH-MSG(WS-I))
+             END-IF
+           END-PERFORM
+           .
