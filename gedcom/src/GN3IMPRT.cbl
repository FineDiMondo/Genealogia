@@ -0,0 +1,213 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GN3IMPRT.
+
+      *================================================================*
+      * GEDCOM PIPELINE - DRIVER                                       *
+      * Incatena gli stadi S1 TOKENIZER -> S2 MAPPER -> S3 NORM_AGENT  *
+      * -> (estrazione PERSON esistenti) -> S4 CONFLICT_DETECT ->      *
+      * S5/S6 COMMIT su un unico file GEDCOM, passando a ogni stadio i *
+      * file di lavoro intermedi sotto <work-dir> ed interrompendo la  *
+      * catena (come farebbe una condizione di step JCL) al primo      *
+      * stadio che torna RETURN-CODE diverso da zero.                  *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-ARGC                    PIC 9(4) VALUE 0.
+       01 WS-GEDCOM-IN               PIC X(200) VALUE SPACES.
+       01 WS-WORK-DIR                PIC X(200) VALUE SPACES.
+       01 WS-PIPELINE-ID             PIC X(20) VALUE SPACES.
+       01 WS-MODE                    PIC X(16) VALUE SPACES.
+
+       01 WS-F-TOKENS                PIC X(220) VALUE SPACES.
+       01 WS-F-RAW                   PIC X(220) VALUE SPACES.
+       01 WS-F-NORM                  PIC X(220) VALUE SPACES.
+       01 WS-F-EXTRACT                PIC X(220) VALUE SPACES.
+       01 WS-F-CONFLICT               PIC X(220) VALUE SPACES.
+       01 WS-F-LOG                    PIC X(220) VALUE SPACES.
+
+       01 WS-CMD                      PIC X(500) VALUE SPACES.
+       01 WS-STEP-RC                  PIC S9(9) COMP VALUE 0.
+       01 WS-ABORT                    PIC X VALUE "N".
+          88 ABORT-YES                VALUE "Y".
+
+      * Area e commutatore di lavoro per 9500-VALIDATE-ARG
+       01 WS-VALIDATE-ARG             PIC X(220) VALUE SPACES.
+       01 WS-VARG-LEN                 PIC 9(4) COMP VALUE 0.
+       01 WS-VCHAR-IDX                PIC 9(4) COMP VALUE 0.
+       01 WS-VCHAR                    PIC X VALUE SPACE.
+       01 WS-VALIDATE-OK              PIC X VALUE "Y".
+          88 ARG-IS-SAFE              VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           ACCEPT WS-ARGC FROM ARGUMENT-NUMBER
+           IF WS-ARGC < 3
+             DISPLAY "USO: GN3IMPRT <gedcom-in> <work-dir> "
+                     "<pipeline-id> [INTERACTIVE]"
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+           END-IF
+           ACCEPT WS-GEDCOM-IN FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-GEDCOM-IN) TO WS-GEDCOM-IN
+           ACCEPT WS-WORK-DIR FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-WORK-DIR) TO WS-WORK-DIR
+           ACCEPT WS-PIPELINE-ID FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-PIPELINE-ID) TO WS-PIPELINE-ID
+           MOVE SPACES TO WS-MODE
+           IF WS-ARGC >= 4
+             ACCEPT WS-MODE FROM ARGUMENT-VALUE
+             MOVE FUNCTION TRIM(WS-MODE) TO WS-MODE
+           END-IF
+
+      *    Ogni argomento finisce poi in una CALL "SYSTEM": si rifiuta
+      *    subito qualunque carattere fuori dall'elenco ammesso da
+      *    9500-VALIDATE-ARG, cosi' un argv anomalo non puo' alterare
+      *    la riga di comando di nessuno stadio della catena.
+           MOVE WS-GEDCOM-IN TO WS-VALIDATE-ARG
+           PERFORM 9500-VALIDATE-ARG
+           IF NOT ARG-IS-SAFE
+             DISPLAY "GN3IMPRT: GEDCOM-IN CON CARATTERI NON VALIDI"
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+           END-IF
+           MOVE WS-WORK-DIR TO WS-VALIDATE-ARG
+           PERFORM 9500-VALIDATE-ARG
+           IF NOT ARG-IS-SAFE
+             DISPLAY "GN3IMPRT: WORK-DIR CON CARATTERI NON VALIDI"
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+           END-IF
+           MOVE WS-PIPELINE-ID TO WS-VALIDATE-ARG
+           PERFORM 9500-VALIDATE-ARG
+           IF NOT ARG-IS-SAFE
+             DISPLAY "GN3IMPRT: PIPELINE-ID CON CARATTERI NON VALIDI"
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+           END-IF
+           MOVE WS-MODE TO WS-VALIDATE-ARG
+           PERFORM 9500-VALIDATE-ARG
+           IF NOT ARG-IS-SAFE
+             DISPLAY "GN3IMPRT: MODE CON CARATTERI NON VALIDI"
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+           END-IF
+
+           STRING FUNCTION TRIM(WS-WORK-DIR) "/tokens.dat"
+             DELIMITED BY SIZE INTO WS-F-TOKENS
+           STRING FUNCTION TRIM(WS-WORK-DIR) "/raw.dat"
+             DELIMITED BY SIZE INTO WS-F-RAW
+           STRING FUNCTION TRIM(WS-WORK-DIR) "/norm.dat"
+             DELIMITED BY SIZE INTO WS-F-NORM
+           STRING FUNCTION TRIM(WS-WORK-DIR) "/extract.dat"
+             DELIMITED BY SIZE INTO WS-F-EXTRACT
+           STRING FUNCTION TRIM(WS-WORK-DIR) "/conflicts.dat"
+             DELIMITED BY SIZE INTO WS-F-CONFLICT
+           STRING FUNCTION TRIM(WS-WORK-DIR) "/import-log.dat"
+             DELIMITED BY SIZE INTO WS-F-LOG
+
+           PERFORM 1000-STEP-TOKENIZE
+           IF NOT ABORT-YES PERFORM 2000-STEP-MAP END-IF
+           IF NOT ABORT-YES PERFORM 3000-STEP-NORMALIZE END-IF
+           IF NOT ABORT-YES PERFORM 4000-STEP-EXTRACT END-IF
+           IF NOT ABORT-YES PERFORM 5000-STEP-CONFLICT END-IF
+           IF NOT ABORT-YES PERFORM 6000-STEP-COMMIT END-IF
+
+           IF ABORT-YES
+             DISPLAY "GN3IMPRT: CATENA INTERROTTA, RC=" WS-STEP-RC
+             MOVE 8 TO RETURN-CODE
+           ELSE
+             DISPLAY "GN3IMPRT: CATENA COMPLETATA CON SUCCESSO"
+             MOVE 0 TO RETURN-CODE
+           END-IF
+           GOBACK.
+
+       1000-STEP-TOKENIZE.
+           STRING "GN3S1TKN " FUNCTION TRIM(WS-GEDCOM-IN) " "
+                  FUNCTION TRIM(WS-F-TOKENS)
+             DELIMITED BY SIZE INTO WS-CMD
+           PERFORM 9000-RUN-STEP
+           .
+
+       2000-STEP-MAP.
+           STRING "GN3S2MAP " FUNCTION TRIM(WS-F-TOKENS) " "
+                  FUNCTION TRIM(WS-F-RAW) " "
+                  FUNCTION TRIM(WS-PIPELINE-ID)
+             DELIMITED BY SIZE INTO WS-CMD
+           PERFORM 9000-RUN-STEP
+           .
+
+       3000-STEP-NORMALIZE.
+           STRING "GN3S3NRM " FUNCTION TRIM(WS-F-RAW) " "
+                  FUNCTION TRIM(WS-F-NORM) " "
+                  FUNCTION TRIM(WS-MODE)
+             DELIMITED BY SIZE INTO WS-CMD
+           PERFORM 9000-RUN-STEP
+           .
+
+      *----------------------------------------------------------------*
+      * Estrazione delle PERSON gia' a database, per il confronto di   *
+      * S4. GN3PEXT0 e GN3S5CMT richiedono un PCB DL/I reale (girano   *
+      * sotto una regione batch DL/I, non come eseguibile autonomo),   *
+      * quindi restano un passo "documentato" della catena che non     *
+      * produce output finche' CBLTDLI non e' linkato a una vera       *
+      * regione IMS (la stessa limitazione di IGONL01/GN37P00x).       *
+      *----------------------------------------------------------------*
+       4000-STEP-EXTRACT.
+           STRING "GN3PEXT0 " FUNCTION TRIM(WS-F-EXTRACT)
+             DELIMITED BY SIZE INTO WS-CMD
+           PERFORM 9000-RUN-STEP
+           .
+
+       5000-STEP-CONFLICT.
+           STRING "GN3S4CFL " FUNCTION TRIM(WS-F-NORM) " "
+                  FUNCTION TRIM(WS-F-EXTRACT) " "
+                  FUNCTION TRIM(WS-F-CONFLICT) " "
+                  FUNCTION TRIM(WS-PIPELINE-ID) " "
+                  FUNCTION TRIM(WS-MODE)
+             DELIMITED BY SIZE INTO WS-CMD
+           PERFORM 9000-RUN-STEP
+           .
+
+       6000-STEP-COMMIT.
+           STRING "GN3S5CMT " FUNCTION TRIM(WS-F-NORM) " "
+                  FUNCTION TRIM(WS-F-CONFLICT) " "
+                  FUNCTION TRIM(WS-F-LOG) " "
+                  FUNCTION TRIM(WS-PIPELINE-ID)
+             DELIMITED BY SIZE INTO WS-CMD
+           PERFORM 9000-RUN-STEP
+           .
+
+       9000-RUN-STEP.
+           DISPLAY "GN3IMPRT: ESEGUO " FUNCTION TRIM(WS-CMD)
+           CALL "SYSTEM" USING WS-CMD
+           MOVE RETURN-CODE TO WS-STEP-RC
+           IF WS-STEP-RC NOT = 0
+             SET ABORT-YES TO TRUE
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Controlla WS-VALIDATE-ARG carattere per carattere e accetta    *
+      * solo lettere, cifre e . _ - / ; qualunque altro carattere      *
+      * (spazio, pipe, punto e virgola, backtick, redirezione, ecc.)   *
+      * fa fallire la validazione.                                     *
+      *----------------------------------------------------------------*
+       9500-VALIDATE-ARG.
+           MOVE "Y" TO WS-VALIDATE-OK
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-VALIDATE-ARG))
+             TO WS-VARG-LEN
+           PERFORM VARYING WS-VCHAR-IDX FROM 1 BY 1
+             UNTIL WS-VCHAR-IDX > WS-VARG-LEN OR NOT ARG-IS-SAFE
+             MOVE WS-VALIDATE-ARG(WS-VCHAR-IDX:1) TO WS-VCHAR
+             IF NOT ((WS-VCHAR >= "A" AND WS-VCHAR <= "Z")
+                 OR (WS-VCHAR >= "a" AND WS-VCHAR <= "z")
+                 OR (WS-VCHAR >= "0" AND WS-VCHAR <= "9")
+                 OR WS-VCHAR = "." OR WS-VCHAR = "_"
+                 OR WS-VCHAR = "-" OR WS-VCHAR = "/")
+               MOVE "N" TO WS-VALIDATE-OK
+             END-IF
+           END-PERFORM
+           .
