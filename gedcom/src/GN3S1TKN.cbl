@@ -0,0 +1,192 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GN3S1TKN.
+
+      *================================================================*
+      * GEDCOM PIPELINE - STAGE 1 - TOKENIZER                          *
+      * Legge un file GEDCOM grezzo riga per riga e produce un record  *
+      * GN370-GEDCOM-TOKEN per ogni riga non vuota, tracciando livello,*
+      * XREF, TAG, VALUE e il legame con il nodo padre.                *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GEDCOM-FILE ASSIGN TO DYNAMIC WS-IN-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TOKEN-FILE ASSIGN TO DYNAMIC WS-OUT-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GEDCOM-FILE.
+       01  GEDCOM-REC                PIC X(2048).
+
+       FD  TOKEN-FILE.
+       COPY "GN370-GEDCOM-TOKEN.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-ARGC                    PIC 9(4) VALUE 0.
+       01 WS-IN-FILE                 PIC X(256) VALUE SPACES.
+       01 WS-OUT-FILE                PIC X(256) VALUE SPACES.
+       01 WS-EOF                     PIC X VALUE "N".
+          88 EOF-YES                 VALUE "Y".
+       01 WS-LINE                    PIC X(2048) VALUE SPACES.
+       01 WS-LINE-LEN                PIC 9(4) VALUE 0.
+       01 WS-SP-POS                  PIC 9(4) VALUE 0.
+       01 WS-LEVEL-TXT               PIC X(2) VALUE SPACES.
+       01 WS-LEVEL-NUM               PIC 9(2) VALUE 0.
+       01 WS-REST                    PIC X(2048) VALUE SPACES.
+       01 WS-AT-POS                  PIC 9(4) VALUE 0.
+       01 WS-LINE-COUNT               PIC 9(7) VALUE 0.
+       01 WS-GEDCOM-VER               PIC X(8) VALUE SPACES.
+       01 WS-ENCODING                 PIC X(8) VALUE SPACES.
+       01 WS-IN-HEAD                  PIC X VALUE "N".
+          88 IN-HEAD-YES              VALUE "Y".
+       01 WS-PARENT-TAG-SEEN          PIC X(20) VALUE SPACES.
+
+       01 WS-LEVEL-STACK.
+          05 WS-STACK-ENTRY OCCURS 100 TIMES INDEXED BY WS-LVL-IDX.
+             10 WS-STACK-XREF        PIC X(30).
+             10 WS-STACK-TAG         PIC X(20).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           ACCEPT WS-ARGC FROM ARGUMENT-NUMBER
+           IF WS-ARGC < 2
+             DISPLAY "USO: GN3S1TKN <gedcom-in> <token-out>"
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+           END-IF
+           ACCEPT WS-IN-FILE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-IN-FILE) TO WS-IN-FILE
+           ACCEPT WS-OUT-FILE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-OUT-FILE) TO WS-OUT-FILE
+
+           OPEN INPUT GEDCOM-FILE
+           IF RETURN-CODE NOT = 0
+             DISPLAY "ERRORE OPEN INPUT SU " FUNCTION TRIM(WS-IN-FILE)
+             MOVE 12 TO RETURN-CODE
+             GOBACK
+           END-IF
+           OPEN OUTPUT TOKEN-FILE
+
+           PERFORM UNTIL EOF-YES
+             READ GEDCOM-FILE
+               AT END
+                 MOVE "Y" TO WS-EOF
+               NOT AT END
+                 IF GEDCOM-REC NOT = SPACES
+                   PERFORM 1000-TOKENIZE-LINE
+                 END-IF
+             END-READ
+           END-PERFORM
+
+           CLOSE GEDCOM-FILE
+           CLOSE TOKEN-FILE
+           DISPLAY "GN3S1TKN: TOKEN SCRITTI = " WS-LINE-COUNT
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       1000-TOKENIZE-LINE.
+           MOVE FUNCTION TRIM(GEDCOM-REC) TO WS-LINE
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-LINE)) TO WS-LINE-LEN
+
+           MOVE SPACES TO GN370-GEDCOM-TOKEN
+           MOVE 0 TO WS-SP-POS
+           INSPECT WS-LINE TALLYING WS-SP-POS
+             FOR CHARACTERS BEFORE INITIAL SPACE
+           ADD 1 TO WS-SP-POS
+
+           IF WS-SP-POS > WS-LINE-LEN
+      * riga senza spazi: solo livello, nessun tag/valore (raro)
+             MOVE WS-LINE(1:WS-LINE-LEN) TO WS-LEVEL-TXT
+             MOVE SPACES TO WS-REST
+           ELSE
+             MOVE WS-LINE(1:WS-SP-POS - 1) TO WS-LEVEL-TXT
+             MOVE FUNCTION TRIM(WS-LINE(WS-SP-POS:)) TO WS-REST
+           END-IF
+
+           IF FUNCTION TEST-NUMVAL(WS-LEVEL-TXT) = 0
+             MOVE FUNCTION NUMVAL(WS-LEVEL-TXT) TO WS-LEVEL-NUM
+           ELSE
+             MOVE 0 TO WS-LEVEL-NUM
+           END-IF
+
+           ADD 1 TO WS-LINE-COUNT
+           MOVE WS-LINE-COUNT TO GKT-LINE-NUM
+           MOVE WS-LEVEL-NUM TO GKT-LEVEL
+
+           PERFORM 1100-SPLIT-XREF-TAG-VALUE
+           PERFORM 1200-SET-PARENT-AND-STACK
+           PERFORM 1300-TRACK-HEADER-FIELDS
+
+           MOVE WS-GEDCOM-VER TO GKT-GEDCOM-VER
+           MOVE WS-ENCODING TO GKT-ENCODING
+           MOVE "P" TO GKT-PROC-STATUS
+
+           WRITE GN370-GEDCOM-TOKEN
+           .
+
+       1100-SPLIT-XREF-TAG-VALUE.
+           MOVE SPACES TO GKT-XREF GKT-TAG GKT-VALUE
+           MOVE " " TO GKT-CONTINUATION
+
+           IF WS-REST(1:1) = "@"
+             MOVE 0 TO WS-AT-POS
+             INSPECT WS-REST(2:) TALLYING WS-AT-POS
+               FOR CHARACTERS BEFORE INITIAL "@"
+             ADD 2 TO WS-AT-POS
+             MOVE WS-REST(1:WS-AT-POS) TO GKT-XREF
+             MOVE FUNCTION TRIM(WS-REST(WS-AT-POS + 1:)) TO WS-REST
+           END-IF
+
+           MOVE 0 TO WS-SP-POS
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-REST)) TO WS-LINE-LEN
+           IF WS-LINE-LEN > 0
+             INSPECT WS-REST TALLYING WS-SP-POS
+               FOR CHARACTERS BEFORE INITIAL SPACE
+             ADD 1 TO WS-SP-POS
+             IF WS-SP-POS > WS-LINE-LEN
+               MOVE WS-REST(1:WS-LINE-LEN) TO GKT-TAG
+             ELSE
+               MOVE WS-REST(1:WS-SP-POS - 1) TO GKT-TAG
+               MOVE FUNCTION TRIM(WS-REST(WS-SP-POS:)) TO GKT-VALUE
+             END-IF
+           END-IF
+
+           EVALUATE FUNCTION TRIM(GKT-TAG)
+             WHEN "CONT"
+               MOVE "C" TO GKT-CONTINUATION
+             WHEN "CONC"
+               MOVE "N" TO GKT-CONTINUATION
+           END-EVALUATE
+           .
+
+       1200-SET-PARENT-AND-STACK.
+           MOVE SPACES TO GKT-PARENT-XREF GKT-PARENT-TAG
+           IF WS-LEVEL-NUM > 0
+             MOVE WS-STACK-XREF(WS-LEVEL-NUM) TO GKT-PARENT-XREF
+             MOVE WS-STACK-TAG(WS-LEVEL-NUM) TO GKT-PARENT-TAG
+           END-IF
+           MOVE GKT-XREF TO WS-STACK-XREF(WS-LEVEL-NUM + 1)
+           MOVE GKT-TAG TO WS-STACK-TAG(WS-LEVEL-NUM + 1)
+           .
+
+       1300-TRACK-HEADER-FIELDS.
+           IF WS-LEVEL-NUM = 0
+             IF FUNCTION TRIM(GKT-TAG) = "HEAD"
+               MOVE "Y" TO WS-IN-HEAD
+             ELSE
+               MOVE "N" TO WS-IN-HEAD
+             END-IF
+           END-IF
+           IF IN-HEAD-YES
+             IF FUNCTION TRIM(GKT-TAG) = "VERS"
+                AND FUNCTION TRIM(GKT-PARENT-TAG) = "GEDC"
+               MOVE GKT-VALUE(1:8) TO WS-GEDCOM-VER
+             END-IF
+             IF FUNCTION TRIM(GKT-TAG) = "CHAR"
+               MOVE GKT-VALUE(1:8) TO WS-ENCODING
+             END-IF
+           END-IF
+           .
