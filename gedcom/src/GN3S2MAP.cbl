@@ -0,0 +1,226 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GN3S2MAP.
+
+      *================================================================*
+      * GEDCOM PIPELINE - STAGE 2 - MAPPER                             *
+      * Legge i token prodotti da GN3S1TKN e accumula, per ogni        *
+      * record di primo livello (INDI/FAM), un GN370-RAW-RECORD con i  *
+      * valori GEDCOM ancora grezzi ma riferiti a nomi di campo noti.  *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TOKEN-FILE ASSIGN TO DYNAMIC WS-IN-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RAW-FILE ASSIGN TO DYNAMIC WS-OUT-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TOKEN-FILE.
+       COPY "GN370-GEDCOM-TOKEN.cpy".
+
+       FD  RAW-FILE.
+       COPY "GN370-RAW-RECORD.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-ARGC                    PIC 9(4) VALUE 0.
+       01 WS-IN-FILE                 PIC X(256) VALUE SPACES.
+       01 WS-OUT-FILE                PIC X(256) VALUE SPACES.
+       01 WS-PIPELINE-ID             PIC X(20) VALUE SPACES.
+       01 WS-EOF                     PIC X VALUE "N".
+          88 EOF-YES                 VALUE "Y".
+       01 WS-HAVE-PENDING            PIC X VALUE "N".
+          88 HAVE-PENDING-YES        VALUE "Y".
+       01 WS-REC-COUNT               PIC 9(7) VALUE 0.
+       01 WS-SLASH-POS               PIC 9(4) VALUE 0.
+       01 WS-TOK-COUNT               PIC 9(4) VALUE 0.
+       01 WS-WARN-COUNT              PIC 9(2) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           ACCEPT WS-ARGC FROM ARGUMENT-NUMBER
+           IF WS-ARGC < 3
+             DISPLAY "USO: GN3S2MAP <token-in> <raw-out> <pipeline-id>"
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+           END-IF
+           ACCEPT WS-IN-FILE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-IN-FILE) TO WS-IN-FILE
+           ACCEPT WS-OUT-FILE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-OUT-FILE) TO WS-OUT-FILE
+           ACCEPT WS-PIPELINE-ID FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-PIPELINE-ID) TO WS-PIPELINE-ID
+
+           OPEN INPUT TOKEN-FILE
+           IF RETURN-CODE NOT = 0
+             DISPLAY "ERRORE OPEN INPUT SU " FUNCTION TRIM(WS-IN-FILE)
+             MOVE 12 TO RETURN-CODE
+             GOBACK
+           END-IF
+           OPEN OUTPUT RAW-FILE
+
+           PERFORM UNTIL EOF-YES
+             READ TOKEN-FILE
+               AT END
+                 MOVE "Y" TO WS-EOF
+               NOT AT END
+                 PERFORM 1000-APPLY-TOKEN
+             END-READ
+           END-PERFORM
+
+           IF HAVE-PENDING-YES
+             PERFORM 1900-FLUSH-PENDING
+           END-IF
+
+           CLOSE TOKEN-FILE
+           CLOSE RAW-FILE
+           DISPLAY "GN3S2MAP: RECORD MAPPATI = " WS-REC-COUNT
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       1000-APPLY-TOKEN.
+           IF GKT-LEVEL = 0
+             IF HAVE-PENDING-YES
+               PERFORM 1900-FLUSH-PENDING
+             END-IF
+             IF FUNCTION TRIM(GKT-TAG) = "INDI"
+                OR FUNCTION TRIM(GKT-TAG) = "FAM"
+               PERFORM 1100-START-RECORD
+             END-IF
+           ELSE
+             IF HAVE-PENDING-YES
+               ADD 1 TO WS-TOK-COUNT
+               PERFORM 1200-APPLY-FIELD
+             END-IF
+           END-IF
+           .
+
+       1100-START-RECORD.
+           MOVE SPACES TO GN370-RAW-RECORD
+           MOVE WS-PIPELINE-ID TO GRR-PIPELINE-ID
+           MOVE GKT-XREF TO GRR-GEDCOM-XREF
+           MOVE GKT-TAG TO GRR-RECORD-TYPE
+           MOVE 0 TO GRR-SOUR-REF-COUNT
+           MOVE 0 TO GRR-FAM-CHIL-COUNT
+           MOVE 1 TO WS-TOK-COUNT
+           MOVE 0 TO WS-WARN-COUNT
+           MOVE "K" TO GRR-MAP-STATUS
+           MOVE "Y" TO WS-HAVE-PENDING
+           .
+
+       1200-APPLY-FIELD.
+           EVALUATE FUNCTION TRIM(GRR-RECORD-TYPE)
+             WHEN "INDI"
+               PERFORM 1300-APPLY-INDI-FIELD
+             WHEN "FAM"
+               PERFORM 1400-APPLY-FAM-FIELD
+           END-EVALUATE
+           .
+
+       1300-APPLY-INDI-FIELD.
+           EVALUATE TRUE
+             WHEN GKT-LEVEL = 1 AND FUNCTION TRIM(GKT-TAG) = "NAME"
+               MOVE GKT-VALUE(1:200) TO GRR-RAW-NAME
+               PERFORM 1310-SPLIT-NAME
+             WHEN GKT-LEVEL = 1 AND FUNCTION TRIM(GKT-TAG) = "SEX"
+               MOVE GKT-VALUE(1:2) TO GRR-RAW-SEX
+             WHEN GKT-LEVEL = 1 AND FUNCTION TRIM(GKT-TAG) = "TITL"
+               MOVE GKT-VALUE(1:100) TO GRR-RAW-TITLE
+             WHEN GKT-LEVEL = 1 AND FUNCTION TRIM(GKT-TAG) = "OCCU"
+               MOVE GKT-VALUE(1:80) TO GRR-RAW-OCCU
+             WHEN GKT-LEVEL = 1 AND FUNCTION TRIM(GKT-TAG) = "RELI"
+               MOVE GKT-VALUE(1:40) TO GRR-RAW-RELI
+             WHEN GKT-LEVEL = 1 AND FUNCTION TRIM(GKT-TAG) = "NOTE"
+               STRING FUNCTION TRIM(GRR-RAW-NOTE) " "
+                      GKT-VALUE DELIMITED BY SIZE
+                      INTO GRR-RAW-NOTE
+             WHEN (GKT-CONTINUATION = "C" OR GKT-CONTINUATION = "N")
+                  AND FUNCTION TRIM(GKT-PARENT-TAG) = "NOTE"
+               STRING FUNCTION TRIM(GRR-RAW-NOTE) " "
+                      GKT-VALUE DELIMITED BY SIZE
+                      INTO GRR-RAW-NOTE
+             WHEN GKT-LEVEL = 1 AND FUNCTION TRIM(GKT-TAG) = "SOUR"
+               IF GRR-SOUR-REF-COUNT < 10
+                 ADD 1 TO GRR-SOUR-REF-COUNT
+                 MOVE GKT-XREF TO GRR-SOUR-REFS(GRR-SOUR-REF-COUNT)
+               END-IF
+             WHEN GKT-LEVEL = 2 AND FUNCTION TRIM(GKT-TAG) = "DATE"
+               EVALUATE FUNCTION TRIM(GKT-PARENT-TAG)
+                 WHEN "BIRT"
+                   MOVE GKT-VALUE(1:50) TO GRR-RAW-BIRTH-DATE
+                 WHEN "DEAT"
+                   MOVE GKT-VALUE(1:50) TO GRR-RAW-DEATH-DATE
+                 WHEN "BURI"
+                   MOVE GKT-VALUE(1:50) TO GRR-RAW-BURIAL-DATE
+               END-EVALUATE
+             WHEN GKT-LEVEL = 2 AND FUNCTION TRIM(GKT-TAG) = "PLAC"
+               EVALUATE FUNCTION TRIM(GKT-PARENT-TAG)
+                 WHEN "BIRT"
+                   MOVE GKT-VALUE(1:200) TO GRR-RAW-BIRTH-PLACE
+                 WHEN "DEAT"
+                   MOVE GKT-VALUE(1:200) TO GRR-RAW-DEATH-PLACE
+                 WHEN "BURI"
+                   MOVE GKT-VALUE(1:200) TO GRR-RAW-BURIAL-PLACE
+               END-EVALUATE
+             WHEN GKT-LEVEL = 1
+               ADD 1 TO WS-WARN-COUNT
+           END-EVALUATE
+           .
+
+       1310-SPLIT-NAME.
+           MOVE 0 TO WS-SLASH-POS
+           INSPECT GRR-RAW-NAME TALLYING WS-SLASH-POS
+             FOR CHARACTERS BEFORE INITIAL "/"
+           IF WS-SLASH-POS > 0 AND WS-SLASH-POS < 200
+             MOVE FUNCTION TRIM(GRR-RAW-NAME(1:WS-SLASH-POS))
+               TO GRR-RAW-GIVEN
+             MOVE FUNCTION TRIM(GRR-RAW-NAME(WS-SLASH-POS + 2:))
+               TO GRR-RAW-SURNAME
+             INSPECT GRR-RAW-SURNAME REPLACING ALL "/" BY SPACE
+           ELSE
+             MOVE FUNCTION TRIM(GRR-RAW-NAME) TO GRR-RAW-GIVEN
+           END-IF
+           .
+
+       1400-APPLY-FAM-FIELD.
+           IF GKT-LEVEL = 1
+             EVALUATE FUNCTION TRIM(GKT-TAG)
+               WHEN "HUSB"
+                 MOVE GKT-VALUE(1:30) TO GRR-FAM-HUSB-XREF
+               WHEN "WIFE"
+                 MOVE GKT-VALUE(1:30) TO GRR-FAM-WIFE-XREF
+               WHEN "CHIL"
+                 IF GRR-FAM-CHIL-COUNT < 10
+                   ADD 1 TO GRR-FAM-CHIL-COUNT
+                   MOVE GKT-VALUE(1:30)
+                     TO GRR-FAM-CHIL-XREFS(GRR-FAM-CHIL-COUNT)
+                 END-IF
+               WHEN "MARR"
+                 CONTINUE
+               WHEN OTHER
+                 ADD 1 TO WS-WARN-COUNT
+             END-EVALUATE
+           END-IF
+           IF GKT-LEVEL = 2 AND FUNCTION TRIM(GKT-PARENT-TAG) = "MARR"
+             EVALUATE FUNCTION TRIM(GKT-TAG)
+               WHEN "DATE"
+                 MOVE GKT-VALUE(1:50) TO GRR-FAM-MARR-DATE
+               WHEN "PLAC"
+                 MOVE GKT-VALUE(1:200) TO GRR-FAM-MARR-PLACE
+             END-EVALUATE
+           END-IF
+           .
+
+       1900-FLUSH-PENDING.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO GRR-MAPPED-TS
+           MOVE WS-TOK-COUNT TO GRR-S1-TOKEN-COUNT
+           MOVE WS-WARN-COUNT TO GRR-S2-WARN-COUNT
+           IF WS-WARN-COUNT > 0
+             SET GRR-MAP-WARN TO TRUE
+           END-IF
+           WRITE GN370-RAW-RECORD
+           ADD 1 TO WS-REC-COUNT
+           MOVE "N" TO WS-HAVE-PENDING
+           .
