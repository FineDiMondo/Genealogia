@@ -0,0 +1,388 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GN3S3NRM.
+
+      *================================================================*
+      * GEDCOM PIPELINE - STAGE 3 - NORM_AGENT                         *
+      * Legge i GN370-RAW-RECORD prodotti da GN3S2MAP, normalizza nomi,*
+      * date e luoghi, assegna un punteggio di confidenza per campo e  *
+      * scrive un GN370-NORM-RECORD. Sotto una soglia minima di        *
+      * confidenza offre all'operatore una schermata di revisione.     *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RAW-FILE ASSIGN TO DYNAMIC WS-IN-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NORM-FILE ASSIGN TO DYNAMIC WS-OUT-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RAW-FILE.
+       COPY "GN370-RAW-RECORD.cpy".
+
+       FD  NORM-FILE.
+       COPY "GN370-NORM-RECORD.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-ARGC                    PIC 9(4) VALUE 0.
+       01 WS-IN-FILE                 PIC X(256) VALUE SPACES.
+       01 WS-OUT-FILE                PIC X(256) VALUE SPACES.
+       01 WS-MODE                    PIC X(16) VALUE "BATCH".
+          88 WS-MODE-INTERACTIVE     VALUE "INTERACTIVE".
+       01 WS-EOF                     PIC X VALUE "N".
+          88 EOF-YES                 VALUE "Y".
+       01 WS-REC-COUNT               PIC 9(7) VALUE 0.
+       01 WS-REVIEW-COUNT            PIC 9(7) VALUE 0.
+
+       01 WS-CONF-THRESHOLD          PIC 9(3) VALUE 70.
+       01 WS-OVERALL-CONF            PIC 9(3) VALUE 0.
+       01 WS-CONF-SUM                PIC 9(5) VALUE 0.
+       01 WS-CONF-N                  PIC 9(3) VALUE 0.
+
+       01 WS-MONTH-TABLE.
+          05 FILLER PIC X(24) VALUE "JANFEBMARAPRMAYJUNJULAUG".
+          05 FILLER PIC X(12) VALUE "SEPOCTNOVDEC".
+       01 WS-MONTH-REDEF REDEFINES WS-MONTH-TABLE.
+          05 WS-MONTH-ENTRY OCCURS 12 TIMES PIC X(3).
+
+       01 WS-DATE-IN                 PIC X(50) VALUE SPACES.
+       01 WS-DATE-ISO                PIC X(10) VALUE SPACES.
+       01 WS-DATE-QUAL               PIC X(1) VALUE SPACE.
+       01 WS-DATE-CONF               PIC 9(3) VALUE 0.
+       01 WS-DATE-TOKENS.
+          05 WS-DATE-TOK OCCURS 6 TIMES PIC X(10).
+       01 WS-DATE-TOK-CNT            PIC 9(2) VALUE 0.
+       01 WS-DATE-UNSTR-PTR          PIC 9(4) VALUE 0.
+       01 WS-MON-IDX                 PIC 9(2) VALUE 0.
+       01 WS-MON-FOUND               PIC 9(2) VALUE 0.
+       01 WS-DAY-NUM                 PIC 9(2) VALUE 0.
+       01 WS-YEAR-NUM                PIC 9(4) VALUE 0.
+       01 WS-I                       PIC 9(2) VALUE 0.
+       01 WS-WARN-CODE               PIC X(8) VALUE SPACES.
+       01 WS-WARN-MSG                PIC X(100) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           ACCEPT WS-ARGC FROM ARGUMENT-NUMBER
+           IF WS-ARGC < 2
+             DISPLAY "USO: GN3S3NRM <raw-in> <norm-out> [INTERACTIVE]"
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+           END-IF
+           ACCEPT WS-IN-FILE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-IN-FILE) TO WS-IN-FILE
+           ACCEPT WS-OUT-FILE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-OUT-FILE) TO WS-OUT-FILE
+           IF WS-ARGC >= 3
+             ACCEPT WS-MODE FROM ARGUMENT-VALUE
+             MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-MODE)) TO WS-MODE
+           END-IF
+
+           OPEN INPUT RAW-FILE
+           IF RETURN-CODE NOT = 0
+             DISPLAY "ERRORE OPEN INPUT SU " FUNCTION TRIM(WS-IN-FILE)
+             MOVE 12 TO RETURN-CODE
+             GOBACK
+           END-IF
+           OPEN OUTPUT NORM-FILE
+
+           PERFORM UNTIL EOF-YES
+             READ RAW-FILE
+               AT END
+                 MOVE "Y" TO WS-EOF
+               NOT AT END
+                 PERFORM 1000-NORMALIZE-RECORD
+             END-READ
+           END-PERFORM
+
+           CLOSE RAW-FILE
+           CLOSE NORM-FILE
+           DISPLAY "GN3S3NRM: RECORD NORMALIZZATI = " WS-REC-COUNT
+           DISPLAY "GN3S3NRM: IN REVISIONE         = " WS-REVIEW-COUNT
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       1000-NORMALIZE-RECORD.
+           MOVE SPACES TO GN370-NORM-RECORD
+           MOVE GRR-PIPELINE-ID TO GNR-PIPELINE-ID
+           MOVE GRR-GEDCOM-XREF TO GNR-GEDCOM-XREF
+           MOVE GRR-RECORD-TYPE TO GNR-RECORD-TYPE
+           MOVE 0 TO GNR-WARN-COUNT WS-CONF-SUM WS-CONF-N
+           MOVE GRR-S1-TOKEN-COUNT TO GNR-S1-TOKEN-COUNT
+           MOVE GRR-MAP-STATUS TO GNR-S2-STATUS
+           MOVE GRR-S2-WARN-COUNT TO GNR-S2-WARN-COUNT
+
+           IF FUNCTION TRIM(GRR-RECORD-TYPE) = "INDI"
+             PERFORM 1100-NORM-NAME
+             PERFORM 1200-NORM-BIRTH
+             PERFORM 1300-NORM-DEATH
+             PERFORM 1400-NORM-TITLE
+           ELSE
+             PERFORM 1500-NORM-FAMILY
+           END-IF
+
+           IF WS-CONF-N > 0
+             DIVIDE WS-CONF-SUM BY WS-CONF-N GIVING WS-OVERALL-CONF
+           ELSE
+             MOVE 100 TO WS-OVERALL-CONF
+           END-IF
+
+           IF WS-OVERALL-CONF < WS-CONF-THRESHOLD
+             ADD 1 TO WS-REVIEW-COUNT
+             IF WS-MODE-INTERACTIVE
+               PERFORM 2000-REVIEW-SCREEN
+             END-IF
+             IF WS-OVERALL-CONF < 40
+               SET GNR-NORM-FAIL TO TRUE
+             ELSE
+               SET GNR-NORM-PARTIAL TO TRUE
+             END-IF
+           ELSE
+             SET GNR-NORM-OK TO TRUE
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:14) TO GNR-NORM-TS
+           WRITE GN370-NORM-RECORD
+           ADD 1 TO WS-REC-COUNT
+           .
+
+       1100-NORM-NAME.
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(GRR-RAW-SURNAME))
+             TO GNR-SURNAME-NORM
+           MOVE GRR-RAW-SURNAME TO GNR-SURNAME-ORIG
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(GRR-RAW-GIVEN))
+             TO GNR-GIVEN-NORM
+           MOVE GRR-RAW-GIVEN TO GNR-GIVEN-ORIG
+           IF GRR-RAW-SURNAME NOT = SPACES
+             MOVE 100 TO GNR-SURNAME-CONF
+           ELSE
+             MOVE 20 TO GNR-SURNAME-CONF
+             MOVE "SURNAME " TO WS-WARN-CODE
+             MOVE "COGNOME MANCANTE" TO WS-WARN-MSG
+             PERFORM 1900-ADD-WARNING
+           END-IF
+           IF GRR-RAW-GIVEN NOT = SPACES
+             MOVE 100 TO GNR-GIVEN-CONF
+           ELSE
+             MOVE 20 TO GNR-GIVEN-CONF
+             MOVE "GIVEN   " TO WS-WARN-CODE
+             MOVE "NOME MANCANTE" TO WS-WARN-MSG
+             PERFORM 1900-ADD-WARNING
+           END-IF
+           IF GNR-SURNAME-NORM NOT = GRR-RAW-SURNAME
+             MOVE "Y" TO GNR-NAME-MODIFIED
+           END-IF
+           ADD GNR-SURNAME-CONF TO WS-CONF-SUM
+           ADD 1 TO WS-CONF-N
+           ADD GNR-GIVEN-CONF TO WS-CONF-SUM
+           ADD 1 TO WS-CONF-N
+           .
+
+       1200-NORM-BIRTH.
+           MOVE GRR-RAW-BIRTH-DATE TO WS-DATE-IN
+           PERFORM 3000-PARSE-GEDCOM-DATE
+           MOVE WS-DATE-ISO TO GNR-BIRTH-DATE-ISO
+           MOVE WS-DATE-QUAL TO GNR-BIRTH-DATE-QUAL
+           MOVE WS-DATE-CONF TO GNR-BIRTH-DATE-CONF
+           IF WS-DATE-CONF < 100 AND GRR-RAW-BIRTH-DATE NOT = SPACES
+             MOVE "Y" TO GNR-DATE-MODIFIED
+           END-IF
+           IF WS-DATE-CONF < 70
+             MOVE "BIRTDATE" TO WS-WARN-CODE
+             MOVE "DATA DI NASCITA INCERTA O ASSENTE" TO WS-WARN-MSG
+             PERFORM 1900-ADD-WARNING
+           END-IF
+           ADD WS-DATE-CONF TO WS-CONF-SUM
+           ADD 1 TO WS-CONF-N
+
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(GRR-RAW-BIRTH-PLACE))
+             TO GNR-BIRTH-PLACE-NORM
+           IF GRR-RAW-BIRTH-PLACE NOT = SPACES
+             MOVE 80 TO GNR-BIRTH-PLACE-CONF
+           ELSE
+             MOVE 0 TO GNR-BIRTH-PLACE-CONF
+           END-IF
+           ADD GNR-BIRTH-PLACE-CONF TO WS-CONF-SUM
+           ADD 1 TO WS-CONF-N
+           .
+
+       1300-NORM-DEATH.
+           MOVE GRR-RAW-DEATH-DATE TO WS-DATE-IN
+           PERFORM 3000-PARSE-GEDCOM-DATE
+           MOVE WS-DATE-ISO TO GNR-DEATH-DATE-ISO
+           MOVE WS-DATE-QUAL TO GNR-DEATH-DATE-QUAL
+           MOVE WS-DATE-CONF TO GNR-DEATH-DATE-CONF
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(GRR-RAW-DEATH-PLACE))
+             TO GNR-DEATH-PLACE-ID
+      * GNR-DEATH-PLACE-ID e' una chiave risolta altrove; finche' non
+      * gira un passo di gazetteer su questa pipeline porta il testo.
+           IF GRR-RAW-DEATH-DATE NOT = SPACES
+             ADD WS-DATE-CONF TO WS-CONF-SUM
+             ADD 1 TO WS-CONF-N
+           END-IF
+           .
+
+       1400-NORM-TITLE.
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(GRR-RAW-TITLE))
+             TO GNR-TITLE-NORM
+           IF GRR-RAW-TITLE NOT = SPACES
+             MOVE 90 TO GNR-TITLE-CONF
+             MOVE GRR-RAW-TITLE TO GNR-NOBLE-RANK
+           ELSE
+             MOVE 100 TO GNR-TITLE-CONF
+           END-IF
+           .
+
+       1500-NORM-FAMILY.
+           MOVE GRR-FAM-HUSB-XREF TO GNR-FAM-HUSB-XREF
+           MOVE GRR-FAM-WIFE-XREF TO GNR-FAM-WIFE-XREF
+           MOVE GRR-FAM-CHIL-COUNT TO GNR-FAM-CHIL-COUNT
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 10
+             MOVE GRR-FAM-CHIL-XREFS(WS-I) TO GNR-FAM-CHIL-XREFS(WS-I)
+           END-PERFORM
+
+           MOVE GRR-FAM-MARR-DATE TO WS-DATE-IN
+           PERFORM 3000-PARSE-GEDCOM-DATE
+           MOVE WS-DATE-ISO TO GNR-FAM-MARR-DATE-ISO
+           MOVE WS-DATE-QUAL TO GNR-FAM-MARR-DATE-QUAL
+           MOVE WS-DATE-CONF TO GNR-FAM-MARR-DATE-CONF
+           IF WS-DATE-CONF < 70 AND GRR-FAM-MARR-DATE NOT = SPACES
+             MOVE "MARRDATE" TO WS-WARN-CODE
+             MOVE "DATA DI MATRIMONIO INCERTA O ASSENTE" TO WS-WARN-MSG
+             PERFORM 1900-ADD-WARNING
+           END-IF
+           ADD WS-DATE-CONF TO WS-CONF-SUM
+           ADD 1 TO WS-CONF-N
+
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(GRR-FAM-MARR-PLACE))
+             TO GNR-FAM-MARR-PLACE-NORM
+
+           IF GRR-FAM-HUSB-XREF = SPACES
+             MOVE "FAMHUSB " TO WS-WARN-CODE
+             MOVE "MARITO NON INDICATO" TO WS-WARN-MSG
+             PERFORM 1900-ADD-WARNING
+           ELSE
+             ADD 100 TO WS-CONF-SUM
+             ADD 1 TO WS-CONF-N
+           END-IF
+           IF GRR-FAM-WIFE-XREF = SPACES
+             MOVE "FAMWIFE " TO WS-WARN-CODE
+             MOVE "MOGLIE NON INDICATA" TO WS-WARN-MSG
+             PERFORM 1900-ADD-WARNING
+           ELSE
+             ADD 100 TO WS-CONF-SUM
+             ADD 1 TO WS-CONF-N
+           END-IF
+           .
+
+       1900-ADD-WARNING.
+           IF GNR-WARN-COUNT < 20
+             ADD 1 TO GNR-WARN-COUNT
+             MOVE WS-WARN-CODE TO GNR-WARN-CODE(GNR-WARN-COUNT)
+             MOVE WS-WARN-MSG TO GNR-WARN-MSG(GNR-WARN-COUNT)
+           END-IF
+           .
+
+       3000-PARSE-GEDCOM-DATE.
+           MOVE SPACES TO WS-DATE-ISO
+           MOVE SPACE TO WS-DATE-QUAL
+           MOVE 0 TO WS-DATE-CONF WS-DAY-NUM WS-YEAR-NUM WS-MON-FOUND
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-DATE-IN))
+             TO WS-DATE-IN
+
+           IF WS-DATE-IN = SPACES
+             MOVE 0 TO WS-DATE-CONF
+           ELSE
+             IF WS-DATE-IN(1:3) = "ABT" OR WS-DATE-IN(1:3) = "EST"
+                OR WS-DATE-IN(1:3) = "CAL"
+               MOVE "A" TO WS-DATE-QUAL
+             END-IF
+             IF WS-DATE-IN(1:3) = "BEF"
+               MOVE "B" TO WS-DATE-QUAL
+             END-IF
+             IF WS-DATE-IN(1:3) = "AFT"
+               MOVE "F" TO WS-DATE-QUAL
+             END-IF
+             IF WS-DATE-IN(1:3) = "BET"
+               MOVE "R" TO WS-DATE-QUAL
+             END-IF
+
+             UNSTRING WS-DATE-IN DELIMITED BY ALL SPACE
+               INTO WS-DATE-TOK(1) WS-DATE-TOK(2) WS-DATE-TOK(3)
+                    WS-DATE-TOK(4) WS-DATE-TOK(5) WS-DATE-TOK(6)
+             END-UNSTRING
+
+             PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 6
+               IF FUNCTION TEST-NUMVAL(WS-DATE-TOK(WS-I)) = 0
+                  AND WS-DATE-TOK(WS-I) NOT = SPACES
+                 IF FUNCTION LENGTH(FUNCTION TRIM(WS-DATE-TOK(WS-I)))
+                    = 4
+                   MOVE FUNCTION NUMVAL(WS-DATE-TOK(WS-I))
+                     TO WS-YEAR-NUM
+                 ELSE
+                   IF WS-DAY-NUM = 0
+                     MOVE FUNCTION NUMVAL(WS-DATE-TOK(WS-I))
+                       TO WS-DAY-NUM
+                   END-IF
+                 END-IF
+               END-IF
+               PERFORM VARYING WS-MON-IDX FROM 1 BY 1
+                   UNTIL WS-MON-IDX > 12
+                 IF WS-DATE-TOK(WS-I) = WS-MONTH-ENTRY(WS-MON-IDX)
+                   MOVE WS-MON-IDX TO WS-MON-FOUND
+                 END-IF
+               END-PERFORM
+             END-PERFORM
+
+             IF WS-YEAR-NUM = 0
+               MOVE 10 TO WS-DATE-CONF
+             ELSE
+               IF WS-MON-FOUND = 0
+                 STRING WS-YEAR-NUM "-00-00" DELIMITED BY SIZE
+                   INTO WS-DATE-ISO
+                 MOVE 60 TO WS-DATE-CONF
+               ELSE
+                 IF WS-DAY-NUM = 0
+                   STRING WS-YEAR-NUM "-" WS-MON-FOUND "-00"
+                     DELIMITED BY SIZE INTO WS-DATE-ISO
+                   MOVE 80 TO WS-DATE-CONF
+                 ELSE
+                   STRING WS-YEAR-NUM "-" WS-MON-FOUND "-" WS-DAY-NUM
+                     DELIMITED BY SIZE INTO WS-DATE-ISO
+                   MOVE 100 TO WS-DATE-CONF
+                 END-IF
+               END-IF
+               IF WS-DATE-QUAL NOT = SPACE
+                 COMPUTE WS-DATE-CONF = WS-DATE-CONF - 15
+                 IF WS-DATE-CONF < 0
+                   MOVE 0 TO WS-DATE-CONF
+                 END-IF
+               END-IF
+             END-IF
+           END-IF
+           .
+
+       2000-REVIEW-SCREEN.
+           DISPLAY " "
+           DISPLAY "--- REVISIONE BASSA CONFIDENZA ----------------"
+           DISPLAY "XREF      : " FUNCTION TRIM(GNR-GEDCOM-XREF)
+           DISPLAY "TIPO      : " FUNCTION TRIM(GNR-RECORD-TYPE)
+           DISPLAY "COGNOME   : " GNR-SURNAME-ORIG
+                   " -> " GNR-SURNAME-NORM
+                   " (CONF=" GNR-SURNAME-CONF ")"
+           DISPLAY "NOME      : " GNR-GIVEN-ORIG
+                   " -> " GNR-GIVEN-NORM
+                   " (CONF=" GNR-GIVEN-CONF ")"
+           DISPLAY "NASCITA   : " GNR-BIRTH-DATE-ISO
+                   " (CONF=" GNR-BIRTH-DATE-CONF ")"
+           DISPLAY "CONFIDENZA COMPLESSIVA: " WS-OVERALL-CONF
+           DISPLAY "AVVISI:"
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > GNR-WARN-COUNT
+             DISPLAY "  " GNR-WARN-CODE(WS-I) " - " GNR-WARN-MSG(WS-I)
+           END-PERFORM
+           DISPLAY "ACCETTA COSI' COM'E'? (S/N, INVIO=S): "
+                   WITH NO ADVANCING
+           ACCEPT WS-DATE-TOK(1)
+           .
