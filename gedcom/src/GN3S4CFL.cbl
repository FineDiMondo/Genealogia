@@ -0,0 +1,357 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GN3S4CFL.
+
+      *================================================================*
+      * GEDCOM PIPELINE - STAGE 4 - CONFLICT_DETECT                    *
+      * Confronta ogni GN370-NORM-RECORD di tipo INDI prodotto da      *
+      * GN3S3NRM con l'estrazione piatta delle PERSON gia' presenti a  *
+      * database (prodotta da GN3PEXT0) per cognome + nome + data di   *
+      * nascita, e scrive un GN370-CONFLICT-REPORT per ogni possibile  *
+      * duplicato trovato. In modalita' INTERACTIVE offre una          *
+      * schermata di revisione subito dopo ogni conflitto trovato.     *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NORM-FILE ASSIGN TO DYNAMIC WS-IN-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXISTING-FILE ASSIGN TO DYNAMIC WS-EXIST-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONFLICT-FILE ASSIGN TO DYNAMIC WS-OUT-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NORM-FILE.
+       COPY "GN370-NORM-RECORD.cpy".
+
+       FD  EXISTING-FILE.
+       01  EXISTING-REC              PIC X(256).
+
+       FD  CONFLICT-FILE.
+       COPY "GN370-CONFLICT-REPORT.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-ARGC                    PIC 9(4) VALUE 0.
+       01 WS-IN-FILE                 PIC X(256) VALUE SPACES.
+       01 WS-EXIST-FILE              PIC X(256) VALUE SPACES.
+       01 WS-OUT-FILE                PIC X(256) VALUE SPACES.
+       01 WS-PIPELINE-ID             PIC X(20) VALUE SPACES.
+       01 WS-MODE                    PIC X(16) VALUE "BATCH".
+          88 WS-MODE-INTERACTIVE     VALUE "INTERACTIVE".
+       01 WS-EOF                     PIC X VALUE "N".
+          88 EOF-YES                 VALUE "Y".
+       01 WS-EXIST-EOF               PIC X VALUE "N".
+          88 EXIST-EOF-YES           VALUE "Y".
+       01 WS-REC-COUNT               PIC 9(7) VALUE 0.
+       01 WS-CONFLICT-COUNT          PIC 9(7) VALUE 0.
+
+       01 WS-SIM-SCORE                PIC 9(3) VALUE 0.
+       01 WS-BEST-SCORE               PIC 9(3) VALUE 0.
+       01 WS-BEST-IDX                 PIC 9(4) VALUE 0.
+       01 WS-I                        PIC 9(4) VALUE 0.
+       01 WS-NAMLEN                   PIC 9(4) VALUE 0.
+       01 WS-ANSWER                   PIC X(1) VALUE SPACE.
+
+      * PERSON ESTRATTA IN MEMORIA (LAYOUT GN1PRSN-SEG)
+       01 WS-EXIST-TABLE.
+          05 WS-EXIST-ENTRY    OCCURS 2000 TIMES.
+             10 WS-E-PERS-ID        PIC X(12).
+             10 WS-E-PERS-NAME      PIC X(40).
+             10 WS-E-PERS-GEND      PIC X(1).
+             10 WS-E-PERS-BDATE     PIC X(10).
+             10 WS-E-PERS-ROOT      PIC X(12).
+       01 WS-EXIST-COUNT              PIC 9(4) VALUE 0.
+
+      * COPPIE MARITO/MOGLIE GIA' VISTE IN QUESTA CORSA, PER RILEVARE
+      * UN FAM DUPLICATO ARRIVATO PIU' VOLTE NELLO STESSO FILE GEDCOM.
+       01 WS-FAM-SEEN-TABLE.
+          05 WS-FAM-SEEN-ENTRY  OCCURS 2000 TIMES.
+             10 WS-FS-HUSB-XREF     PIC X(30).
+             10 WS-FS-WIFE-XREF     PIC X(30).
+             10 WS-FS-XREF          PIC X(30).
+       01 WS-FAM-SEEN-COUNT           PIC 9(4) VALUE 0.
+       01 WS-FAM-DUP-IDX              PIC 9(4) VALUE 0.
+       01 WS-FAM-COUNT                PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           ACCEPT WS-ARGC FROM ARGUMENT-NUMBER
+           IF WS-ARGC < 4
+             DISPLAY "USO: GN3S4CFL <norm-in> <existing-extract-in> "
+                     "<conflict-out> <pipeline-id> [INTERACTIVE]"
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+           END-IF
+           ACCEPT WS-IN-FILE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-IN-FILE) TO WS-IN-FILE
+           ACCEPT WS-EXIST-FILE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-EXIST-FILE) TO WS-EXIST-FILE
+           ACCEPT WS-OUT-FILE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-OUT-FILE) TO WS-OUT-FILE
+           ACCEPT WS-PIPELINE-ID FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-PIPELINE-ID) TO WS-PIPELINE-ID
+           IF WS-ARGC >= 5
+             ACCEPT WS-MODE FROM ARGUMENT-VALUE
+             MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-MODE)) TO WS-MODE
+           END-IF
+
+           PERFORM 1000-LOAD-EXISTING
+
+           OPEN INPUT NORM-FILE
+           IF RETURN-CODE NOT = 0
+             DISPLAY "ERRORE OPEN INPUT SU " FUNCTION TRIM(WS-IN-FILE)
+             MOVE 12 TO RETURN-CODE
+             GOBACK
+           END-IF
+           OPEN OUTPUT CONFLICT-FILE
+
+           PERFORM UNTIL EOF-YES
+             READ NORM-FILE
+               AT END
+                 MOVE "Y" TO WS-EOF
+               NOT AT END
+                 EVALUATE FUNCTION TRIM(GNR-RECORD-TYPE)
+                   WHEN "INDI"
+                     PERFORM 2000-CHECK-RECORD
+                   WHEN "FAM"
+                     PERFORM 2500-CHECK-FAMILY-RECORD
+                 END-EVALUATE
+             END-READ
+           END-PERFORM
+
+           CLOSE NORM-FILE
+           CLOSE CONFLICT-FILE
+           DISPLAY "GN3S4CFL: RECORD ANALIZZATI  = " WS-REC-COUNT
+           DISPLAY "GN3S4CFL: FAMIGLIE ANALIZZATE = " WS-FAM-COUNT
+           DISPLAY "GN3S4CFL: CONFLITTI TROVATI  = " WS-CONFLICT-COUNT
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       1000-LOAD-EXISTING.
+           MOVE 0 TO WS-EXIST-COUNT
+           OPEN INPUT EXISTING-FILE
+           IF RETURN-CODE NOT = 0
+      * NESSUNA ESTRAZIONE DISPONIBILE: NESSUN CONFLITTO E' RILEVABILE,
+      * MA LA PIPELINE NON SI FERMA (PRIMO IMPORT SU DATABASE VUOTO).
+             EXIT PARAGRAPH
+           END-IF
+           MOVE "N" TO WS-EXIST-EOF
+           PERFORM UNTIL EXIST-EOF-YES OR WS-EXIST-COUNT >= 2000
+             READ EXISTING-FILE
+               AT END
+                 MOVE "Y" TO WS-EXIST-EOF
+               NOT AT END
+                 ADD 1 TO WS-EXIST-COUNT
+                 MOVE EXISTING-REC(1:12)  TO
+                      WS-E-PERS-ID(WS-EXIST-COUNT)
+                 MOVE EXISTING-REC(13:40) TO
+                      WS-E-PERS-NAME(WS-EXIST-COUNT)
+                 MOVE EXISTING-REC(53:1)  TO
+                      WS-E-PERS-GEND(WS-EXIST-COUNT)
+                 MOVE EXISTING-REC(54:10) TO
+                      WS-E-PERS-BDATE(WS-EXIST-COUNT)
+                 MOVE EXISTING-REC(64:12) TO
+                      WS-E-PERS-ROOT(WS-EXIST-COUNT)
+             END-READ
+           END-PERFORM
+           CLOSE EXISTING-FILE
+           .
+
+       2000-CHECK-RECORD.
+           ADD 1 TO WS-REC-COUNT
+           MOVE 0 TO WS-BEST-SCORE WS-BEST-IDX
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-EXIST-COUNT
+             PERFORM 2100-SCORE-CANDIDATE
+             IF WS-SIM-SCORE > WS-BEST-SCORE
+               MOVE WS-SIM-SCORE TO WS-BEST-SCORE
+               MOVE WS-I TO WS-BEST-IDX
+             END-IF
+           END-PERFORM
+           IF WS-BEST-SCORE >= 40
+             PERFORM 3000-WRITE-CONFLICT
+           END-IF
+           .
+
+      * PUNTEGGIO: 50 COGNOME, 20 INIZIALE DEL NOME, 30 DATA DI
+      * NASCITA ESATTA - NOME E DATA DI NASCITA SONO GLI IDENTIFICATORI
+      * PIU' STABILI DI UNA PERSONA IN GEDCOM, QUINDI PESANO DI PIU';
+      * IL LUOGO DI NASCITA NON ENTRA NEL PUNTEGGIO PERCHE' GN1PRSN-SEG
+      * NON PORTA ANCORA UN CAMPO LUOGO DA CONFRONTARE.
+       2100-SCORE-CANDIDATE.
+           MOVE 0 TO WS-SIM-SCORE
+           IF FUNCTION TRIM(GNR-SURNAME-NORM) NOT = SPACES
+              AND WS-E-PERS-NAME(WS-I) NOT = SPACES
+             MOVE FUNCTION LENGTH(FUNCTION TRIM(GNR-SURNAME-NORM))
+               TO WS-NAMLEN
+             IF WS-NAMLEN <= 40
+               IF FUNCTION UPPER-CASE(WS-E-PERS-NAME(WS-I)) =
+                  FUNCTION TRIM(GNR-SURNAME-NORM)
+                 ADD 50 TO WS-SIM-SCORE
+               ELSE
+                 IF FUNCTION TRIM(WS-E-PERS-NAME(WS-I))
+                    (1:WS-NAMLEN) = FUNCTION TRIM(GNR-SURNAME-NORM)
+                   ADD 30 TO WS-SIM-SCORE
+                 END-IF
+               END-IF
+             END-IF
+           END-IF
+           IF FUNCTION TRIM(GNR-GIVEN-NORM) NOT = SPACES
+              AND WS-E-PERS-NAME(WS-I) NOT = SPACES
+             IF FUNCTION TRIM(WS-E-PERS-NAME(WS-I)) (1:1) =
+                FUNCTION TRIM(GNR-GIVEN-NORM) (1:1)
+               ADD 20 TO WS-SIM-SCORE
+             END-IF
+           END-IF
+           IF GNR-BIRTH-DATE-ISO NOT = SPACES
+              AND GNR-BIRTH-DATE-ISO = WS-E-PERS-BDATE(WS-I)
+             ADD 30 TO WS-SIM-SCORE
+           END-IF
+           IF WS-SIM-SCORE > 100
+             MOVE 100 TO WS-SIM-SCORE
+           END-IF
+           .
+
+      * RILEVA UN FAM DUPLICATO ARRIVATO PIU' VOLTE NELLO STESSO FILE
+      * GEDCOM: STESSA COPPIA MARITO/MOGLIE GIA' VISTA IN QUESTA CORSA.
+      * IL RISCONTRO CONTRO LE FAMILY GIA' A DATABASE VIENE FATTO IN
+      * S5, DOVE SONO NOTI GLI XREF INDI RISOLTI A PERS-ID REALI.
+       2500-CHECK-FAMILY-RECORD.
+           ADD 1 TO WS-REC-COUNT
+           ADD 1 TO WS-FAM-COUNT
+           MOVE 0 TO WS-FAM-DUP-IDX
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-FAM-SEEN-COUNT
+             IF WS-FS-HUSB-XREF(WS-I) = GNR-FAM-HUSB-XREF
+                AND WS-FS-WIFE-XREF(WS-I) = GNR-FAM-WIFE-XREF
+                AND GNR-FAM-HUSB-XREF NOT = SPACES
+                AND GNR-FAM-WIFE-XREF NOT = SPACES
+               MOVE WS-I TO WS-FAM-DUP-IDX
+             END-IF
+           END-PERFORM
+           IF WS-FAM-DUP-IDX > 0
+             PERFORM 3500-WRITE-FAM-CONFLICT
+           END-IF
+           IF WS-FAM-SEEN-COUNT < 2000
+             ADD 1 TO WS-FAM-SEEN-COUNT
+             MOVE GNR-FAM-HUSB-XREF
+               TO WS-FS-HUSB-XREF(WS-FAM-SEEN-COUNT)
+             MOVE GNR-FAM-WIFE-XREF
+               TO WS-FS-WIFE-XREF(WS-FAM-SEEN-COUNT)
+             MOVE GNR-GEDCOM-XREF
+               TO WS-FS-XREF(WS-FAM-SEEN-COUNT)
+           END-IF
+           .
+
+       3500-WRITE-FAM-CONFLICT.
+           ADD 1 TO WS-CONFLICT-COUNT
+           MOVE SPACES TO GN370-CONFLICT-REPORT
+           MOVE WS-PIPELINE-ID TO GCR-PIPELINE-ID
+           MOVE GNR-GEDCOM-XREF TO GCR-INCOMING-XREF
+           MOVE WS-FS-XREF(WS-FAM-DUP-IDX) TO GCR-EXISTING-ID
+           MOVE "FAM-DUP" TO GCR-CONFLICT-TYPE
+           MOVE 100 TO GCR-SIMILARITY-SCORE
+           SET GCR-HIGH TO TRUE
+
+           MOVE 1 TO GCR-FIELD-COUNT
+           MOVE "HUSB-XREF" TO GCR-FIELD-NAME(1)
+           MOVE GNR-FAM-HUSB-XREF TO GCR-FIELD-INCOMING(1) (1:30)
+           MOVE WS-FS-HUSB-XREF(WS-FAM-DUP-IDX)
+             TO GCR-FIELD-EXISTING(1) (1:30)
+
+           MOVE 2 TO GCR-FIELD-COUNT
+           MOVE "WIFE-XREF" TO GCR-FIELD-NAME(2)
+           MOVE GNR-FAM-WIFE-XREF TO GCR-FIELD-INCOMING(2) (1:30)
+           MOVE WS-FS-WIFE-XREF(WS-FAM-DUP-IDX)
+             TO GCR-FIELD-EXISTING(2) (1:30)
+
+           SET GCR-PENDING-USER TO TRUE
+           MOVE FUNCTION CURRENT-DATE(1:14) TO GCR-RESOLVE-TS
+           MOVE SPACES TO GCR-RESOLVE-BY
+
+           IF WS-MODE-INTERACTIVE
+             PERFORM 4000-REVIEW-SCREEN
+           END-IF
+
+           WRITE GN370-CONFLICT-REPORT
+           .
+
+       3000-WRITE-CONFLICT.
+           ADD 1 TO WS-CONFLICT-COUNT
+           MOVE SPACES TO GN370-CONFLICT-REPORT
+           MOVE WS-PIPELINE-ID TO GCR-PIPELINE-ID
+           MOVE GNR-GEDCOM-XREF TO GCR-INCOMING-XREF
+           MOVE WS-E-PERS-ID(WS-BEST-IDX) TO GCR-EXISTING-ID
+           MOVE "POSSIBLE-DUP" TO GCR-CONFLICT-TYPE
+           MOVE WS-BEST-SCORE TO GCR-SIMILARITY-SCORE
+           EVALUATE TRUE
+             WHEN WS-BEST-SCORE >= 90
+               SET GCR-HIGH TO TRUE
+             WHEN WS-BEST-SCORE >= 65
+               SET GCR-MEDIUM TO TRUE
+             WHEN OTHER
+               SET GCR-LOW TO TRUE
+           END-EVALUATE
+
+           MOVE 1 TO GCR-FIELD-COUNT
+           MOVE "SURNAME" TO GCR-FIELD-NAME(1)
+           MOVE GNR-SURNAME-NORM TO GCR-FIELD-INCOMING(1) (1:80)
+           MOVE WS-E-PERS-NAME(WS-BEST-IDX)
+             TO GCR-FIELD-EXISTING(1) (1:40)
+
+           MOVE 2 TO GCR-FIELD-COUNT
+           MOVE "GIVEN" TO GCR-FIELD-NAME(2)
+           MOVE GNR-GIVEN-NORM TO GCR-FIELD-INCOMING(2) (1:80)
+           MOVE WS-E-PERS-NAME(WS-BEST-IDX)
+             TO GCR-FIELD-EXISTING(2) (1:40)
+
+           MOVE 3 TO GCR-FIELD-COUNT
+           MOVE "BIRTH-DATE" TO GCR-FIELD-NAME(3)
+           MOVE GNR-BIRTH-DATE-ISO TO GCR-FIELD-INCOMING(3) (1:10)
+           MOVE WS-E-PERS-BDATE(WS-BEST-IDX)
+             TO GCR-FIELD-EXISTING(3) (1:10)
+
+           SET GCR-PENDING-USER TO TRUE
+           MOVE FUNCTION CURRENT-DATE(1:14) TO GCR-RESOLVE-TS
+           MOVE SPACES TO GCR-RESOLVE-BY
+
+           IF WS-MODE-INTERACTIVE
+             PERFORM 4000-REVIEW-SCREEN
+           END-IF
+
+           WRITE GN370-CONFLICT-REPORT
+           .
+
+       4000-REVIEW-SCREEN.
+           DISPLAY " "
+           DISPLAY "--- CONFLITTO POSSIBILE DUPLICATO --------------"
+           DISPLAY "XREF IN ARRIVO : " FUNCTION TRIM(GCR-INCOMING-XREF)
+           DISPLAY "PERSONA NOTA   : " FUNCTION TRIM(GCR-EXISTING-ID)
+           DISPLAY "SIMILARITA'    : " GCR-SIMILARITY-SCORE
+                   " (" GCR-SEVERITY ")"
+           DISPLAY "COGNOME IN/ESIST: " GCR-FIELD-INCOMING(1) (1:40)
+                   " / " GCR-FIELD-EXISTING(1) (1:40)
+           DISPLAY "NOME    IN/ESIST: " GCR-FIELD-INCOMING(2) (1:40)
+                   " / " GCR-FIELD-EXISTING(2) (1:40)
+           DISPLAY "NASCITA IN/ESIST: " GCR-FIELD-INCOMING(3)
+                   " / " GCR-FIELD-EXISTING(3)
+           DISPLAY "RISOLUZIONE: (A)ccept new  (K)eep esistente  "
+                   "(M)erge  (S)kip  [INVIO=pending]: "
+                   WITH NO ADVANCING
+           ACCEPT WS-ANSWER
+           EVALUATE FUNCTION UPPER-CASE(WS-ANSWER)
+             WHEN "A"
+               SET GCR-ACCEPT-NEW TO TRUE
+             WHEN "K"
+               SET GCR-KEEP-EXIST TO TRUE
+             WHEN "M"
+               SET GCR-MERGE TO TRUE
+             WHEN "S"
+               SET GCR-SKIP TO TRUE
+             WHEN OTHER
+               SET GCR-PENDING-USER TO TRUE
+           END-EVALUATE
+           MOVE "OPERATORE" TO GCR-RESOLVE-BY
+           .
