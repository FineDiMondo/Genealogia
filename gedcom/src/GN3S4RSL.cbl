@@ -0,0 +1,187 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GN3S4RSL.
+
+      *================================================================*
+      * GEDCOM PIPELINE - STAGE 4 - CONFLICT RESOLUTION SCREEN         *
+      * Rilegge un GN370-CONFLICT-REPORT scritto da GN3S4CFL e lascia  *
+      * all'operatore scorrere ogni conflitto ancora PENDING (PF8/PF7  *
+      * in stile terminale: INVIO=avanti, B=torna indietro) per        *
+      * decidere ACCEPT_NEW/KEEP_EXIST/MERGE/SKIP, riscrivendo il file *
+      * con le risoluzioni aggiornate.                                 *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONFLICT-FILE ASSIGN TO DYNAMIC WS-IO-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT WORK-FILE ASSIGN TO DYNAMIC WS-WORK-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONFLICT-FILE.
+       COPY "GN370-CONFLICT-REPORT.cpy".
+
+       FD  WORK-FILE.
+       01  WORK-REC                  PIC X(2800).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ARGC                    PIC 9(4) VALUE 0.
+       01 WS-IO-FILE                 PIC X(256) VALUE SPACES.
+       01 WS-WORK-FILE               PIC X(256) VALUE SPACES.
+       01 WS-EOF                     PIC X VALUE "N".
+          88 EOF-YES                 VALUE "Y".
+       01 WS-TOTAL                   PIC 9(5) VALUE 0.
+       01 WS-PENDING                 PIC 9(5) VALUE 0.
+       01 WS-RESOLVED                PIC 9(5) VALUE 0.
+       01 WS-I                       PIC 9(5) VALUE 0.
+       01 WS-J                       PIC 9(5) VALUE 0.
+       01 WS-ANSWER                  PIC X(1) VALUE SPACE.
+       01 WS-GO-BACK                 PIC X(1) VALUE "N".
+          88 WS-GO-BACK-YES          VALUE "Y".
+
+       01 WS-CONFLICT-TABLE.
+          05 WS-CONFLICT-ENTRY OCCURS 500 TIMES PIC X(2800).
+       01 WS-CONFLICT-LEN            PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           ACCEPT WS-ARGC FROM ARGUMENT-NUMBER
+           IF WS-ARGC < 1
+             DISPLAY "USO: GN3S4RSL <conflict-report-file>"
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+           END-IF
+           ACCEPT WS-IO-FILE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-IO-FILE) TO WS-IO-FILE
+           MOVE FUNCTION LENGTH(GN370-CONFLICT-REPORT)
+             TO WS-CONFLICT-LEN
+
+           PERFORM 1000-LOAD-CONFLICTS
+           IF WS-PENDING = 0
+             DISPLAY "GN3S4RSL: NESSUN CONFLITTO IN PENDING."
+             MOVE 0 TO RETURN-CODE
+             GOBACK
+           END-IF
+
+           PERFORM 2000-PAGE-THROUGH-PENDING
+           PERFORM 3000-REWRITE-FILE
+
+           DISPLAY "GN3S4RSL: CONFLITTI TOTALI    = " WS-TOTAL
+           DISPLAY "GN3S4RSL: RISOLTI IN SESSIONE  = " WS-RESOLVED
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       1000-LOAD-CONFLICTS.
+           MOVE 0 TO WS-TOTAL WS-PENDING
+           OPEN INPUT CONFLICT-FILE
+           IF RETURN-CODE NOT = 0
+             DISPLAY "ERRORE OPEN INPUT SU " FUNCTION TRIM(WS-IO-FILE)
+             MOVE 12 TO RETURN-CODE
+             GOBACK
+           END-IF
+           PERFORM UNTIL EOF-YES OR WS-TOTAL >= 500
+             READ CONFLICT-FILE
+               AT END
+                 MOVE "Y" TO WS-EOF
+               NOT AT END
+                 ADD 1 TO WS-TOTAL
+                 MOVE GN370-CONFLICT-REPORT TO
+                      WS-CONFLICT-ENTRY(WS-TOTAL) (1:WS-CONFLICT-LEN)
+                 IF GCR-PENDING-USER
+                   ADD 1 TO WS-PENDING
+                 END-IF
+             END-READ
+           END-PERFORM
+           CLOSE CONFLICT-FILE
+           .
+
+       2000-PAGE-THROUGH-PENDING.
+           MOVE 0 TO WS-RESOLVED
+           MOVE 1 TO WS-I
+           PERFORM UNTIL WS-I > WS-TOTAL
+             MOVE WS-CONFLICT-ENTRY(WS-I) (1:WS-CONFLICT-LEN)
+               TO GN370-CONFLICT-REPORT
+             IF GCR-PENDING-USER
+               PERFORM 2100-SHOW-AND-RESOLVE
+               MOVE GN370-CONFLICT-REPORT TO
+                    WS-CONFLICT-ENTRY(WS-I) (1:WS-CONFLICT-LEN)
+               IF WS-GO-BACK-YES
+                 PERFORM 2150-STEP-BACK-TO-PENDING
+               ELSE
+                 ADD 1 TO WS-I
+               END-IF
+             ELSE
+               ADD 1 TO WS-I
+             END-IF
+           END-PERFORM
+           .
+
+       2150-STEP-BACK-TO-PENDING.
+      * TORNA AL CONFLITTO PENDING PRECEDENTE (TASTO B), SALTANDO GLI
+      * EVENTUALI CONFLITTI GIA' RISOLTI CHE LO SEPARANO DA QUELLO
+      * CORRENTE. RESTA SUL PRIMO SE NON C'E' NULLA PRIMA.
+           PERFORM UNTIL WS-I = 1
+             SUBTRACT 1 FROM WS-I
+             MOVE WS-CONFLICT-ENTRY(WS-I) (1:WS-CONFLICT-LEN)
+               TO GN370-CONFLICT-REPORT
+             IF GCR-PENDING-USER
+               EXIT PERFORM
+             END-IF
+           END-PERFORM
+           .
+
+       2100-SHOW-AND-RESOLVE.
+           DISPLAY " "
+           DISPLAY "--- CONFLITTO " WS-I " DI " WS-TOTAL " PENDING ---"
+           DISPLAY "PIPELINE       : " FUNCTION TRIM(GCR-PIPELINE-ID)
+           DISPLAY "XREF IN ARRIVO : " FUNCTION TRIM(GCR-INCOMING-XREF)
+           DISPLAY "PERSONA NOTA   : " FUNCTION TRIM(GCR-EXISTING-ID)
+           DISPLAY "SIMILARITA'    : " GCR-SIMILARITY-SCORE
+                   " (" GCR-SEVERITY ")"
+           PERFORM VARYING WS-J FROM 1 BY 1
+               UNTIL WS-J > GCR-FIELD-COUNT
+             DISPLAY "  " GCR-FIELD-NAME(WS-J) ": "
+                     FUNCTION TRIM(GCR-FIELD-INCOMING(WS-J))
+                     " / "
+                     FUNCTION TRIM(GCR-FIELD-EXISTING(WS-J))
+           END-PERFORM
+           MOVE "N" TO WS-GO-BACK
+           DISPLAY "RISOLUZIONE: (A)ccept new  (K)eep esistente  "
+                   "(M)erge  (S)kip  (B)ack  (N)ext senza risolvere: "
+                   WITH NO ADVANCING
+           ACCEPT WS-ANSWER
+           EVALUATE FUNCTION UPPER-CASE(WS-ANSWER)
+             WHEN "A"
+               SET GCR-ACCEPT-NEW TO TRUE
+               ADD 1 TO WS-RESOLVED
+             WHEN "K"
+               SET GCR-KEEP-EXIST TO TRUE
+               ADD 1 TO WS-RESOLVED
+             WHEN "M"
+               SET GCR-MERGE TO TRUE
+               ADD 1 TO WS-RESOLVED
+             WHEN "S"
+               SET GCR-SKIP TO TRUE
+               ADD 1 TO WS-RESOLVED
+             WHEN "B"
+               SET WS-GO-BACK-YES TO TRUE
+             WHEN OTHER
+               CONTINUE
+           END-EVALUATE
+           IF NOT GCR-PENDING-USER
+             MOVE FUNCTION CURRENT-DATE(1:14) TO GCR-RESOLVE-TS
+             MOVE "OPERATORE" TO GCR-RESOLVE-BY
+           END-IF
+           .
+
+       3000-REWRITE-FILE.
+           OPEN OUTPUT CONFLICT-FILE
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-TOTAL
+             MOVE WS-CONFLICT-ENTRY(WS-I) (1:WS-CONFLICT-LEN)
+               TO GN370-CONFLICT-REPORT
+             WRITE GN370-CONFLICT-REPORT
+           END-PERFORM
+           CLOSE CONFLICT-FILE
+           .
