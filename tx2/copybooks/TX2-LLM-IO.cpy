@@ -3,6 +3,15 @@
           05 IN-AZIONE-LLM             PIC X(16).
           05 IN-TESTO-RICHIESTA        PIC X(1024).
           05 IN-ENTITA-OBIETTIVO       PIC X(32).
+      * posizione (1-based) del primo risultato voluto nella pagina;
+      * spazi o zero equivalgono a 1 (prima pagina)
+          05 IN-OFFSET-RISULTATI       PIC 9(5).
           05 OUT-COD-ESITO             PIC 9(4).
           05 OUT-MSG-ESITO             PIC X(120).
+      * totale reale dei risultati trovati, oltre la pagina corrente
           05 OUT-NUM-RISULTATI         PIC 9(4).
+      * quanti elementi di OUT-RISULTATI sono valorizzati in questa pagina
+          05 OUT-NUM-PAGINA            PIC 9(4).
+      * "Y" se esistono altri risultati oltre la pagina corrente
+          05 OUT-HA-ALTRI              PIC X(1).
+          05 OUT-RISULTATI OCCURS 20 TIMES PIC X(120).
