@@ -0,0 +1,212 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TX2GED00.
+
+      *================================================================*
+      * TX2-GEDCOM-IO - transazione di import/export GEDCOM            *
+      * Riceve la COMMAREA TX2-GEDCOM-IO e la traduce in una chiamata  *
+      * ai passi batch della catena GEDCOM (GN3IMPRT per IN-AZIONE-    *
+      * GEDCOM = IMPORT, GN3EXP00 per EXPORT), passando IN-FILTRO-     *
+      * EXPORT come filtro per nome e IN-FILTRO-LUOGO come filtro per  *
+      * luogo sull'esportazione (vedi le stesse opzioni su GN3EXP00).  *
+      * I passi batch restano eseguibili indipendenti con il loro      *
+      * argv (ARGUMENT-NUMBER/VALUE), quindi si invocano con CALL      *
+      * "SYSTEM", come fa GN3IMPRT stesso. Ogni                        *
+      * campo della commarea che finisce nella riga di comando passa   *
+      * prima da 9000-VALIDATE-ARG (vedi sotto), che rifiuta qualunque *
+      * carattere fuori dall'elenco ammesso: nessun valore arrivato    *
+      * dal terminale puo' alterare la riga di comando eseguita.       *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-AZIONE-U                PIC X(16) VALUE SPACES.
+       01 WS-MODALITA-U               PIC X(16) VALUE SPACES.
+       01 WS-CMD                      PIC X(600) VALUE SPACES.
+       01 WS-WORK-DIR                 PIC X(64)
+          VALUE "work/tx2ged".
+       01 WS-PIPELINE-ID               PIC X(20) VALUE SPACES.
+       01 WS-STEP-RC                   PIC S9(9) COMP VALUE 0.
+       01 WS-STEP-RC-DISP              PIC -(8)9 VALUE SPACES.
+
+      * Area e commutatore di lavoro per 9000-VALIDATE-ARG
+       01 WS-VALIDATE-ARG              PIC X(256) VALUE SPACES.
+       01 WS-VARG-LEN                  PIC 9(4) COMP VALUE 0.
+       01 WS-VCHAR-IDX                 PIC 9(4) COMP VALUE 0.
+       01 WS-VCHAR                     PIC X VALUE SPACE.
+       01 WS-VALIDATE-OK               PIC X VALUE "Y".
+          88 ARG-IS-SAFE               VALUE "Y".
+
+       LINKAGE SECTION.
+       COPY "TX2-GEDCOM-IO.cpy".
+
+       PROCEDURE DIVISION USING TX2-GEDCOM-IO.
+       MAIN-LOGIC.
+           MOVE 0 TO OUT-COD-ESITO
+           MOVE SPACES TO OUT-MSG-ESITO
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(IN-AZIONE-GEDCOM))
+             TO WS-AZIONE-U
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(IN-MODALITA-IMPORT))
+             TO WS-MODALITA-U
+
+           IF IN-NOME-FILE-SORGENTE = SPACES
+             MOVE 8 TO OUT-COD-ESITO
+             MOVE "NOME FILE SORGENTE NON SPECIFICATO"
+               TO OUT-MSG-ESITO
+             GOBACK
+           END-IF
+
+           MOVE SPACES TO WS-VALIDATE-ARG
+           MOVE IN-NOME-FILE-SORGENTE TO WS-VALIDATE-ARG
+           PERFORM 9000-VALIDATE-ARG
+           IF NOT ARG-IS-SAFE
+             MOVE 8 TO OUT-COD-ESITO
+             MOVE "NOME FILE SORGENTE CON CARATTERI NON VALIDI"
+               TO OUT-MSG-ESITO
+             GOBACK
+           END-IF
+
+           IF WS-MODALITA-U NOT = SPACES
+             MOVE SPACES TO WS-VALIDATE-ARG
+             MOVE WS-MODALITA-U TO WS-VALIDATE-ARG
+             PERFORM 9000-VALIDATE-ARG
+             IF NOT ARG-IS-SAFE
+               MOVE 8 TO OUT-COD-ESITO
+               MOVE "MODALITA' IMPORT CON CARATTERI NON VALIDI"
+                 TO OUT-MSG-ESITO
+               GOBACK
+             END-IF
+           END-IF
+
+           IF IN-FILTRO-EXPORT NOT = SPACES
+             MOVE SPACES TO WS-VALIDATE-ARG
+             MOVE IN-FILTRO-EXPORT TO WS-VALIDATE-ARG
+             PERFORM 9000-VALIDATE-ARG
+             IF NOT ARG-IS-SAFE
+               MOVE 8 TO OUT-COD-ESITO
+               MOVE "FILTRO EXPORT CON CARATTERI NON VALIDI"
+                 TO OUT-MSG-ESITO
+               GOBACK
+             END-IF
+           END-IF
+
+           IF IN-FILTRO-LUOGO NOT = SPACES
+             MOVE SPACES TO WS-VALIDATE-ARG
+             MOVE IN-FILTRO-LUOGO TO WS-VALIDATE-ARG
+             PERFORM 9000-VALIDATE-ARG
+             IF NOT ARG-IS-SAFE
+               MOVE 8 TO OUT-COD-ESITO
+               MOVE "FILTRO LUOGO CON CARATTERI NON VALIDI"
+                 TO OUT-MSG-ESITO
+               GOBACK
+             END-IF
+           END-IF
+
+           EVALUATE WS-AZIONE-U
+             WHEN "IMPORT"
+               PERFORM 1000-RUN-IMPORT
+             WHEN "EXPORT"
+               PERFORM 2000-RUN-EXPORT
+             WHEN OTHER
+               MOVE 8 TO OUT-COD-ESITO
+               STRING "AZIONE GEDCOM NON RICONOSCIUTA: "
+                      FUNCTION TRIM(IN-AZIONE-GEDCOM)
+                 DELIMITED BY SIZE INTO OUT-MSG-ESITO
+           END-EVALUATE
+           GOBACK.
+
+       1000-RUN-IMPORT.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-PIPELINE-ID
+           MOVE SPACES TO WS-CMD
+           STRING "GN3IMPRT " FUNCTION TRIM(IN-NOME-FILE-SORGENTE) " "
+                  FUNCTION TRIM(WS-WORK-DIR) " "
+                  FUNCTION TRIM(WS-PIPELINE-ID) " "
+                  FUNCTION TRIM(WS-MODALITA-U)
+             DELIMITED BY SIZE INTO WS-CMD
+           CALL "SYSTEM" USING WS-CMD
+           MOVE RETURN-CODE TO WS-STEP-RC
+           IF WS-STEP-RC = 0
+             MOVE 0 TO OUT-COD-ESITO
+             MOVE "IMPORT GEDCOM COMPLETATO" TO OUT-MSG-ESITO
+           ELSE
+             MOVE 12 TO OUT-COD-ESITO
+             MOVE WS-STEP-RC TO WS-STEP-RC-DISP
+             STRING "IMPORT GEDCOM FALLITO, RC="
+                    FUNCTION TRIM(WS-STEP-RC-DISP)
+               DELIMITED BY SIZE INTO OUT-MSG-ESITO
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * IN-FILTRO-EXPORT, se presente, limita l'esportazione alle      *
+      * sole persone il cui nome lo contiene; IN-FILTRO-LUOGO, se      *
+      * presente, la limita ulteriormente alle sole persone con un     *
+      * EVENT nel luogo indicato. A vuoto entrambi si esporta          *
+      * l'intero albero. GN3EXP00 accetta i due filtri in posizione    *
+      * fissa (nome poi luogo): se serve solo il filtro luogo si passa *
+      * "*" al posto del filtro nome.                                  *
+      *----------------------------------------------------------------*
+       2000-RUN-EXPORT.
+           MOVE SPACES TO WS-CMD
+           IF IN-FILTRO-EXPORT = SPACES AND IN-FILTRO-LUOGO = SPACES
+             STRING "GN3EXP00 " FUNCTION TRIM(IN-NOME-FILE-SORGENTE)
+               DELIMITED BY SIZE INTO WS-CMD
+           ELSE
+             IF IN-FILTRO-LUOGO = SPACES
+               STRING "GN3EXP00 " FUNCTION TRIM(IN-NOME-FILE-SORGENTE)
+                      " " FUNCTION TRIM(IN-FILTRO-EXPORT)
+                 DELIMITED BY SIZE INTO WS-CMD
+             ELSE
+               IF IN-FILTRO-EXPORT = SPACES
+                 STRING "GN3EXP00 "
+                        FUNCTION TRIM(IN-NOME-FILE-SORGENTE)
+                        " * " FUNCTION TRIM(IN-FILTRO-LUOGO)
+                   DELIMITED BY SIZE INTO WS-CMD
+               ELSE
+                 STRING "GN3EXP00 "
+                        FUNCTION TRIM(IN-NOME-FILE-SORGENTE)
+                        " " FUNCTION TRIM(IN-FILTRO-EXPORT)
+                        " " FUNCTION TRIM(IN-FILTRO-LUOGO)
+                   DELIMITED BY SIZE INTO WS-CMD
+               END-IF
+             END-IF
+           END-IF
+           CALL "SYSTEM" USING WS-CMD
+           MOVE RETURN-CODE TO WS-STEP-RC
+           IF WS-STEP-RC = 0
+             MOVE 0 TO OUT-COD-ESITO
+             MOVE "EXPORT GEDCOM COMPLETATO" TO OUT-MSG-ESITO
+           ELSE
+             MOVE 12 TO OUT-COD-ESITO
+             MOVE WS-STEP-RC TO WS-STEP-RC-DISP
+             STRING "EXPORT GEDCOM FALLITO, RC="
+                    FUNCTION TRIM(WS-STEP-RC-DISP)
+               DELIMITED BY SIZE INTO OUT-MSG-ESITO
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Controlla WS-VALIDATE-ARG carattere per carattere e accetta    *
+      * solo lettere, cifre e . _ - / ; qualunque altro carattere      *
+      * (spazio, pipe, punto e virgola, backtick, redirezione, ecc.)   *
+      * fa fallire la validazione, cosi' nessun valore proveniente     *
+      * dalla commarea puo' introdurre un comando o un'opzione di      *
+      * shell diversa da quella prevista.                              *
+      *----------------------------------------------------------------*
+       9000-VALIDATE-ARG.
+           MOVE "Y" TO WS-VALIDATE-OK
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-VALIDATE-ARG))
+             TO WS-VARG-LEN
+           PERFORM VARYING WS-VCHAR-IDX FROM 1 BY 1
+             UNTIL WS-VCHAR-IDX > WS-VARG-LEN OR NOT ARG-IS-SAFE
+             MOVE WS-VALIDATE-ARG(WS-VCHAR-IDX:1) TO WS-VCHAR
+             IF NOT ((WS-VCHAR >= "A" AND WS-VCHAR <= "Z")
+                 OR (WS-VCHAR >= "a" AND WS-VCHAR <= "z")
+                 OR (WS-VCHAR >= "0" AND WS-VCHAR <= "9")
+                 OR WS-VCHAR = "." OR WS-VCHAR = "_"
+                 OR WS-VCHAR = "-" OR WS-VCHAR = "/")
+               MOVE "N" TO WS-VALIDATE-OK
+             END-IF
+           END-PERFORM
+           .
