@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TX2LLM00.
+
+      *================================================================*
+      * TX2-LLM-IO - transazione di interrogazione in linguaggio       *
+      * naturale. In assenza di un servizio LLM esterno in questo      *
+      * impianto, IN-TESTO-RICHIESTA viene trattato come testo libero  *
+      * da ricercare per sottostringa nel file indicato da             *
+      * IN-ENTITA-OBIETTIVO (PERSONE/FAMIGLIE/EVENTI), con la stessa   *
+      * tecnica di scansione gia' usata da GENSRH00/FIND. I risultati  *
+      * sono restituiti a pagine di 20 in OUT-RISULTATI: IN-OFFSET-    *
+      * RISULTATI indica la posizione (1-based) del primo risultato   *
+      * voluto (spazi/zero = prima pagina); il chiamante rilegge con   *
+      * offset avanzato di OUT-NUM-PAGINA finche' OUT-HA-ALTRI = "Y",  *
+      * ripetendo la scansione (nessun cursore e' tenuto fra le        *
+      * transazioni, come per le altre interrogazioni di questo        *
+      * impianto).                                                     *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RICERCA-FILE ASSIGN TO DYNAMIC WS-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RICERCA-FILE.
+       01 RICERCA-REC              PIC X(512).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE                  PIC X(128) VALUE SPACES.
+       01 WS-ENTITA-U               PIC X(32) VALUE SPACES.
+       01 WS-EOF                   PIC X VALUE "N".
+          88 EOF-YES                VALUE "Y".
+       01 WS-SEARCH                 PIC X(120) VALUE SPACES.
+       01 WS-SEARCH-U                PIC X(120) VALUE SPACES.
+       01 WS-LINE-U                  PIC X(512) VALUE SPACES.
+       01 WS-SEARCH-LEN              PIC 9(4) VALUE 0.
+       01 WS-LINE-LEN                PIC 9(4) VALUE 512.
+       01 WS-I                       PIC 9(4) VALUE 0.
+       01 WS-HIT                     PIC X VALUE "N".
+          88 WS-HIT-YES              VALUE "Y".
+       01 WS-OFFSET                  PIC 9(5) VALUE 0.
+       01 WS-MATCH-TOTAL             PIC 9(7) VALUE 0.
+       01 WS-PAGE-FILLED             PIC 9(4) VALUE 0.
+
+       LINKAGE SECTION.
+       COPY "TX2-LLM-IO.cpy".
+
+       PROCEDURE DIVISION USING TX2-LLM-IO.
+       MAIN-LOGIC.
+           MOVE 0 TO OUT-COD-ESITO
+           MOVE SPACES TO OUT-MSG-ESITO
+           MOVE 0 TO OUT-NUM-RISULTATI
+           MOVE 0 TO OUT-NUM-PAGINA
+           MOVE "N" TO OUT-HA-ALTRI
+           MOVE SPACES TO OUT-RISULTATI(1)
+           MOVE 0 TO WS-MATCH-TOTAL
+           MOVE 0 TO WS-PAGE-FILLED
+           MOVE IN-OFFSET-RISULTATI TO WS-OFFSET
+           IF WS-OFFSET = 0
+             MOVE 1 TO WS-OFFSET
+           END-IF
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(IN-ENTITA-OBIETTIVO))
+             TO WS-ENTITA-U
+
+           MOVE SPACES TO WS-FILE
+           EVALUATE WS-ENTITA-U
+             WHEN "PERSONE"
+               MOVE "data/PERSONE.DAT" TO WS-FILE
+             WHEN "FAMIGLIE"
+               MOVE "data/FAMIGLIE.DAT" TO WS-FILE
+             WHEN "EVENTI"
+               MOVE "data/EVENTI.DAT" TO WS-FILE
+             WHEN OTHER
+               MOVE 8 TO OUT-COD-ESITO
+               STRING "ENTITA' OBIETTIVO NON RICONOSCIUTA: "
+                      FUNCTION TRIM(IN-ENTITA-OBIETTIVO)
+                 DELIMITED BY SIZE INTO OUT-MSG-ESITO
+               GOBACK
+           END-EVALUATE
+
+           MOVE FUNCTION TRIM(IN-TESTO-RICHIESTA) TO WS-SEARCH
+           IF WS-SEARCH = SPACES
+             MOVE 8 TO OUT-COD-ESITO
+             MOVE "TESTO RICHIESTA NON SPECIFICATO" TO OUT-MSG-ESITO
+             GOBACK
+           END-IF
+           MOVE FUNCTION UPPER-CASE(WS-SEARCH) TO WS-SEARCH-U
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-U))
+             TO WS-SEARCH-LEN
+
+           OPEN INPUT RICERCA-FILE
+           IF RETURN-CODE NOT = 0
+             MOVE 12 TO OUT-COD-ESITO
+             STRING "ERRORE OPEN INPUT SU " FUNCTION TRIM(WS-FILE)
+               DELIMITED BY SIZE INTO OUT-MSG-ESITO
+             GOBACK
+           END-IF
+
+           MOVE "N" TO WS-EOF
+           PERFORM UNTIL EOF-YES
+             READ RICERCA-FILE
+               AT END
+                 MOVE "Y" TO WS-EOF
+               NOT AT END
+                 PERFORM 2000-CHECK-LINE
+             END-READ
+           END-PERFORM
+           CLOSE RICERCA-FILE
+
+           MOVE WS-MATCH-TOTAL TO OUT-NUM-RISULTATI
+           MOVE WS-PAGE-FILLED TO OUT-NUM-PAGINA
+           IF WS-MATCH-TOTAL > (WS-OFFSET + WS-PAGE-FILLED - 1)
+             MOVE "Y" TO OUT-HA-ALTRI
+           END-IF
+
+           IF OUT-NUM-RISULTATI = 0
+             MOVE 4 TO OUT-COD-ESITO
+             MOVE "NESSUN RISULTATO TROVATO" TO OUT-MSG-ESITO
+           ELSE
+             IF WS-OFFSET > OUT-NUM-RISULTATI
+               MOVE 4 TO OUT-COD-ESITO
+               STRING "OFFSET OLTRE I RISULTATI DISPONIBILI ("
+                      OUT-NUM-RISULTATI ")"
+                 DELIMITED BY SIZE INTO OUT-MSG-ESITO
+             ELSE
+               MOVE 0 TO OUT-COD-ESITO
+               STRING "RISULTATI TROVATI: " OUT-NUM-RISULTATI
+                 DELIMITED BY SIZE INTO OUT-MSG-ESITO
+             END-IF
+           END-IF
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * Confronta una riga del file con il testo di ricerca e, se      *
+      * trovata corrispondenza che cade nella finestra di pagina       *
+      * richiesta (da IN-OFFSET-RISULTATI, larga 20), la aggiunge a    *
+      * OUT-RISULTATI. WS-MATCH-TOTAL conta comunque ogni occorrenza   *
+      * su tutto il file, cosi' OUT-NUM-RISULTATI resta il totale      *
+      * reale anche per le pagine successive alla prima.               *
+      *----------------------------------------------------------------*
+       2000-CHECK-LINE.
+           IF RICERCA-REC NOT = SPACES AND RICERCA-REC(1:1) NOT = "#"
+             MOVE FUNCTION UPPER-CASE(RICERCA-REC) TO WS-LINE-U
+             MOVE "N" TO WS-HIT
+             PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > (WS-LINE-LEN - WS-SEARCH-LEN + 1)
+                  OR WS-HIT-YES
+               IF WS-LINE-U(WS-I:WS-SEARCH-LEN) =
+                  FUNCTION TRIM(WS-SEARCH-U)
+                 MOVE "Y" TO WS-HIT
+               END-IF
+             END-PERFORM
+             IF WS-HIT-YES
+               ADD 1 TO WS-MATCH-TOTAL
+               IF WS-MATCH-TOTAL >= WS-OFFSET AND WS-PAGE-FILLED < 20
+                 ADD 1 TO WS-PAGE-FILLED
+                 MOVE RICERCA-REC TO OUT-RISULTATI(WS-PAGE-FILLED)
+               END-IF
+             END-IF
+           END-IF.
